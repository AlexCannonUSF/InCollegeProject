@@ -1,27 +1,76 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HomePage.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT NotificationsFile ASSIGN TO "data/Notifications.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-NOTIF-STAT.
+    SELECT TempNotifFile ASSIGN TO "data/Notifications.tmp"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT SessionLogFile ASSIGN TO "data/SessionLog.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-SESSION-STAT.
+    SELECT TempSessionFile ASSIGN TO "data/SessionLog.tmp"
+        ORGANIZATION IS SEQUENTIAL.
+
 DATA DIVISION.
+FILE SECTION.
+FD NotificationsFile.
+01 NOTIFICATIONS-RECORD.
+       05 NOTIF-USERNAME    PIC X(30).
+       05 NOTIF-MESSAGE     PIC X(100).
+       05 NOTIF-READ-FLAG   PIC X.
+
+FD TempNotifFile.
+01 TEMP-NOTIF-RECORD PIC X(131).
+
+FD SessionLogFile.
+01 SESSION-LOG-RECORD.
+       05 SESSION-USERNAME    PIC X(30).
+       05 SESSION-LOGIN-TS    PIC 9(14).
+       05 SESSION-LOGOUT-TS   PIC 9(14).
+
+FD TempSessionFile.
+01 TEMP-SESSION-RECORD PIC X(58).
+
 WORKING-STORAGE SECTION.
+77 WS-NOTIF-STAT   PIC XX VALUE SPACES.
+77 WS-EOF-NOTIF    PIC X VALUE "N".
+77 WS-NEW-NOTIFS   PIC 9(4) VALUE 0.
 01 USER-CHOICE PIC 9 VALUE 0.
 01 EXIT-FLAG   PIC X VALUE 'N'.
 
-77 WS-PROFILE-COUNT PIC 9 VALUE 0.
-01 WS-PROFILE-LIST.
-    05 WS-PROF-ROW OCCURS 5 TIMES.
-        10 WS-USERNAME    PIC X(30).
-        10 WS-NAME        PIC X(50).
-        10 WS-UNIVERSITY  PIC X(50).
-        10 WS-MAJOR       PIC X(50).
-        10 WS-GRADYEAR    PIC 9(4).
-        10 WS-ABOUT       PIC X(200).
-        10 WS-JOBTITLE    OCCURS 3 TIMES PIC X(50).
-        10 WS-COMPANY     OCCURS 3 TIMES PIC X(50).
-        10 WS-DATES       OCCURS 3 TIMES PIC X(30).
-        10 WS-DESC        OCCURS 3 TIMES PIC X(200).
-        10 WS-DEGREE      OCCURS 3 TIMES PIC X(50).
-        10 WS-UNIV        OCCURS 3 TIMES PIC X(50).
-        10 WS-YEARS       OCCURS 3 TIMES PIC X(30).
+77 WS-SESSION-STAT  PIC XX VALUE SPACES.
+77 WS-EOF-SESSION   PIC X VALUE "N".
+77 WS-SESSION-DATE  PIC 9(8) VALUE 0.
+77 WS-SESSION-TIME  PIC 9(8) VALUE 0.
+77 WS-LOGOUT-IDX    PIC 9(8) VALUE 0.
+77 WS-SESSION-COUNT PIC 9(8) VALUE 0.
+77 WS-SESSION-LINE  PIC 9(8) VALUE 0.
+
+77 WS-PASSWORD-EXPIRED PIC X VALUE "N".
+77 WS-DS-PASSWORD      PIC X(20) VALUE SPACES.
+77 WS-DS-ACCOUNT-TYPE  PIC X VALUE SPACE.
+
+77 WS-PROFILE-FOUND PIC X VALUE "N".
+01 WS-PROFILE-RECORD.
+    05 WS-NAME        PIC X(50).
+    05 WS-UNIVERSITY  PIC X(50).
+    05 WS-MAJOR       PIC X(50).
+    05 WS-GRADYEAR    PIC 9(4).
+    05 WS-GRADSTATUS  PIC X.
+    05 WS-ABOUT       PIC X(200).
+    05 WS-JOBTITLE    OCCURS 3 TIMES PIC X(50).
+    05 WS-COMPANY     OCCURS 3 TIMES PIC X(50).
+    05 WS-DATES       OCCURS 3 TIMES PIC X(30).
+    05 WS-DESC        OCCURS 3 TIMES PIC X(200).
+    05 WS-DEGREE      OCCURS 3 TIMES PIC X(50).
+    05 WS-UNIV        OCCURS 3 TIMES PIC X(50).
+    05 WS-YEARS       OCCURS 3 TIMES PIC X(30).
 
 LINKAGE SECTION.
 01 LNK-USER-NAME PIC X(30).
@@ -32,9 +81,10 @@ MAIN.
     MOVE 'N' TO EXIT-FLAG
     MOVE 0   TO USER-CHOICE
 
-    CALL "ProfileStore" USING "L" WS-PROFILE-COUNT WS-PROFILE-LIST
-
     DISPLAY "Welcome, " FUNCTION TRIM(LNK-USER-NAME) "!"
+    PERFORM RECORD-LOGIN
+    PERFORM CHECK-PASSWORD-EXPIRATION
+    PERFORM CHECK-NOTIFICATIONS
     PERFORM UNTIL EXIT-FLAG = 'Y'
         PERFORM DISPLAY-MENU
         ACCEPT USER-CHOICE
@@ -42,32 +92,187 @@ MAIN.
 
         EVALUATE USER-CHOICE
             WHEN 1
-                CALL "ProfileEdit" USING LNK-USER-NAME
-                                        WS-PROFILE-COUNT
-                                        WS-PROFILE-LIST
-                CALL "ProfileStore" USING "S"
-                                        WS-PROFILE-COUNT
-                                        WS-PROFILE-LIST
+                *> Route first-time profile creation to ProfileCreate and
+                *> subsequent edits to ProfileEdit; ProfileStore is the
+                *> file-backed store both of them save through, so there
+                *> is no cap on how many students can have a profile.
+                CALL "ProfileStore" USING "L" LNK-USER-NAME
+                                        WS-PROFILE-FOUND
+                                        WS-PROFILE-RECORD
+                IF WS-PROFILE-FOUND = "Y"
+                    CALL "ProfileEdit" USING LNK-USER-NAME
+                ELSE
+                    CALL "ProfileCreate" USING LNK-USER-NAME
+                END-IF
             WHEN 2
-                CALL "PersonalProfile" USING LNK-USER-NAME
-                                            WS-PROFILE-COUNT
-                                            WS-PROFILE-LIST
+                CALL "PersonalProfile" USING LNK-USER-NAME LNK-USER-NAME
             WHEN 3
-                DISPLAY "Search for a job is under construction."
+                CALL "JobSearch" USING LNK-USER-NAME
             WHEN 4
-                Call "Search"
+                CALL "Search" USING LNK-USER-NAME
             WHEN 5
                 CALL "ViewRequests" USING LNK-USER-NAME
             WHEN 6
-                CALL "SkillMenu"
+                CALL "SkillMenu" USING LNK-USER-NAME
             WHEN 7
+                CALL "ViewConnections" USING LNK-USER-NAME
+            WHEN 8
+                CALL "RecentlyViewed" USING LNK-USER-NAME
+            WHEN 9
                 MOVE 'Y' TO EXIT-FLAG
+                PERFORM RECORD-LOGOUT
             WHEN OTHER
                 DISPLAY "Invalid choice. Please try again."
         END-EVALUATE
     END-PERFORM
     GOBACK.
 
+RECORD-LOGIN.
+    *> Appends an open session row (logout timestamp 0) to
+    *> data/SessionLog.dat, the same append-with-lazy-create idiom as
+    *> CreateAccount.cob's RECORD-AUDIT-ENTRY.
+    ACCEPT WS-SESSION-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-SESSION-TIME FROM TIME
+
+    OPEN EXTEND SessionLogFile
+    IF WS-SESSION-STAT = "35"
+        CLOSE SessionLogFile
+        OPEN OUTPUT SessionLogFile
+    END-IF
+
+    MOVE SPACES TO SESSION-LOG-RECORD
+    MOVE LNK-USER-NAME TO SESSION-USERNAME
+    STRING WS-SESSION-DATE DELIMITED BY SIZE
+           WS-SESSION-TIME(1:6) DELIMITED BY SIZE
+           INTO SESSION-LOGIN-TS
+    MOVE 0 TO SESSION-LOGOUT-TS
+    WRITE SESSION-LOG-RECORD
+    CLOSE SessionLogFile.
+
+RECORD-LOGOUT.
+    *> Stamps the logout timestamp on this user's most recent still-open
+    *> row (the last one found with a zero logout timestamp), then
+    *> rewrites the whole file via the same temp-file swap
+    *> ReconcilePendingRequests and ProfileEdit use for a sequential
+    *> file. A fixed-size in-memory table was tried here before, but
+    *> (the same class of bug ReconcilePendingRequests' account cache
+    *> had) once the session-log history passed the table's cap, every
+    *> logout permanently truncated the audit trail back down to the
+    *> cap, silently discarding the oldest rows. This makes two plain
+    *> sequential passes over SessionLogFile instead - the first finds
+    *> which line number to stamp, the second copies every row through
+    *> to TempSessionFile unchanged except that one - so there is no
+    *> ceiling on how much session history can be kept.
+    ACCEPT WS-SESSION-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-SESSION-TIME FROM TIME
+
+    MOVE 0 TO WS-SESSION-COUNT
+    MOVE 0 TO WS-LOGOUT-IDX
+    MOVE "N" TO WS-EOF-SESSION
+    OPEN INPUT SessionLogFile
+
+    IF WS-SESSION-STAT = "35"
+        CLOSE SessionLogFile
+    ELSE
+        PERFORM UNTIL WS-EOF-SESSION = "Y"
+            READ SessionLogFile
+                AT END
+                    MOVE "Y" TO WS-EOF-SESSION
+                NOT AT END
+                    ADD 1 TO WS-SESSION-COUNT
+                    IF FUNCTION TRIM(SESSION-USERNAME) = FUNCTION TRIM(LNK-USER-NAME)
+                        AND SESSION-LOGOUT-TS = 0
+                        MOVE WS-SESSION-COUNT TO WS-LOGOUT-IDX
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE SessionLogFile
+
+        IF WS-LOGOUT-IDX > 0
+            MOVE 0 TO WS-SESSION-LINE
+            MOVE "N" TO WS-EOF-SESSION
+            OPEN INPUT SessionLogFile
+            OPEN OUTPUT TempSessionFile
+            PERFORM UNTIL WS-EOF-SESSION = "Y"
+                READ SessionLogFile
+                    AT END
+                        MOVE "Y" TO WS-EOF-SESSION
+                    NOT AT END
+                        ADD 1 TO WS-SESSION-LINE
+                        IF WS-SESSION-LINE = WS-LOGOUT-IDX
+                            STRING WS-SESSION-DATE DELIMITED BY SIZE
+                                   WS-SESSION-TIME(1:6) DELIMITED BY SIZE
+                                   INTO SESSION-LOGOUT-TS
+                        END-IF
+                        MOVE SPACES TO TEMP-SESSION-RECORD
+                        MOVE SESSION-LOG-RECORD TO TEMP-SESSION-RECORD
+                        WRITE TEMP-SESSION-RECORD
+                END-READ
+            END-PERFORM
+            CLOSE SessionLogFile
+            CLOSE TempSessionFile
+
+            CALL "CBL_DELETE_FILE" USING "data/SessionLog.dat"
+            CALL "CBL_RENAME_FILE" USING "data/SessionLog.tmp"
+                "data/SessionLog.dat"
+        END-IF
+    END-IF.
+
+CHECK-PASSWORD-EXPIRATION.
+    *> Req 001's expiration flagging surfaces here, at the first real
+    *> "next login" point in the tree (there is no separate Login
+    *> program - CreateAccount only signs up, and callers reach
+    *> HomePage already authenticated), by calling DataStore's "E"
+    *> function.
+    CALL "DataStore" USING "E" LNK-USER-NAME WS-DS-PASSWORD
+        WS-PASSWORD-EXPIRED WS-DS-ACCOUNT-TYPE
+    IF WS-PASSWORD-EXPIRED = "Y"
+        DISPLAY "Your password is more than 90 days old. Please use "
+            "the Forgot Password option to reset it."
+    END-IF.
+
+CHECK-NOTIFICATIONS.
+    *> Banner on login: counts LNK-USER-NAME's unread rows in
+    *> Notifications.dat (appended to by Search.cob's
+    *> SEND-CONNECTION-LOGIC whenever someone sends this user a
+    *> connection request), then rebuilds the file marking those rows
+    *> read via the same temp-file swap ProfileEdit/DataStore use, so
+    *> the same request isn't announced again on the next login.
+    MOVE 0 TO WS-NEW-NOTIFS
+    MOVE "N" TO WS-EOF-NOTIF
+
+    OPEN OUTPUT TempNotifFile
+    OPEN INPUT NotificationsFile
+
+    IF WS-NOTIF-STAT NOT = "35"
+        PERFORM UNTIL WS-EOF-NOTIF = "Y"
+            READ NotificationsFile
+                AT END
+                    MOVE "Y" TO WS-EOF-NOTIF
+                NOT AT END
+                    IF FUNCTION TRIM(NOTIF-USERNAME) = FUNCTION TRIM(LNK-USER-NAME)
+                        AND NOTIF-READ-FLAG = "N"
+                        ADD 1 TO WS-NEW-NOTIFS
+                        MOVE "Y" TO NOTIF-READ-FLAG
+                    END-IF
+                    MOVE NOTIFICATIONS-RECORD TO TEMP-NOTIF-RECORD
+                    WRITE TEMP-NOTIF-RECORD
+            END-READ
+        END-PERFORM
+        CLOSE NotificationsFile
+    END-IF
+
+    CLOSE TempNotifFile
+
+    IF WS-NEW-NOTIFS > 0
+        CALL "CBL_DELETE_FILE" USING "data/Notifications.dat"
+        CALL "CBL_RENAME_FILE" USING "data/Notifications.tmp"
+            "data/Notifications.dat"
+        DISPLAY "You have " WS-NEW-NOTIFS " new connection request(s)."
+    ELSE
+        CALL "CBL_DELETE_FILE" USING "data/Notifications.tmp"
+    END-IF.
+
 DISPLAY-MENU.
     DISPLAY "1. Create/Edit My Profile"
     DISPLAY "2. View My Profile"
@@ -75,7 +280,9 @@ DISPLAY-MENU.
     DISPLAY "4. Find someone you know"
     DISPLAY "5. View my pending connection requests"
     DISPLAY "6. Learn a new skill"
-    DISPLAY "7. Logout"
+    DISPLAY "7. View my connections"
+    DISPLAY "8. View recently viewed profiles"
+    DISPLAY "9. Logout"
     DISPLAY "Enter your choice:".
 
 END PROGRAM HomePage.
\ No newline at end of file
