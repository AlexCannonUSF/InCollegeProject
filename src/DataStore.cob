@@ -0,0 +1,333 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DataStore.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AccountFile ASSIGN TO "data/accounts.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-ACC-STATUS.
+    SELECT TempAccountFile ASSIGN TO "data/accounts.tmp"
+        ORGANIZATION IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD AccountFile.
+01 ACCOUNT-RECORD.
+   05 ACC-USERNAME PIC X(30).
+   05 ACC-SALT PIC X(8).
+   05 ACC-PASSWORD-HASH PIC 9(10).
+   05 ACC-PASSWORD-CHANGED PIC 9(8).
+   05 ACC-ACCOUNT-TYPE PIC X.
+   05 ACC-ACTIVE-FLAG PIC X.
+   05 ACC-CREATED-DATE PIC 9(8).
+
+FD TempAccountFile.
+01 TEMP-ACCOUNT-RECORD PIC X(66).
+
+WORKING-STORAGE SECTION.
+77 WS-ACC-STATUS PIC XX VALUE SPACES.
+77 WS-EOF-ACC    PIC X VALUE "N".
+77 WS-TODAY      PIC 9(8) VALUE 0.
+77 WS-PASS-AGE-DAYS PIC 9(8) VALUE 0.
+77 WS-MAX-PASS-AGE-DAYS PIC 9(4) VALUE 90.
+
+*> Passwords are never stored or compared in the clear: HASH-PASSWORD
+*> combines a per-account salt with the plaintext password using a
+*> simple rolling hash. GnuCOBOL has no built-in cryptographic digest
+*> (no MD5/SHA intrinsic), so this is a hand-rolled non-reversible
+*> digest rather than a real crypto primitive - enough that a dump of
+*> accounts.dat no longer hands out plaintext passwords, which is the
+*> concrete problem this request calls out.
+01 WS-SALT-ALPHABET PIC X(36)
+    VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789".
+01 WS-SALT              PIC X(8) VALUE SPACES.
+77 WS-SALT-SEED          PIC 9(8) VALUE 0.
+77 WS-RANDOM-VAL          PIC 9V9(9) VALUE 0.
+77 WS-RANDOM-INT          PIC 9(9) VALUE 0.
+77 WS-SALT-CHAR-IDX       PIC 99 VALUE 0.
+01 WS-COMBINED           PIC X(28) VALUE SPACES.
+77 WS-COMBINED-LEN       PIC 99 VALUE 0.
+77 WS-HASH-I             PIC 99 VALUE 0.
+77 WS-CHAR-CODE          PIC 999 VALUE 0.
+77 WS-HASH-ACCUM         PIC 9(10) VALUE 0.
+
+LINKAGE SECTION.
+01 LK-FUNCTION PIC X.
+01 LK-USERNAME PIC X(30).
+01 LK-PASSWORD PIC X(20).
+01 LK-RESULT PIC X.
+01 LK-ACCOUNT-TYPE PIC X.
+
+PROCEDURE DIVISION USING LK-FUNCTION LK-USERNAME LK-PASSWORD LK-RESULT
+    LK-ACCOUNT-TYPE.
+MAIN-LOGIC.
+    EVALUATE LK-FUNCTION
+        WHEN "C"
+            PERFORM CHECK-USERNAME
+        WHEN "A"
+            PERFORM ADD-ACCOUNT
+        WHEN "V"
+            PERFORM VERIFY-CREDENTIALS
+        WHEN "U"
+            PERFORM UPDATE-PASSWORD
+        WHEN "E"
+            PERFORM CHECK-PASSWORD-EXPIRED
+        WHEN "T"
+            PERFORM GET-ACCOUNT-TYPE
+        WHEN "D"
+            PERFORM DEACTIVATE-ACCOUNT
+        WHEN OTHER
+            MOVE "N" TO LK-RESULT
+    END-EVALUATE
+    GOBACK.
+
+CHECK-USERNAME.
+    *> LK-RESULT = "Y" when the username is free to use, "N" when taken.
+    MOVE "Y" TO LK-RESULT
+    MOVE "N" TO WS-EOF-ACC
+    OPEN INPUT AccountFile
+
+    IF WS-ACC-STATUS = "35"
+        *> fix: create the file the first time an account is checked
+        CLOSE AccountFile
+        OPEN OUTPUT AccountFile
+        CLOSE AccountFile
+    ELSE
+        PERFORM UNTIL WS-EOF-ACC = "Y"
+            READ AccountFile
+                AT END
+                    MOVE "Y" TO WS-EOF-ACC
+                NOT AT END
+                    IF FUNCTION TRIM(ACC-USERNAME) = FUNCTION TRIM(LK-USERNAME)
+                        MOVE "N" TO LK-RESULT
+                        MOVE "Y" TO WS-EOF-ACC
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE AccountFile
+    END-IF.
+
+ADD-ACCOUNT.
+    *> LK-RESULT = "Y" once the account record is appended, "N" on failure.
+    MOVE "N" TO LK-RESULT
+    OPEN EXTEND AccountFile
+
+    IF WS-ACC-STATUS = "35"
+        CLOSE AccountFile
+        OPEN OUTPUT AccountFile
+    END-IF
+
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    MOVE LK-USERNAME TO ACC-USERNAME
+    PERFORM GENERATE-SALT
+    MOVE WS-SALT TO ACC-SALT
+    PERFORM HASH-PASSWORD
+    MOVE WS-HASH-ACCUM TO ACC-PASSWORD-HASH
+    MOVE WS-TODAY TO ACC-PASSWORD-CHANGED
+    MOVE WS-TODAY TO ACC-CREATED-DATE
+    IF LK-ACCOUNT-TYPE = "E"
+        MOVE "E" TO ACC-ACCOUNT-TYPE
+    ELSE
+        MOVE "S" TO ACC-ACCOUNT-TYPE
+    END-IF
+    MOVE "Y" TO ACC-ACTIVE-FLAG
+    WRITE ACCOUNT-RECORD
+    MOVE "Y" TO LK-RESULT
+    CLOSE AccountFile.
+
+VERIFY-CREDENTIALS.
+    *> LK-RESULT = "Y" when LK-USERNAME/LK-PASSWORD match a stored
+    *> account, "N" otherwise (unknown username or wrong password).
+    MOVE "N" TO LK-RESULT
+    MOVE "N" TO WS-EOF-ACC
+    OPEN INPUT AccountFile
+
+    IF WS-ACC-STATUS NOT = "35"
+        PERFORM UNTIL WS-EOF-ACC = "Y"
+            READ AccountFile
+                AT END
+                    MOVE "Y" TO WS-EOF-ACC
+                NOT AT END
+                    IF FUNCTION TRIM(ACC-USERNAME) = FUNCTION TRIM(LK-USERNAME)
+                        MOVE ACC-SALT TO WS-SALT
+                        PERFORM HASH-PASSWORD
+                        IF WS-HASH-ACCUM = ACC-PASSWORD-HASH
+                            AND ACC-ACTIVE-FLAG = "Y"
+                            MOVE "Y" TO LK-RESULT
+                        END-IF
+                        MOVE "Y" TO WS-EOF-ACC
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE AccountFile
+    ELSE
+        CLOSE AccountFile
+    END-IF.
+
+UPDATE-PASSWORD.
+    *> Rewrites LK-USERNAME's stored password (used by password-reset),
+    *> restamping ACC-PASSWORD-CHANGED. LK-RESULT = "Y" if the account
+    *> was found and updated, "N" if no such account exists.
+    MOVE "N" TO LK-RESULT
+    MOVE "N" TO WS-EOF-ACC
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+    OPEN OUTPUT TempAccountFile
+    OPEN INPUT AccountFile
+    IF WS-ACC-STATUS NOT = "35"
+        PERFORM UNTIL WS-EOF-ACC = "Y"
+            READ AccountFile
+                AT END
+                    MOVE "Y" TO WS-EOF-ACC
+                NOT AT END
+                    IF FUNCTION TRIM(ACC-USERNAME) = FUNCTION TRIM(LK-USERNAME)
+                        PERFORM GENERATE-SALT
+                        MOVE WS-SALT TO ACC-SALT
+                        PERFORM HASH-PASSWORD
+                        MOVE WS-HASH-ACCUM TO ACC-PASSWORD-HASH
+                        MOVE WS-TODAY TO ACC-PASSWORD-CHANGED
+                        MOVE "Y" TO LK-RESULT
+                    END-IF
+                    MOVE ACCOUNT-RECORD TO TEMP-ACCOUNT-RECORD
+                    WRITE TEMP-ACCOUNT-RECORD
+            END-READ
+        END-PERFORM
+        CLOSE AccountFile
+    END-IF
+    CLOSE TempAccountFile
+
+    IF LK-RESULT = "Y"
+        CALL "CBL_DELETE_FILE" USING "data/accounts.dat"
+        CALL "CBL_RENAME_FILE" USING "data/accounts.tmp" "data/accounts.dat"
+    ELSE
+        CALL "CBL_DELETE_FILE" USING "data/accounts.tmp"
+    END-IF.
+
+CHECK-PASSWORD-EXPIRED.
+    *> LK-RESULT = "Y" when LK-USERNAME's password is older than
+    *> WS-MAX-PASS-AGE-DAYS (a reset should be prompted at next login),
+    *> "N" if it is still current or the account cannot be found.
+    MOVE "N" TO LK-RESULT
+    MOVE "N" TO WS-EOF-ACC
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    OPEN INPUT AccountFile
+
+    IF WS-ACC-STATUS NOT = "35"
+        PERFORM UNTIL WS-EOF-ACC = "Y"
+            READ AccountFile
+                AT END
+                    MOVE "Y" TO WS-EOF-ACC
+                NOT AT END
+                    IF FUNCTION TRIM(ACC-USERNAME) = FUNCTION TRIM(LK-USERNAME)
+                        COMPUTE WS-PASS-AGE-DAYS =
+                            FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+                            FUNCTION INTEGER-OF-DATE(ACC-PASSWORD-CHANGED)
+                        IF WS-PASS-AGE-DAYS > WS-MAX-PASS-AGE-DAYS
+                            MOVE "Y" TO LK-RESULT
+                        END-IF
+                        MOVE "Y" TO WS-EOF-ACC
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE AccountFile
+    ELSE
+        CLOSE AccountFile
+    END-IF.
+
+GET-ACCOUNT-TYPE.
+    *> LK-ACCOUNT-TYPE returns "S" or "E" for a known LK-USERNAME, or
+    *> stays SPACE (with LK-RESULT = "N") if no such account exists.
+    MOVE "N" TO LK-RESULT
+    MOVE SPACE TO LK-ACCOUNT-TYPE
+    MOVE "N" TO WS-EOF-ACC
+    OPEN INPUT AccountFile
+
+    IF WS-ACC-STATUS NOT = "35"
+        PERFORM UNTIL WS-EOF-ACC = "Y"
+            READ AccountFile
+                AT END
+                    MOVE "Y" TO WS-EOF-ACC
+                NOT AT END
+                    IF FUNCTION TRIM(ACC-USERNAME) = FUNCTION TRIM(LK-USERNAME)
+                        MOVE ACC-ACCOUNT-TYPE TO LK-ACCOUNT-TYPE
+                        MOVE "Y" TO LK-RESULT
+                        MOVE "Y" TO WS-EOF-ACC
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE AccountFile
+    ELSE
+        CLOSE AccountFile
+    END-IF.
+
+DEACTIVATE-ACCOUNT.
+    *> Marks LK-USERNAME's account inactive (closed accounts are never
+    *> deleted from the file, just flagged so VERIFY-CREDENTIALS refuses
+    *> them from then on). LK-RESULT = "Y" if the account was found and
+    *> deactivated, "N" if no such account exists.
+    MOVE "N" TO LK-RESULT
+    MOVE "N" TO WS-EOF-ACC
+
+    OPEN OUTPUT TempAccountFile
+    OPEN INPUT AccountFile
+    IF WS-ACC-STATUS NOT = "35"
+        PERFORM UNTIL WS-EOF-ACC = "Y"
+            READ AccountFile
+                AT END
+                    MOVE "Y" TO WS-EOF-ACC
+                NOT AT END
+                    IF FUNCTION TRIM(ACC-USERNAME) = FUNCTION TRIM(LK-USERNAME)
+                        MOVE "N" TO ACC-ACTIVE-FLAG
+                        MOVE "Y" TO LK-RESULT
+                    END-IF
+                    MOVE ACCOUNT-RECORD TO TEMP-ACCOUNT-RECORD
+                    WRITE TEMP-ACCOUNT-RECORD
+            END-READ
+        END-PERFORM
+        CLOSE AccountFile
+    END-IF
+    CLOSE TempAccountFile
+
+    IF LK-RESULT = "Y"
+        CALL "CBL_DELETE_FILE" USING "data/accounts.dat"
+        CALL "CBL_RENAME_FILE" USING "data/accounts.tmp" "data/accounts.dat"
+    ELSE
+        CALL "CBL_DELETE_FILE" USING "data/accounts.tmp"
+    END-IF.
+
+GENERATE-SALT.
+    *> Fills WS-SALT with 8 random alphanumeric characters, reseeded
+    *> from the clock so successive calls (e.g. two signups in the same
+    *> run) don't repeat.
+    MOVE SPACES TO WS-SALT
+    ACCEPT WS-SALT-SEED FROM TIME
+    COMPUTE WS-RANDOM-VAL = FUNCTION RANDOM(WS-SALT-SEED)
+    PERFORM VARYING WS-HASH-I FROM 1 BY 1 UNTIL WS-HASH-I > 8
+        COMPUTE WS-RANDOM-VAL = FUNCTION RANDOM
+        COMPUTE WS-RANDOM-INT = FUNCTION INTEGER(WS-RANDOM-VAL * 1000000)
+        COMPUTE WS-SALT-CHAR-IDX = FUNCTION MOD(WS-RANDOM-INT, 36) + 1
+        MOVE WS-SALT-ALPHABET(WS-SALT-CHAR-IDX:1) TO WS-SALT(WS-HASH-I:1)
+    END-PERFORM.
+
+HASH-PASSWORD.
+    *> Combines WS-SALT with LK-PASSWORD into WS-HASH-ACCUM via a simple
+    *> rolling hash (accum = accum * 31 + character-code, reduced mod a
+    *> large prime after every character). Callers set WS-SALT first -
+    *> either freshly generated (ADD-ACCOUNT/UPDATE-PASSWORD) or loaded
+    *> from the stored ACC-SALT (VERIFY-CREDENTIALS).
+    MOVE SPACES TO WS-COMBINED
+    STRING FUNCTION TRIM(WS-SALT) DELIMITED BY SIZE
+           FUNCTION TRIM(LK-PASSWORD) DELIMITED BY SIZE
+           INTO WS-COMBINED
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-COMBINED)) TO WS-COMBINED-LEN
+    MOVE 0 TO WS-HASH-ACCUM
+    PERFORM VARYING WS-HASH-I FROM 1 BY 1 UNTIL WS-HASH-I > WS-COMBINED-LEN
+        MOVE FUNCTION ORD(WS-COMBINED(WS-HASH-I:1)) TO WS-CHAR-CODE
+        COMPUTE WS-HASH-ACCUM =
+            FUNCTION MOD((WS-HASH-ACCUM * 31 + WS-CHAR-CODE), 1000000007)
+    END-PERFORM.
+
+END PROGRAM DataStore.
