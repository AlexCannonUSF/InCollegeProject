@@ -0,0 +1,347 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AdminReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ProfileFile ASSIGN TO "data/profiles.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PROFILE-STAT.
+    SELECT AccountFile ASSIGN TO "data/accounts.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-ACC-STAT.
+    SELECT PendingRequestsFile ASSIGN TO "data/PendingRequests.dat"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-REQ-STAT.
+    SELECT ConnectionsFile ASSIGN TO "data/Connections.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-CONN-STAT.
+    SELECT SummaryFile ASSIGN TO "data/AdminReport-Summary.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SUMMARY-STAT.
+
+DATA DIVISION.
+FILE SECTION.
+FD ProfileFile.
+01 Profile-Record.
+   05 Username   PIC X(30).
+   05 Name       PIC X(50).
+   05 University PIC X(50).
+   05 Major      PIC X(50).
+   05 GradYear   PIC 9(4).
+   05 GradStatus PIC X.
+   05 About      PIC X(200).
+   05 JobTitle   OCCURS 3 TIMES PIC X(50).
+   05 Company    OCCURS 3 TIMES PIC X(50).
+   05 Dates      OCCURS 3 TIMES PIC X(30).
+   05 Desc       OCCURS 3 TIMES PIC X(200).
+   05 Degree     OCCURS 3 TIMES PIC X(50).
+   05 Univ       OCCURS 3 TIMES PIC X(50).
+   05 Years      OCCURS 3 TIMES PIC X(30).
+   05 ProfileLastUpdate PIC 9(8).
+
+FD AccountFile.
+01 ACCOUNT-RECORD.
+   05 ACC-USERNAME PIC X(30).
+   05 ACC-SALT PIC X(8).
+   05 ACC-PASSWORD-HASH PIC 9(10).
+   05 ACC-PASSWORD-CHANGED PIC 9(8).
+   05 ACC-ACCOUNT-TYPE PIC X.
+   05 ACC-ACTIVE-FLAG PIC X.
+   05 ACC-CREATED-DATE PIC 9(8).
+
+FD PendingRequestsFile.
+01 PENDING-REQUESTS-RECORD.
+       05 REQUEST-ID           PIC 9(4).
+       05 SENDER-USERNAME      PIC X(30).
+       05 RECIPIENT-USERNAME   PIC X(30).
+       05 REQUEST-DATE         PIC 9(8).
+
+FD ConnectionsFile.
+01 CONNECTION-RECORD.
+       05 CONN-USER-A          PIC X(30).
+       05 CONN-USER-B          PIC X(30).
+       05 CONN-DATE-CONNECTED  PIC 9(8).
+
+FD SummaryFile.
+01 SUMMARY-LINE PIC X(100).
+
+WORKING-STORAGE SECTION.
+77 WS-PROFILE-STAT   PIC XX VALUE SPACES.
+77 WS-ACC-STAT       PIC XX VALUE SPACES.
+77 WS-REQ-STAT       PIC XX VALUE SPACES.
+77 WS-CONN-STAT      PIC XX VALUE SPACES.
+77 WS-SUMMARY-STAT   PIC XX VALUE SPACES.
+77 WS-EOF            PIC X VALUE "N".
+77 WS-TODAY          PIC 9(8) VALUE 0.
+
+77 WS-TOTAL-PROFILES PIC 9(4) VALUE 0.
+77 WS-TOTAL-ACCOUNTS PIC 9(4) VALUE 0.
+77 WS-TOTAL-PENDING  PIC 9(4) VALUE 0.
+77 WS-TOTAL-ACCEPTED PIC 9(4) VALUE 0.
+
+*> Req 019: "today" counters, filtered by each record's own date field
+*> via the FUNCTION INTEGER-OF-DATE day-difference idiom this tree
+*> already uses in DataStore.cob's CHECK-PASSWORD-EXPIRED and
+*> ReconcilePendingRequests.cob's expiration sweep. A date of 0 means
+*> the row predates the field that stamps it and is left out of today's
+*> count, since its real date is unknown.
+77 WS-PROFILES-TODAY PIC 9(4) VALUE 0.
+77 WS-ACCOUNTS-TODAY PIC 9(4) VALUE 0.
+77 WS-REQUESTS-TODAY PIC 9(4) VALUE 0.
+77 WS-DATE-AGE-DAYS  PIC 9(8) VALUE 0.
+
+77 WS-UNIV-COUNT     PIC 9(2) VALUE 0.
+77 WS-MAJOR-COUNT    PIC 9(2) VALUE 0.
+77 I                 PIC 9(2) VALUE 0.
+77 IDX               PIC 9(2) VALUE 0.
+
+01 WS-UNIV-TABLE.
+    05 WS-UNIV-ROW OCCURS 50 TIMES.
+        10 WS-UNIV-NAME  PIC X(50).
+        10 WS-UNIV-TALLY PIC 9(4).
+
+01 WS-MAJOR-TABLE.
+    05 WS-MAJOR-ROW OCCURS 50 TIMES.
+        10 WS-MAJOR-NAME  PIC X(50).
+        10 WS-MAJOR-TALLY PIC 9(4).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    DISPLAY "=== InCollege Admin Report ==="
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    PERFORM COUNT-PROFILES
+    PERFORM COUNT-ACCOUNTS
+    PERFORM COUNT-CONNECTION-REQUESTS
+    PERFORM PRINT-REPORT
+    PERFORM WRITE-SUMMARY-FILE
+    GOBACK.
+
+COUNT-PROFILES.
+    MOVE "N" TO WS-EOF
+    OPEN INPUT ProfileFile
+
+    IF WS-PROFILE-STAT = "35"
+        CLOSE ProfileFile
+        OPEN OUTPUT ProfileFile
+        CLOSE ProfileFile
+    ELSE
+        PERFORM UNTIL WS-EOF = "Y"
+            READ ProfileFile
+                AT END
+                    MOVE "Y" TO WS-EOF
+                NOT AT END
+                    ADD 1 TO WS-TOTAL-PROFILES
+                    PERFORM TALLY-UNIVERSITY
+                    PERFORM TALLY-MAJOR
+                    IF ProfileLastUpdate NOT = 0
+                        COMPUTE WS-DATE-AGE-DAYS =
+                            FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+                            FUNCTION INTEGER-OF-DATE(ProfileLastUpdate)
+                        IF WS-DATE-AGE-DAYS = 0
+                            ADD 1 TO WS-PROFILES-TODAY
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ProfileFile
+    END-IF.
+
+TALLY-UNIVERSITY.
+    MOVE 0 TO IDX
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-UNIV-COUNT
+        IF FUNCTION TRIM(WS-UNIV-NAME(I)) = FUNCTION TRIM(University)
+            MOVE I TO IDX
+        END-IF
+    END-PERFORM
+
+    IF IDX = 0
+        IF WS-UNIV-COUNT < 50
+            ADD 1 TO WS-UNIV-COUNT
+            MOVE University TO WS-UNIV-NAME(WS-UNIV-COUNT)
+            MOVE 1 TO WS-UNIV-TALLY(WS-UNIV-COUNT)
+        END-IF
+    ELSE
+        ADD 1 TO WS-UNIV-TALLY(IDX)
+    END-IF.
+
+TALLY-MAJOR.
+    MOVE 0 TO IDX
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MAJOR-COUNT
+        IF FUNCTION TRIM(WS-MAJOR-NAME(I)) = FUNCTION TRIM(Major)
+            MOVE I TO IDX
+        END-IF
+    END-PERFORM
+
+    IF IDX = 0
+        IF WS-MAJOR-COUNT < 50
+            ADD 1 TO WS-MAJOR-COUNT
+            MOVE Major TO WS-MAJOR-NAME(WS-MAJOR-COUNT)
+            MOVE 1 TO WS-MAJOR-TALLY(WS-MAJOR-COUNT)
+        END-IF
+    ELSE
+        ADD 1 TO WS-MAJOR-TALLY(IDX)
+    END-IF.
+
+COUNT-ACCOUNTS.
+    MOVE "N" TO WS-EOF
+    OPEN INPUT AccountFile
+
+    IF WS-ACC-STAT = "35"
+        CLOSE AccountFile
+        OPEN OUTPUT AccountFile
+        CLOSE AccountFile
+    ELSE
+        PERFORM UNTIL WS-EOF = "Y"
+            READ AccountFile
+                AT END
+                    MOVE "Y" TO WS-EOF
+                NOT AT END
+                    ADD 1 TO WS-TOTAL-ACCOUNTS
+                    IF ACC-CREATED-DATE NOT = 0
+                        COMPUTE WS-DATE-AGE-DAYS =
+                            FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+                            FUNCTION INTEGER-OF-DATE(ACC-CREATED-DATE)
+                        IF WS-DATE-AGE-DAYS = 0
+                            ADD 1 TO WS-ACCOUNTS-TODAY
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE AccountFile
+    END-IF.
+
+COUNT-CONNECTION-REQUESTS.
+    MOVE "N" TO WS-EOF
+    OPEN INPUT PendingRequestsFile
+
+    IF WS-REQ-STAT = "35"
+        CLOSE PendingRequestsFile
+        OPEN OUTPUT PendingRequestsFile
+        CLOSE PendingRequestsFile
+    ELSE
+        PERFORM UNTIL WS-EOF = "Y"
+            READ PendingRequestsFile
+                AT END
+                    MOVE "Y" TO WS-EOF
+                NOT AT END
+                    ADD 1 TO WS-TOTAL-PENDING
+                    IF REQUEST-DATE NOT = 0
+                        COMPUTE WS-DATE-AGE-DAYS =
+                            FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+                            FUNCTION INTEGER-OF-DATE(REQUEST-DATE)
+                        IF WS-DATE-AGE-DAYS = 0
+                            ADD 1 TO WS-REQUESTS-TODAY
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE PendingRequestsFile
+    END-IF
+
+    MOVE "N" TO WS-EOF
+    OPEN INPUT ConnectionsFile
+
+    IF WS-CONN-STAT = "35"
+        CLOSE ConnectionsFile
+        OPEN OUTPUT ConnectionsFile
+        CLOSE ConnectionsFile
+    ELSE
+        PERFORM UNTIL WS-EOF = "Y"
+            READ ConnectionsFile
+                AT END
+                    MOVE "Y" TO WS-EOF
+                NOT AT END
+                    ADD 1 TO WS-TOTAL-ACCEPTED
+            END-READ
+        END-PERFORM
+        CLOSE ConnectionsFile
+    END-IF.
+
+PRINT-REPORT.
+    DISPLAY " "
+    DISPLAY "Total accounts created: " WS-TOTAL-ACCOUNTS
+    DISPLAY "Total profiles created: " WS-TOTAL-PROFILES
+    DISPLAY " "
+    DISPLAY "Accounts created today: " WS-ACCOUNTS-TODAY
+    DISPLAY "Profiles created/edited today: " WS-PROFILES-TODAY
+    DISPLAY "Connection requests sent today: " WS-REQUESTS-TODAY
+    DISPLAY " "
+    DISPLAY "Profiles by university:"
+    IF WS-UNIV-COUNT = 0
+        DISPLAY "  (none)"
+    ELSE
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-UNIV-COUNT
+            DISPLAY "  " FUNCTION TRIM(WS-UNIV-NAME(I)) ": " WS-UNIV-TALLY(I)
+        END-PERFORM
+    END-IF
+    DISPLAY " "
+    DISPLAY "Profiles by major:"
+    IF WS-MAJOR-COUNT = 0
+        DISPLAY "  (none)"
+    ELSE
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MAJOR-COUNT
+            DISPLAY "  " FUNCTION TRIM(WS-MAJOR-NAME(I)) ": " WS-MAJOR-TALLY(I)
+        END-PERFORM
+    END-IF
+    DISPLAY " "
+    DISPLAY "Connection requests pending: " WS-TOTAL-PENDING
+    DISPLAY "Connection requests accepted: " WS-TOTAL-ACCEPTED.
+
+WRITE-SUMMARY-FILE.
+    *> Req 019: writes the same daily counts PRINT-REPORT displays to
+    *> data/AdminReport-Summary.txt (LINE SEQUENTIAL ASSIGN TO a literal
+    *> path, same idiom PersonalProfile.cob's EXPORT-PROFILE uses for
+    *> its per-user export file) so this nightly batch leaves a file an
+    *> admin can review each morning instead of only console output.
+    OPEN OUTPUT SummaryFile
+
+    MOVE SPACES TO SUMMARY-LINE
+    STRING "InCollege Admin Report - " WS-TODAY INTO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    MOVE SPACES TO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    MOVE SPACES TO SUMMARY-LINE
+    STRING "Accounts created today: " WS-ACCOUNTS-TODAY INTO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    MOVE SPACES TO SUMMARY-LINE
+    STRING "Profiles created/edited today: " WS-PROFILES-TODAY
+        INTO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    MOVE SPACES TO SUMMARY-LINE
+    STRING "Connection requests sent today: " WS-REQUESTS-TODAY
+        INTO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    MOVE SPACES TO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    MOVE SPACES TO SUMMARY-LINE
+    STRING "Total accounts: " WS-TOTAL-ACCOUNTS INTO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    MOVE SPACES TO SUMMARY-LINE
+    STRING "Total profiles: " WS-TOTAL-PROFILES INTO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    MOVE SPACES TO SUMMARY-LINE
+    STRING "Connection requests pending: " WS-TOTAL-PENDING
+        INTO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    MOVE SPACES TO SUMMARY-LINE
+    STRING "Connection requests accepted: " WS-TOTAL-ACCEPTED
+        INTO SUMMARY-LINE
+    WRITE SUMMARY-LINE
+
+    CLOSE SummaryFile.
+
+END PROGRAM AdminReport.
