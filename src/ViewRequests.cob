@@ -0,0 +1,134 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ViewRequests.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PENDING-REQUESTS-FILE ASSIGN TO "data/PendingRequests.dat"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS WS-REQ-RRN
+        FILE STATUS IS WS-REQ-STAT.
+    SELECT ConnectionsFile ASSIGN TO "data/Connections.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-CONN-STAT.
+
+DATA DIVISION.
+FILE SECTION.
+FD PENDING-REQUESTS-FILE.
+01 PENDING-REQUESTS-RECORD.
+       05 REQUEST-ID           PIC 9(4).
+       05 SENDER-USERNAME      PIC X(30).
+       05 RECIPIENT-USERNAME   PIC X(30).
+       05 REQUEST-DATE         PIC 9(8).
+
+FD ConnectionsFile.
+01 CONNECTION-RECORD.
+       05 CONN-USER-A          PIC X(30).
+       05 CONN-USER-B          PIC X(30).
+       05 CONN-DATE-CONNECTED  PIC 9(8).
+
+WORKING-STORAGE SECTION.
+77 WS-REQ-STAT      PIC XX VALUE SPACES.
+77 WS-REQ-RRN       PIC 9(4) VALUE 0.
+77 WS-CONN-STAT     PIC XX VALUE SPACES.
+77 WS-EOF-REQ       PIC X VALUE "N".
+77 WS-PENDING-COUNT PIC 9(4) VALUE 0.
+77 WS-CHOICE        PIC X VALUE SPACE.
+77 WS-CONN-DATE     PIC 9(8) VALUE 0.
+77 WS-SENDER-NAME   PIC X(30) VALUE SPACES.
+
+LINKAGE SECTION.
+01 LNK-USER-NAME PIC X(30).
+
+PROCEDURE DIVISION USING LNK-USER-NAME.
+
+MAIN-LOGIC.
+    PERFORM PROCESS-PENDING-REQUESTS
+
+    IF WS-PENDING-COUNT = 0
+        DISPLAY "You have no pending connection requests."
+    END-IF
+
+    GOBACK.
+
+PROCESS-PENDING-REQUESTS.
+    *> Walks PendingRequestsFile once, prompting on every row addressed
+    *> to LNK-USER-NAME and applying the decision immediately, the same
+    *> single-pass READ-NEXT/DELETE-by-position idiom
+    *> ReconcilePendingRequests.cob uses (see IMPLEMENTATION_STATUS.md
+    *> req 035). A fixed OCCURS 20 table used to hold rows for later
+    *> processing here; once a recipient had more than 20 pending
+    *> requests the rest were silently never offered for accept/decline,
+    *> the same class of silent-ceiling bug already fixed in
+    *> ReconcilePendingRequests.cob's ACCOUNT-EXISTS and HomePage.cob's
+    *> RECORD-LOGOUT. Deciding and applying each row as it's read
+    *> removes the cap entirely.
+    MOVE 0 TO WS-PENDING-COUNT
+    MOVE "N" TO WS-EOF-REQ
+    OPEN I-O PENDING-REQUESTS-FILE
+
+    IF WS-REQ-STAT = "35"
+        CLOSE PENDING-REQUESTS-FILE
+        OPEN OUTPUT PENDING-REQUESTS-FILE
+        CLOSE PENDING-REQUESTS-FILE
+    ELSE
+        PERFORM UNTIL WS-EOF-REQ = "Y"
+            READ PENDING-REQUESTS-FILE NEXT RECORD
+                AT END
+                    MOVE "Y" TO WS-EOF-REQ
+                NOT AT END
+                    IF FUNCTION TRIM(RECIPIENT-USERNAME) = FUNCTION TRIM(LNK-USER-NAME)
+                        ADD 1 TO WS-PENDING-COUNT
+                        MOVE SENDER-USERNAME TO WS-SENDER-NAME
+                        PERFORM PROMPT-DECISION
+                        EVALUATE WS-CHOICE
+                            WHEN "A"
+                                PERFORM RECORD-CONNECTION
+                                DELETE PENDING-REQUESTS-FILE
+                            WHEN "D"
+                                DELETE PENDING-REQUESTS-FILE
+                            WHEN OTHER
+                                CONTINUE
+                        END-EVALUATE
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE PENDING-REQUESTS-FILE
+    END-IF.
+
+PROMPT-DECISION.
+    DISPLAY " "
+    DISPLAY "Connection request from: " FUNCTION TRIM(WS-SENDER-NAME)
+    MOVE SPACE TO WS-CHOICE
+    PERFORM UNTIL WS-CHOICE = "A" OR WS-CHOICE = "D" OR WS-CHOICE = "S"
+        DISPLAY "Enter A to accept, D to decline, or S to skip for now:"
+        ACCEPT WS-CHOICE
+        IF WS-CHOICE NOT = "A" AND WS-CHOICE NOT = "D" AND WS-CHOICE NOT = "S"
+            DISPLAY "Invalid choice. Please enter A, D, or S."
+        END-IF
+    END-PERFORM
+
+    IF WS-CHOICE = "A"
+        DISPLAY "Connection accepted."
+    ELSE IF WS-CHOICE = "D"
+        DISPLAY "Connection declined."
+    END-IF.
+
+RECORD-CONNECTION.
+    ACCEPT WS-CONN-DATE FROM DATE YYYYMMDD
+
+    OPEN EXTEND ConnectionsFile
+    IF WS-CONN-STAT = "35"
+        CLOSE ConnectionsFile
+        OPEN OUTPUT ConnectionsFile
+    END-IF
+    MOVE SENDER-USERNAME TO CONN-USER-A
+    MOVE RECIPIENT-USERNAME TO CONN-USER-B
+    MOVE WS-CONN-DATE TO CONN-DATE-CONNECTED
+    WRITE CONNECTION-RECORD
+    CLOSE ConnectionsFile.
+
+END PROGRAM ViewRequests.
