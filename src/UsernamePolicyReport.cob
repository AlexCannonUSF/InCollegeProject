@@ -0,0 +1,122 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. UsernamePolicyReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AccountFile ASSIGN TO "data/accounts.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-ACC-STAT.
+
+DATA DIVISION.
+FILE SECTION.
+FD AccountFile.
+01 ACCOUNT-RECORD.
+   05 ACC-USERNAME PIC X(30).
+   05 ACC-SALT PIC X(8).
+   05 ACC-PASSWORD-HASH PIC 9(10).
+   05 ACC-PASSWORD-CHANGED PIC 9(8).
+   05 ACC-ACCOUNT-TYPE PIC X.
+   05 ACC-ACTIVE-FLAG PIC X.
+   05 ACC-CREATED-DATE PIC 9(8).
+
+WORKING-STORAGE SECTION.
+77 WS-ACC-STAT PIC XX VALUE SPACES.
+77 WS-EOF-ACC  PIC X VALUE "N".
+
+77 WS-TOTAL-CHECKED   PIC 9(4) VALUE 0.
+77 WS-TOTAL-VIOLATING PIC 9(4) VALUE 0.
+
+77 WS-USERNAME-VALID PIC X VALUE "Y".
+77 WS-USER-LEN PIC 99 VALUE 0.
+77 WS-USER-IDX PIC 99 VALUE 0.
+77 WS-USER-CHAR PIC X VALUE SPACE.
+77 WS-RESERVED-IDX PIC 9 VALUE 0.
+77 WS-VIOLATION-REASON PIC X(60) VALUE SPACES.
+01 WS-RESERVED-WORDS.
+    05 FILLER PIC X(20) VALUE "ADMIN".
+    05 FILLER PIC X(20) VALUE "ADMINISTRATOR".
+    05 FILLER PIC X(20) VALUE "ROOT".
+    05 FILLER PIC X(20) VALUE "INCOLLEGE".
+    05 FILLER PIC X(20) VALUE "SUPPORT".
+01 WS-RESERVED-WORD-TABLE REDEFINES WS-RESERVED-WORDS.
+    05 WS-RESERVED-WORD OCCURS 5 TIMES PIC X(20).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    DISPLAY "=== Username Format Policy Violations Report ==="
+    PERFORM SCAN-ACCOUNTS
+    PERFORM PRINT-SUMMARY
+    GOBACK.
+
+SCAN-ACCOUNTS.
+    *> New policy (see CreateAccount.cob's VALIDATE-USERNAME-FORMAT,
+    *> enforced going forward for new signups): 3-20 characters,
+    *> letters/digits/underscore only, not a reserved word. This scans
+    *> every already-stored account so we know the size of the cleanup
+    *> before enforcement went live.
+    MOVE "N" TO WS-EOF-ACC
+    OPEN INPUT AccountFile
+
+    IF WS-ACC-STAT = "35"
+        CLOSE AccountFile
+        OPEN OUTPUT AccountFile
+        CLOSE AccountFile
+    ELSE
+        PERFORM UNTIL WS-EOF-ACC = "Y"
+            READ AccountFile
+                AT END
+                    MOVE "Y" TO WS-EOF-ACC
+                NOT AT END
+                    ADD 1 TO WS-TOTAL-CHECKED
+                    PERFORM CHECK-USERNAME-POLICY
+                    IF WS-USERNAME-VALID = "N"
+                        ADD 1 TO WS-TOTAL-VIOLATING
+                        DISPLAY "  " FUNCTION TRIM(ACC-USERNAME) ": "
+                            FUNCTION TRIM(WS-VIOLATION-REASON)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE AccountFile
+    END-IF.
+
+CHECK-USERNAME-POLICY.
+    *> Sets WS-USERNAME-VALID to "N" and WS-VIOLATION-REASON to why, for
+    *> ACC-USERNAME against the same rules CreateAccount.cob enforces on
+    *> new signups.
+    MOVE "Y" TO WS-USERNAME-VALID
+    MOVE SPACES TO WS-VIOLATION-REASON
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(ACC-USERNAME)) TO WS-USER-LEN
+
+    IF WS-USER-LEN < 3 OR WS-USER-LEN > 20
+        MOVE "not 3-20 characters" TO WS-VIOLATION-REASON
+        MOVE "N" TO WS-USERNAME-VALID
+    ELSE
+        PERFORM VARYING WS-USER-IDX FROM 1 BY 1 UNTIL WS-USER-IDX > WS-USER-LEN
+            MOVE ACC-USERNAME(WS-USER-IDX:1) TO WS-USER-CHAR
+            IF WS-USER-CHAR NOT ALPHABETIC AND WS-USER-CHAR NOT NUMERIC
+                AND WS-USER-CHAR NOT = "_"
+                MOVE "contains a disallowed character" TO WS-VIOLATION-REASON
+                MOVE "N" TO WS-USERNAME-VALID
+            END-IF
+        END-PERFORM
+    END-IF
+
+    IF WS-USERNAME-VALID = "Y"
+        PERFORM VARYING WS-RESERVED-IDX FROM 1 BY 1 UNTIL WS-RESERVED-IDX > 5
+            IF FUNCTION UPPER-CASE(FUNCTION TRIM(ACC-USERNAME)) =
+                FUNCTION TRIM(WS-RESERVED-WORD(WS-RESERVED-IDX))
+                MOVE "reserved word" TO WS-VIOLATION-REASON
+                MOVE "N" TO WS-USERNAME-VALID
+            END-IF
+        END-PERFORM
+    END-IF.
+
+PRINT-SUMMARY.
+    DISPLAY " "
+    DISPLAY "Accounts checked: " WS-TOTAL-CHECKED
+    DISPLAY "Accounts violating the username policy: " WS-TOTAL-VIOLATING.
+
+END PROGRAM UsernamePolicyReport.
