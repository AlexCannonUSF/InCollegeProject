@@ -1,11 +1,92 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. PersonalProfile.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SkillsCompletedFile ASSIGN TO "data/SkillsCompleted.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-SKILL-STAT.
+    SELECT ExportFile ASSIGN TO WS-EXPORT-PATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXPORT-STAT.
+    SELECT RecentlyViewedFile ASSIGN TO "data/RecentlyViewed.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-RV-STAT.
+    SELECT TempRecentlyViewedFile ASSIGN TO "data/RecentlyViewed.tmp"
+        ORGANIZATION IS SEQUENTIAL.
+    SELECT ConnectionsFile ASSIGN TO "data/Connections.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-CONN-STAT.
+
 DATA DIVISION.
+FILE SECTION.
+FD SkillsCompletedFile.
+01 SKILL-COMPLETED-RECORD.
+       05 SKILL-USERNAME PIC X(30).
+       05 SKILL-NUMBER   PIC 9.
+
+FD ExportFile.
+01 EXPORT-LINE PIC X(255).
+
+FD RecentlyViewedFile.
+01 RECENTLY-VIEWED-RECORD.
+       05 RV-VIEWER-USERNAME PIC X(30).
+       05 RV-VIEWED-USERNAME PIC X(30).
+       05 RV-VIEWED-NAME     PIC X(50).
+       05 RV-VIEW-TS         PIC 9(14).
+
+FD TempRecentlyViewedFile.
+01 TEMP-RV-RECORD PIC X(124).
+
+FD ConnectionsFile.
+01 CONNECTION-RECORD.
+       05 CONN-USER-A          PIC X(30).
+       05 CONN-USER-B          PIC X(30).
+       05 CONN-DATE-CONNECTED  PIC 9(8).
+
 WORKING-STORAGE SECTION.
 77 FOUND-FLAG  PIC X VALUE "N".
 77 I           PIC 9(1) VALUE 1.
-77 IDX         PIC 9 VALUE 0.
+
+77 WS-SKILL-STAT      PIC XX VALUE SPACES.
+77 WS-EOF-SKILL       PIC X VALUE "N".
+77 WS-SKILLS-COMPLETE PIC 9(2) VALUE 0.
+
+77 WS-EXPORT-PATH     PIC X(60) VALUE SPACES.
+77 WS-EXPORT-STAT     PIC XX VALUE SPACES.
+77 WS-EXPORT-CHOICE   PIC X VALUE SPACE.
+
+77 WS-RV-STAT   PIC XX VALUE SPACES.
+77 WS-EOF-RV    PIC X VALUE "N".
+77 WS-RV-DATE   PIC 9(8) VALUE 0.
+77 WS-RV-TIME   PIC 9(8) VALUE 0.
+77 WS-RV-TS     PIC 9(14) VALUE 0.
+
+77 WS-CONN-STAT        PIC XX VALUE SPACES.
+77 WS-EOF-CONN         PIC X VALUE "N".
+77 WS-VIEWER-CONN-COUNT PIC 9(3) VALUE 0.
+77 WS-TARGET-CONN-COUNT PIC 9(3) VALUE 0.
+77 WS-MUTUAL-COUNT     PIC 9(3) VALUE 0.
+77 WS-CONN-IDX         PIC 9(3) VALUE 0.
+77 WS-CONN-IDX2        PIC 9(3) VALUE 0.
+
+01 WS-VIEWER-CONN-TABLE.
+    05 WS-VIEWER-CONN OCCURS 50 TIMES PIC X(30).
+01 WS-TARGET-CONN-TABLE.
+    05 WS-TARGET-CONN OCCURS 50 TIMES PIC X(30).
+
+01 WS-SKILL-NAMES.
+    05 FILLER PIC X(30) VALUE "Resume Writing".
+    05 FILLER PIC X(30) VALUE "Networking Basics".
+    05 FILLER PIC X(30) VALUE "Interview Preparation".
+    05 FILLER PIC X(30) VALUE "Optimizing Your Profile".
+    05 FILLER PIC X(30) VALUE "Personal Branding".
+01 WS-SKILL-NAME-TABLE REDEFINES WS-SKILL-NAMES.
+    05 WS-SKILL-NAME OCCURS 5 TIMES PIC X(30).
 
 01 PROFILE-RECORD.
     05 Username      PIC X(30).
@@ -13,6 +94,7 @@ WORKING-STORAGE SECTION.
     05 University    PIC X(50).
     05 Major         PIC X(50).
     05 GradYear      PIC 9(4).
+    05 GradStatus    PIC X.
     05 About         PIC X(200).
     05 JobTitle      OCCURS 3 TIMES PIC X(50).
     05 Company       OCCURS 3 TIMES PIC X(50).
@@ -22,61 +104,192 @@ WORKING-STORAGE SECTION.
     05 Univ          OCCURS 3 TIMES PIC X(50).
     05 Years         OCCURS 3 TIMES PIC X(30).
 
+01 WS-LOAD-RECORD.
+    05 WS-LOAD-NAME       PIC X(50).
+    05 WS-LOAD-UNIVERSITY PIC X(50).
+    05 WS-LOAD-MAJOR      PIC X(50).
+    05 WS-LOAD-GRADYEAR   PIC 9(4).
+    05 WS-LOAD-GRADSTATUS PIC X.
+    05 WS-LOAD-ABOUT      PIC X(200).
+    05 WS-LOAD-JOBTITLE   OCCURS 3 TIMES PIC X(50).
+    05 WS-LOAD-COMPANY    OCCURS 3 TIMES PIC X(50).
+    05 WS-LOAD-DATES      OCCURS 3 TIMES PIC X(30).
+    05 WS-LOAD-DESC       OCCURS 3 TIMES PIC X(200).
+    05 WS-LOAD-DEGREE     OCCURS 3 TIMES PIC X(50).
+    05 WS-LOAD-UNIV       OCCURS 3 TIMES PIC X(50).
+    05 WS-LOAD-YEARS      OCCURS 3 TIMES PIC X(30).
+
 LINKAGE SECTION.
-01 LNK-USER-NAME PIC X(30).
-77 LK-PROFILE-COUNT PIC 9.
-01 LK-PROFILE-LIST.
-    05 LK-PROF-ROW OCCURS 5 TIMES.
-        10 LK-USERNAME    PIC X(30).
-        10 LK-NAME        PIC X(50).
-        10 LK-UNIVERSITY  PIC X(50).
-        10 LK-MAJOR       PIC X(50).
-        10 LK-GRADYEAR    PIC 9(4).
-        10 LK-ABOUT       PIC X(200).
-        10 LK-JOBTITLE    OCCURS 3 TIMES PIC X(50).
-        10 LK-COMPANY     OCCURS 3 TIMES PIC X(50).
-        10 LK-DATES       OCCURS 3 TIMES PIC X(30).
-        10 LK-DESC        OCCURS 3 TIMES PIC X(200).
-        10 LK-DEGREE      OCCURS 3 TIMES PIC X(50).
-        10 LK-UNIV        OCCURS 3 TIMES PIC X(50).
-        10 LK-YEARS       OCCURS 3 TIMES PIC X(30).
-
-PROCEDURE DIVISION USING LNK-USER-NAME LK-PROFILE-COUNT LK-PROFILE-LIST.
+01 LNK-VIEWER-NAME PIC X(30).
+01 LNK-TARGET-NAME PIC X(30).
+
+PROCEDURE DIVISION USING LNK-VIEWER-NAME LNK-TARGET-NAME.
 
 MAIN.
     PERFORM SEARCH-PROFILE
     IF FOUND-FLAG = "N"
-        DISPLAY "No profile exists for user: " FUNCTION TRIM(LNK-USER-NAME)
+        DISPLAY "No profile exists for user: " FUNCTION TRIM(LNK-TARGET-NAME)
         GOBACK
     END-IF
 
-    DISPLAY "--- Your Profile ---"
+    IF FUNCTION TRIM(LNK-VIEWER-NAME) = FUNCTION TRIM(LNK-TARGET-NAME)
+        DISPLAY "--- Your Profile ---"
+    ELSE
+        DISPLAY "--- " FUNCTION TRIM(Name) "'s Profile ---"
+        PERFORM RECORD-RECENTLY-VIEWED
+        PERFORM COUNT-MUTUAL-CONNECTIONS
+        DISPLAY WS-MUTUAL-COUNT " mutual connection(s)"
+    END-IF
     DISPLAY "Name: " FUNCTION TRIM(Name)
     DISPLAY "University: " FUNCTION TRIM(University)
     DISPLAY "Major: " FUNCTION TRIM(Major)
-    DISPLAY "Graduation Year: " GradYear
+    IF GradStatus = "G"
+        DISPLAY "Graduated: " GradYear
+    ELSE
+        DISPLAY "Expected Graduation Year: " GradYear
+    END-IF
     DISPLAY "About Me: " FUNCTION TRIM(About)
     PERFORM WORK-EXPERIENCE
     PERFORM EDUCATION
+    IF FUNCTION TRIM(LNK-VIEWER-NAME) = FUNCTION TRIM(LNK-TARGET-NAME)
+        PERFORM SKILLS-COMPLETED
+        DISPLAY "Would you like to download a copy of your profile to a text file? (Y/N):"
+        ACCEPT WS-EXPORT-CHOICE
+        IF WS-EXPORT-CHOICE = "Y" OR WS-EXPORT-CHOICE = "y"
+            PERFORM EXPORT-PROFILE
+        END-IF
+    END-IF
     GOBACK.
 
 SEARCH-PROFILE.
     MOVE "N" TO FOUND-FLAG
-    MOVE 0 TO IDX
+    MOVE SPACES TO PROFILE-RECORD
+    MOVE 0 TO GradYear
+
+    CALL "ProfileStore" USING "L" LNK-TARGET-NAME FOUND-FLAG WS-LOAD-RECORD
+
+    IF FOUND-FLAG = "Y"
+        MOVE LNK-TARGET-NAME TO Username
+        MOVE WS-LOAD-NAME TO Name
+        MOVE WS-LOAD-UNIVERSITY TO University
+        MOVE WS-LOAD-MAJOR TO Major
+        MOVE WS-LOAD-GRADYEAR TO GradYear
+        MOVE WS-LOAD-GRADSTATUS TO GradStatus
+        MOVE WS-LOAD-ABOUT TO About
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+            MOVE WS-LOAD-JOBTITLE(I) TO JobTitle(I)
+            MOVE WS-LOAD-COMPANY(I) TO Company(I)
+            MOVE WS-LOAD-DATES(I) TO Dates(I)
+            MOVE WS-LOAD-DESC(I) TO Desc(I)
+            MOVE WS-LOAD-DEGREE(I) TO Degree(I)
+            MOVE WS-LOAD-UNIV(I) TO Univ(I)
+            MOVE WS-LOAD-YEARS(I) TO Years(I)
+        END-PERFORM
+    END-IF.
+
+RECORD-RECENTLY-VIEWED.
+    *> Req 037: keeps at most one RecentlyViewed.dat row per
+    *> (viewer, viewed) pair, rebuilt via the repo's usual temp-file
+    *> swap so a repeat view refreshes RV-VIEW-TS to now instead of
+    *> piling up duplicate rows. RecentlyViewed.cob reads this file to
+    *> surface each viewer's most recent lookups.
+    ACCEPT WS-RV-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RV-TIME FROM TIME
+    STRING WS-RV-DATE DELIMITED BY SIZE
+           WS-RV-TIME(1:6) DELIMITED BY SIZE
+           INTO WS-RV-TS
+
+    MOVE "N" TO WS-EOF-RV
+    OPEN OUTPUT TempRecentlyViewedFile
+    OPEN INPUT RecentlyViewedFile
 
-    IF LK-PROFILE-COUNT = 0
-        EXIT PARAGRAPH
+    IF WS-RV-STAT NOT = "35"
+        PERFORM UNTIL WS-EOF-RV = "Y"
+            READ RecentlyViewedFile
+                AT END
+                    MOVE "Y" TO WS-EOF-RV
+                NOT AT END
+                    IF FUNCTION TRIM(RV-VIEWER-USERNAME) NOT = FUNCTION TRIM(LNK-VIEWER-NAME)
+                        OR FUNCTION TRIM(RV-VIEWED-USERNAME) NOT = FUNCTION TRIM(LNK-TARGET-NAME)
+                        MOVE RECENTLY-VIEWED-RECORD TO TEMP-RV-RECORD
+                        WRITE TEMP-RV-RECORD
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE RecentlyViewedFile
     END-IF
 
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LK-PROFILE-COUNT OR FOUND-FLAG = "Y"
-        IF FUNCTION TRIM(LK-USERNAME(I)) = FUNCTION TRIM(LNK-USER-NAME)
-            MOVE "Y" TO FOUND-FLAG
-            MOVE I TO IDX
-        END-IF
-    END-PERFORM
+    MOVE SPACES TO RECENTLY-VIEWED-RECORD
+    MOVE LNK-VIEWER-NAME TO RV-VIEWER-USERNAME
+    MOVE LNK-TARGET-NAME TO RV-VIEWED-USERNAME
+    MOVE Name TO RV-VIEWED-NAME
+    MOVE WS-RV-TS TO RV-VIEW-TS
+    MOVE RECENTLY-VIEWED-RECORD TO TEMP-RV-RECORD
+    WRITE TEMP-RV-RECORD
 
-    IF FOUND-FLAG = "Y"
-        MOVE LK-PROF-ROW(IDX) TO PROFILE-RECORD
+    CLOSE TempRecentlyViewedFile
+    CALL "CBL_DELETE_FILE" USING "data/RecentlyViewed.dat"
+    CALL "CBL_RENAME_FILE" USING "data/RecentlyViewed.tmp"
+        "data/RecentlyViewed.dat".
+
+COUNT-MUTUAL-CONNECTIONS.
+    *> Req 038: single pass over Connections.dat collects the viewer's
+    *> and the target's connection lists, then a nested scan counts how
+    *> many names appear in both — same "load into a table, then scan"
+    *> shape as RecentlyViewed.cob's LOAD-RECENTLY-VIEWED.
+    MOVE 0 TO WS-VIEWER-CONN-COUNT
+    MOVE 0 TO WS-TARGET-CONN-COUNT
+    MOVE 0 TO WS-MUTUAL-COUNT
+    MOVE "N" TO WS-EOF-CONN
+    OPEN INPUT ConnectionsFile
+
+    IF WS-CONN-STAT = "35"
+        CLOSE ConnectionsFile
+        OPEN OUTPUT ConnectionsFile
+        CLOSE ConnectionsFile
+    ELSE
+        PERFORM UNTIL WS-EOF-CONN = "Y"
+            READ ConnectionsFile
+                AT END
+                    MOVE "Y" TO WS-EOF-CONN
+                NOT AT END
+                    IF FUNCTION TRIM(CONN-USER-A) = FUNCTION TRIM(LNK-VIEWER-NAME)
+                        IF WS-VIEWER-CONN-COUNT < 50
+                            ADD 1 TO WS-VIEWER-CONN-COUNT
+                            MOVE CONN-USER-B TO WS-VIEWER-CONN(WS-VIEWER-CONN-COUNT)
+                        END-IF
+                    ELSE
+                        IF FUNCTION TRIM(CONN-USER-B) = FUNCTION TRIM(LNK-VIEWER-NAME)
+                            IF WS-VIEWER-CONN-COUNT < 50
+                                ADD 1 TO WS-VIEWER-CONN-COUNT
+                                MOVE CONN-USER-A TO WS-VIEWER-CONN(WS-VIEWER-CONN-COUNT)
+                            END-IF
+                        END-IF
+                    END-IF
+                    IF FUNCTION TRIM(CONN-USER-A) = FUNCTION TRIM(LNK-TARGET-NAME)
+                        IF WS-TARGET-CONN-COUNT < 50
+                            ADD 1 TO WS-TARGET-CONN-COUNT
+                            MOVE CONN-USER-B TO WS-TARGET-CONN(WS-TARGET-CONN-COUNT)
+                        END-IF
+                    ELSE
+                        IF FUNCTION TRIM(CONN-USER-B) = FUNCTION TRIM(LNK-TARGET-NAME)
+                            IF WS-TARGET-CONN-COUNT < 50
+                                ADD 1 TO WS-TARGET-CONN-COUNT
+                                MOVE CONN-USER-A TO WS-TARGET-CONN(WS-TARGET-CONN-COUNT)
+                            END-IF
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ConnectionsFile
+
+        PERFORM VARYING WS-CONN-IDX FROM 1 BY 1 UNTIL WS-CONN-IDX > WS-VIEWER-CONN-COUNT
+            PERFORM VARYING WS-CONN-IDX2 FROM 1 BY 1 UNTIL WS-CONN-IDX2 > WS-TARGET-CONN-COUNT
+                IF FUNCTION TRIM(WS-VIEWER-CONN(WS-CONN-IDX)) = FUNCTION TRIM(WS-TARGET-CONN(WS-CONN-IDX2))
+                    ADD 1 TO WS-MUTUAL-COUNT
+                END-IF
+            END-PERFORM
+        END-PERFORM
     END-IF.
 
 WORK-EXPERIENCE.
@@ -110,4 +323,124 @@ EDUCATION.
         END-PERFORM
     END-IF.
 
+SKILLS-COMPLETED.
+    MOVE 0 TO WS-SKILLS-COMPLETE
+    MOVE "N" TO WS-EOF-SKILL
+    DISPLAY "Skills completed:"
+    OPEN INPUT SkillsCompletedFile
+
+    IF WS-SKILL-STAT = "35"
+        CLOSE SkillsCompletedFile
+        OPEN OUTPUT SkillsCompletedFile
+        CLOSE SkillsCompletedFile
+    ELSE
+        PERFORM UNTIL WS-EOF-SKILL = "Y"
+            READ SkillsCompletedFile
+                AT END
+                    MOVE "Y" TO WS-EOF-SKILL
+                NOT AT END
+                    IF FUNCTION TRIM(SKILL-USERNAME) = FUNCTION TRIM(LNK-TARGET-NAME)
+                        ADD 1 TO WS-SKILLS-COMPLETE
+                        DISPLAY "- " FUNCTION TRIM(WS-SKILL-NAME(SKILL-NUMBER))
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE SkillsCompletedFile
+    END-IF
+
+    IF WS-SKILLS-COMPLETE = 0
+        DISPLAY "No skills completed yet."
+    END-IF.
+
+EXPORT-PROFILE.
+    *> Writes the same content MAIN/WORK-EXPERIENCE/EDUCATION display to
+    *> data/<username>-profile.txt so a student can keep a copy outside
+    *> the platform. LINE SEQUENTIAL ASSIGN TO a WORKING-STORAGE data
+    *> item gives a per-user filename without a family of SELECTs.
+    MOVE SPACES TO WS-EXPORT-PATH
+    STRING "data/" FUNCTION TRIM(LNK-TARGET-NAME) "-profile.txt"
+        INTO WS-EXPORT-PATH
+
+    OPEN OUTPUT ExportFile
+
+    MOVE SPACES TO EXPORT-LINE
+    STRING "--- " FUNCTION TRIM(Name) "'s Profile ---" INTO EXPORT-LINE
+    WRITE EXPORT-LINE
+
+    MOVE SPACES TO EXPORT-LINE
+    STRING "Name: " FUNCTION TRIM(Name) INTO EXPORT-LINE
+    WRITE EXPORT-LINE
+
+    MOVE SPACES TO EXPORT-LINE
+    STRING "University: " FUNCTION TRIM(University) INTO EXPORT-LINE
+    WRITE EXPORT-LINE
+
+    MOVE SPACES TO EXPORT-LINE
+    STRING "Major: " FUNCTION TRIM(Major) INTO EXPORT-LINE
+    WRITE EXPORT-LINE
+
+    MOVE SPACES TO EXPORT-LINE
+    IF GradStatus = "G"
+        STRING "Graduated: " GradYear INTO EXPORT-LINE
+    ELSE
+        STRING "Expected Graduation Year: " GradYear INTO EXPORT-LINE
+    END-IF
+    WRITE EXPORT-LINE
+
+    MOVE SPACES TO EXPORT-LINE
+    STRING "About Me: " FUNCTION TRIM(About) INTO EXPORT-LINE
+    WRITE EXPORT-LINE
+
+    MOVE SPACES TO EXPORT-LINE
+    MOVE "Experience:" TO EXPORT-LINE
+    WRITE EXPORT-LINE
+    IF FUNCTION TRIM(JobTitle(1)) = SPACE
+        AND FUNCTION TRIM(JobTitle(2)) = SPACE
+        AND FUNCTION TRIM(JobTitle(3)) = SPACE
+        MOVE "No work experience found." TO EXPORT-LINE
+        WRITE EXPORT-LINE
+    ELSE
+        PERFORM VARYING I FROM 1 BY 1
+            UNTIL I > 3 OR FUNCTION TRIM(JobTitle(I)) = SPACE
+            MOVE SPACES TO EXPORT-LINE
+            STRING "Title: " FUNCTION TRIM(JobTitle(I)) INTO EXPORT-LINE
+            WRITE EXPORT-LINE
+            MOVE SPACES TO EXPORT-LINE
+            STRING "Company: " FUNCTION TRIM(Company(I)) INTO EXPORT-LINE
+            WRITE EXPORT-LINE
+            MOVE SPACES TO EXPORT-LINE
+            STRING "Dates: " FUNCTION TRIM(Dates(I)) INTO EXPORT-LINE
+            WRITE EXPORT-LINE
+            MOVE SPACES TO EXPORT-LINE
+            STRING "Description: " FUNCTION TRIM(Desc(I)) INTO EXPORT-LINE
+            WRITE EXPORT-LINE
+        END-PERFORM
+    END-IF
+
+    MOVE SPACES TO EXPORT-LINE
+    MOVE "Education:" TO EXPORT-LINE
+    WRITE EXPORT-LINE
+    IF FUNCTION TRIM(Degree(1)) = SPACE
+        AND FUNCTION TRIM(Degree(2)) = SPACE
+        AND FUNCTION TRIM(Degree(3)) = SPACE
+        MOVE "No education history found." TO EXPORT-LINE
+        WRITE EXPORT-LINE
+    ELSE
+        PERFORM VARYING I FROM 1 BY 1
+            UNTIL I > 3 OR FUNCTION TRIM(Degree(I)) = SPACE
+            MOVE SPACES TO EXPORT-LINE
+            STRING "Degree: " FUNCTION TRIM(Degree(I)) INTO EXPORT-LINE
+            WRITE EXPORT-LINE
+            MOVE SPACES TO EXPORT-LINE
+            STRING "University: " FUNCTION TRIM(Univ(I)) INTO EXPORT-LINE
+            WRITE EXPORT-LINE
+            MOVE SPACES TO EXPORT-LINE
+            STRING "Years: " FUNCTION TRIM(Years(I)) INTO EXPORT-LINE
+            WRITE EXPORT-LINE
+        END-PERFORM
+    END-IF
+
+    CLOSE ExportFile
+    DISPLAY "Your profile has been exported to " FUNCTION TRIM(WS-EXPORT-PATH).
+
 END PROGRAM PersonalProfile.
\ No newline at end of file
