@@ -13,9 +13,20 @@ FILE-CONTROL.
            ORGANIZATION IS LINE SEQUENTIAL.
 
        SELECT PENDING-REQUESTS-FILE ASSIGN TO "data/PendingRequests.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS LS-PENDING-RRN
+           FILE STATUS IS LS-PENDING-STAT.
+
+       SELECT BLOCKLIST-FILE ASSIGN TO "data/Blocklist.dat"
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS LS-PENDING-STAT.
+           FILE STATUS IS LS-BLOCKLIST-STAT.
+
+       SELECT NOTIFICATIONS-FILE ASSIGN TO "data/Notifications.dat"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS LS-NOTIF-STAT.
 
 DATA DIVISION.
 FILE SECTION.
@@ -26,6 +37,7 @@ FD     PROFILE-FILE.
        05 PR-UNIVERSITY    PIC X(50).
        05 PR-MAJOR         PIC X(50).
        05 PR-GRADYEAR      PIC 9(4).
+       05 PR-GRADSTATUS    PIC X.
        05 PR-ABOUT         PIC X(200).
        05 PR-JOBTITLE      PIC X(50) OCCURS 3 TIMES.
        05 PR-COMPANY       PIC X(50) OCCURS 3 TIMES.
@@ -34,6 +46,7 @@ FD     PROFILE-FILE.
        05 PR-DEGREE        PIC X(50) OCCURS 3 TIMES.
        05 PR-UNIV          PIC X(50) OCCURS 3 TIMES.
        05 PR-YEARS         PIC X(30) OCCURS 3 TIMES.
+       05 PR-LAST-UPDATE    PIC 9(8).
 FD  INPUT-FILE.
 01  IN-RECORD              PIC X(80).
 
@@ -42,8 +55,21 @@ FD  OUTPUT-FILE.
 
 FD PENDING-REQUESTS-FILE.
 01 PENDING-REQUESTS-RECORD.
+       05 REQUEST-ID           PIC 9(4).
        05 SENDER-USERNAME      PIC X(30).
        05 RECIPIENT-USERNAME   PIC X(30).
+       05 REQUEST-DATE         PIC 9(8).
+
+FD BLOCKLIST-FILE.
+01 BLOCKLIST-RECORD.
+       05 BL-USER-A            PIC X(30).
+       05 BL-USER-B            PIC X(30).
+
+FD NOTIFICATIONS-FILE.
+01 NOTIFICATIONS-RECORD.
+       05 NOTIF-USERNAME       PIC X(30).
+       05 NOTIF-MESSAGE        PIC X(100).
+       05 NOTIF-READ-FLAG      PIC X.
 
 WORKING-STORAGE SECTION.
 01     WS-SEARCH-QUERY     PIC X(50).
@@ -54,16 +80,113 @@ WORKING-STORAGE SECTION.
 01     WS-CONN-CHOICE      PIC X VALUE SPACES.
 01     WS-RECIPIENT-USER   PIC X(30).
 01     LS-PENDING-STAT     PIC XX.
+01     LS-PENDING-RRN      PIC 9(4) VALUE 0.
 01     WS-DUPLICATE-FOUND  PIC X VALUE 'N'.
+01     WS-MAX-REQUEST-ID   PIC 9(4) VALUE 0.
+01     WS-CANCEL-FOUND     PIC X VALUE 'N'.
+01     LS-BLOCKLIST-STAT   PIC XX.
+01     WS-EOF-BLOCK        PIC X VALUE 'N'.
+01     WS-IS-BLOCKED       PIC X VALUE 'N'.
+01     LS-NOTIF-STAT       PIC XX.
+01     WS-TODAY            PIC 9(8) VALUE 0.
+
+01     WS-SEARCH-MODE          PIC 9 VALUE 0.
+01     WS-SEARCH-UNIVERSITY    PIC X(50).
+01     WS-SEARCH-MAJOR         PIC X(50).
+01     WS-SEARCH-GRADYEAR-RAW  PIC X(10).
+01     WS-SEARCH-GRADYEAR      PIC 9(4) VALUE 0.
+01     WS-MATCH-COUNT          PIC 9(4) VALUE 0.
+01     WS-RECORD-MATCHES       PIC X VALUE 'N'.
+
+01     WS-UP-NAME              PIC X(50).
+01     WS-UP-QUERY             PIC X(50).
+01     WS-NAME-LEN             PIC 99 VALUE 0.
+01     WS-QUERY-LEN            PIC 99 VALUE 0.
+01     WS-SCAN-POS             PIC 99 VALUE 0.
+01     WS-NAME-MATCH           PIC X VALUE 'N'.
+
+01     WS-NAME-MATCH-COUNT     PIC 99 VALUE 0.
+01     WS-NAME-MATCHES.
+       05 WS-NM-ENTRY OCCURS 50 TIMES.
+           10 WS-NM-USERNAME   PIC X(30).
+           10 WS-NM-NAME       PIC X(50).
+01     WS-PICK                 PIC 99 VALUE 0.
+
+01     WS-FIELD-MATCH-COUNT    PIC 99 VALUE 0.
+01     WS-FIELD-MATCHES.
+       05 WS-FM-ENTRY OCCURS 50 TIMES.
+           10 WS-FM-USERNAME   PIC X(30).
+           10 WS-FM-NAME       PIC X(50).
+           10 WS-FM-GRADYEAR   PIC 9(4).
+           10 WS-FM-GRADSTATUS PIC X.
+
+01     WS-PAGE-SIZE             PIC 99 VALUE 5.
+01     WS-PAGE-POS              PIC 99 VALUE 0.
+01     WS-PAGE-LAST             PIC 99 VALUE 0.
+01     WS-PAGE-CHOICE           PIC X VALUE SPACE.
+
+01     WS-CONTINUE-SEARCH       PIC X VALUE 'Y'.
+01     WS-RESUME-CHOICE         PIC X(10) VALUE SPACES.
 
 LINKAGE SECTION.
 01     LNK-USER-NAME       PIC X(30).
 
 PROCEDURE DIVISION USING LNK-USER-NAME.
 MAIN-LOGIC.
-       OPEN INPUT PROFILE-FILE
        OPEN EXTEND OUTPUT-FILE
-       MOVE "Enter the full name of the person you are looking for:" TO OUT-RECORD
+       MOVE 'Y' TO WS-CONTINUE-SEARCH
+
+       PERFORM UNTIL WS-CONTINUE-SEARCH = 'N'
+           MOVE "1. Search by full name" TO OUT-RECORD
+           PERFORM DISPLAY-AND-WRITE
+           MOVE "2. Search by university, major, and/or graduation year" TO OUT-RECORD
+           PERFORM DISPLAY-AND-WRITE
+           MOVE "Enter your choice:" TO OUT-RECORD
+           PERFORM DISPLAY-AND-WRITE
+
+           ACCEPT WS-SEARCH-MODE
+           MOVE SPACES TO OUT-RECORD
+           MOVE WS-SEARCH-MODE TO OUT-RECORD
+           PERFORM DISPLAY-AND-WRITE
+
+           EVALUATE WS-SEARCH-MODE
+               WHEN 1
+                   PERFORM NAME-SEARCH-LOGIC
+               WHEN 2
+                   PERFORM FIELD-SEARCH-LOGIC
+               WHEN OTHER
+                   MOVE "Invalid choice." TO OUT-RECORD
+                   PERFORM DISPLAY-AND-WRITE
+           END-EVALUATE
+
+           PERFORM PROMPT-RESUME-SEARCH
+       END-PERFORM
+
+       CLOSE OUTPUT-FILE
+       EXIT PROGRAM.
+
+PROMPT-RESUME-SEARCH.
+       *> Asked after every search outcome (no match, own profile,
+       *> connection sub-menu, invalid choice) so nothing falls through
+       *> to CLOSE/EXIT PROGRAM silently; entering "M" returns to the
+       *> main menu, anything else searches again.
+       MOVE "Press Enter to search again, or enter M to return to the main menu:" TO OUT-RECORD
+       PERFORM DISPLAY-AND-WRITE
+       ACCEPT WS-RESUME-CHOICE
+       MOVE WS-RESUME-CHOICE TO OUT-RECORD
+       PERFORM DISPLAY-AND-WRITE
+
+       IF WS-RESUME-CHOICE = 'M' OR WS-RESUME-CHOICE = 'm'
+           MOVE 'N' TO WS-CONTINUE-SEARCH
+       END-IF.
+
+NAME-SEARCH-LOGIC.
+       *> Case-insensitive substring match (CHECK-NAME-MATCH) against every
+       *> profile, collecting all hits into WS-NAME-MATCHES instead of
+       *> stopping at the first one, so "Smith" finds every Smith and
+       *> same-name students are all listed for the searcher to pick from.
+       OPEN INPUT PROFILE-FILE
+       MOVE "Enter the full name (or part of it) of the person you are looking for:" TO OUT-RECORD
        PERFORM DISPLAY-AND-WRITE
 
        ACCEPT WS-SEARCH-QUERY
@@ -74,125 +197,256 @@ MAIN-LOGIC.
        MOVE WS-SEARCH-QUERY TO OUT-RECORD
        PERFORM DISPLAY-AND-WRITE
 
-       *>MOVE "Enter the full name of the person you are looking for:"
-           *>TO OUT-RECORD
-       *>PERFORM DISPLAY-AND-WRITE
-
        MOVE 'N' TO WS-EOF-PROFILE
-       MOVE 'N' TO WS-FOUND-FLAG
+       MOVE 0 TO WS-NAME-MATCH-COUNT
 
-       PERFORM UNTIL WS-EOF-PROFILE = 'Y' OR WS-FOUND-FLAG = 'Y'
+       PERFORM UNTIL WS-EOF-PROFILE = 'Y'
            READ PROFILE-FILE
                AT END
                    MOVE 'Y' TO WS-EOF-PROFILE
                NOT AT END
-                   IF FUNCTION TRIM(PR-NAME) = FUNCTION TRIM(WS-SEARCH-QUERY)
-                       MOVE 'Y' TO WS-FOUND-FLAG
-                       PERFORM DISPLAY-PROFILE
-
-                       *> Hide the menu to send a request if user searches themself
-                       IF FUNCTION TRIM(PR-USERNAME) NOT = FUNCTION TRIM(LNK-USER-NAME)
-
-                           MOVE SPACES TO WS-CONN-CHOICE
-                           PERFORM UNTIL WS-CONN-CHOICE = '1' OR WS-CONN-CHOICE = '2'
-                               MOVE "1. Send Connection Request" TO OUT-RECORD
-                               PERFORM DISPLAY-AND-WRITE
-                               MOVE "2. Back to Main Menu" TO OUT-RECORD
-                               PERFORM DISPLAY-AND-WRITE
-
-                               ACCEPT WS-CONN-CHOICE
-
-                               MOVE WS-CONN-CHOICE TO OUT-RECORD
-                               PERFORM DISPLAY-AND-WRITE
-
-                               IF WS-CONN-CHOICE = '1'
-                                   PERFORM SEND-CONNECTION-LOGIC
-                               ELSE IF WS-CONN-CHOICE = '2'
-                                   CONTINUE
-                               ELSE
-                                   MOVE "Invalid input. Please enter 1 or 2." TO OUT-RECORD
-                                   PERFORM DISPLAY-AND-WRITE
-                               END-IF
-                           END-PERFORM
-                       ELSE
-                           MOVE "This is your own profile." TO OUT-RECORD
-                           PERFORM DISPLAY-AND-WRITE
-                           *> potential bug fix if program doesn't wait and displays too quickly (uncomment lines below)
-                           *> MOVE "Press Enter to return to menu..." TO OUT-RECORD
-                           *> PERFORM DISPLAY-AND-WRITE
-                           *> ACCEPT WS-CONN-CHOICE
-                       END-IF
+                   PERFORM CHECK-NAME-MATCH
+                   IF WS-NAME-MATCH = 'Y'
+                       AND WS-NAME-MATCH-COUNT < 50
+                       ADD 1 TO WS-NAME-MATCH-COUNT
+                       MOVE PR-USERNAME TO WS-NM-USERNAME(WS-NAME-MATCH-COUNT)
+                       MOVE PR-NAME TO WS-NM-NAME(WS-NAME-MATCH-COUNT)
                    END-IF
            END-READ
        END-PERFORM
+       CLOSE PROFILE-FILE
 
-       IF WS-FOUND-FLAG = 'N'
+       IF WS-NAME-MATCH-COUNT = 0
            MOVE "No one by that name could be found." TO OUT-RECORD
            PERFORM DISPLAY-AND-WRITE
-           *> potential bug fix if program doesn't wait and displays too quickly (uncomment lines below)
-           *> MOVE "Press Enter to return to menu..." TO OUT-RECORD
-           *> PERFORM DISPLAY-AND-WRITE
-           *> ACCEPT WS-CONN-CHOICE
-       END-IF
+       ELSE
+           PERFORM LIST-NAME-MATCHES-PAGED
 
-       CLOSE PROFILE-FILE
-       CLOSE OUTPUT-FILE
+           MOVE "Enter the number of the profile to view (0 to cancel):" TO OUT-RECORD
+           PERFORM DISPLAY-AND-WRITE
+           ACCEPT WS-PICK
+           MOVE SPACES TO OUT-RECORD
+           MOVE WS-PICK TO OUT-RECORD
+           PERFORM DISPLAY-AND-WRITE
 
-       EXIT PROGRAM.
+           IF WS-PICK > 0 AND WS-PICK <= WS-NAME-MATCH-COUNT
+               MOVE WS-NM-USERNAME(WS-PICK) TO PR-USERNAME
+               CALL "PersonalProfile" USING LNK-USER-NAME
+                                           PR-USERNAME
 
-DISPLAY-PROFILE.
-       MOVE " " TO OUT-RECORD.
-       PERFORM DISPLAY-AND-WRITE.
-       MOVE "--- Found User Profile ---" TO OUT-RECORD.
-       PERFORM DISPLAY-AND-WRITE.
-       
-       STRING "Name: " FUNCTION TRIM(PR-NAME) INTO OUT-RECORD.
-       PERFORM DISPLAY-AND-WRITE.
-       
-       STRING "University: " FUNCTION TRIM(PR-UNIVERSITY) INTO OUT-RECORD.
-       PERFORM DISPLAY-AND-WRITE.
-       
-       STRING "Major: " FUNCTION TRIM(PR-MAJOR) INTO OUT-RECORD.
-       PERFORM DISPLAY-AND-WRITE.
-       
-       STRING "Graduation Year: " PR-GRADYEAR INTO OUT-RECORD.
-       PERFORM DISPLAY-AND-WRITE.
-       
-       STRING "About Me: " FUNCTION TRIM(PR-ABOUT) INTO OUT-RECORD.
-       PERFORM DISPLAY-AND-WRITE.
-
-       MOVE "Experience: " TO OUT-RECORD.
-       PERFORM DISPLAY-AND-WRITE.
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-           IF PR-JOBTITLE(I) NOT = SPACES AND NOT = "None"
-               STRING "  Title: " FUNCTION TRIM(PR-JOBTITLE(I)) INTO OUT-RECORD
-               PERFORM DISPLAY-AND-WRITE
-               STRING "  Company: " FUNCTION TRIM(PR-COMPANY(I)) INTO OUT-RECORD
+               *> Hide the menu to send a request if user searches themself
+               IF FUNCTION TRIM(PR-USERNAME) NOT = FUNCTION TRIM(LNK-USER-NAME)
+
+                   MOVE SPACES TO WS-CONN-CHOICE
+                   PERFORM UNTIL WS-CONN-CHOICE = '1' OR WS-CONN-CHOICE = '2'
+                           OR WS-CONN-CHOICE = '3' OR WS-CONN-CHOICE = '4'
+                       MOVE "1. Send Connection Request" TO OUT-RECORD
+                       PERFORM DISPLAY-AND-WRITE
+                       MOVE "2. Back to Main Menu" TO OUT-RECORD
+                       PERFORM DISPLAY-AND-WRITE
+                       MOVE "3. Cancel a pending request I sent to this person" TO OUT-RECORD
+                       PERFORM DISPLAY-AND-WRITE
+                       MOVE "4. Block this user" TO OUT-RECORD
+                       PERFORM DISPLAY-AND-WRITE
+
+                       ACCEPT WS-CONN-CHOICE
+
+                       MOVE WS-CONN-CHOICE TO OUT-RECORD
+                       PERFORM DISPLAY-AND-WRITE
+
+                       IF WS-CONN-CHOICE = '1'
+                           PERFORM SEND-CONNECTION-LOGIC
+                       ELSE IF WS-CONN-CHOICE = '2'
+                           CONTINUE
+                       ELSE IF WS-CONN-CHOICE = '3'
+                           PERFORM CANCEL-CONNECTION-LOGIC
+                       ELSE IF WS-CONN-CHOICE = '4'
+                           PERFORM BLOCK-USER-LOGIC
+                       ELSE
+                           MOVE "Invalid input. Please enter 1, 2, 3, or 4." TO OUT-RECORD
+                           PERFORM DISPLAY-AND-WRITE
+                       END-IF
+                   END-PERFORM
+               ELSE
+                   MOVE "This is your own profile." TO OUT-RECORD
+                   PERFORM DISPLAY-AND-WRITE
+               END-IF
+           END-IF
+       END-IF.
+
+LIST-NAME-MATCHES-PAGED.
+       *> Lists WS-NAME-MATCHES in pages of WS-PAGE-SIZE, prompting to
+       *> continue between pages, so a large result set does not scroll
+       *> past all at once.
+       MOVE 1 TO WS-PAGE-POS
+       PERFORM UNTIL WS-PAGE-POS > WS-NAME-MATCH-COUNT
+           COMPUTE WS-PAGE-LAST = WS-PAGE-POS + WS-PAGE-SIZE - 1
+           IF WS-PAGE-LAST > WS-NAME-MATCH-COUNT
+               MOVE WS-NAME-MATCH-COUNT TO WS-PAGE-LAST
+           END-IF
+
+           PERFORM VARYING I FROM WS-PAGE-POS BY 1 UNTIL I > WS-PAGE-LAST
+               MOVE SPACES TO OUT-RECORD
+               STRING I ". " FUNCTION TRIM(WS-NM-NAME(I))
+                   " (" FUNCTION TRIM(WS-NM-USERNAME(I)) ")"
+                   INTO OUT-RECORD
                PERFORM DISPLAY-AND-WRITE
-               STRING "  Dates: " FUNCTION TRIM(PR-DATES(I)) INTO OUT-RECORD
+           END-PERFORM
+
+           MOVE WS-PAGE-LAST TO WS-PAGE-POS
+           ADD 1 TO WS-PAGE-POS
+           IF WS-PAGE-POS <= WS-NAME-MATCH-COUNT
+               MOVE "Show next results? (Y/N):" TO OUT-RECORD
                PERFORM DISPLAY-AND-WRITE
-               STRING "  Description: " FUNCTION TRIM(PR-DESC(I)) INTO OUT-RECORD
+               ACCEPT WS-PAGE-CHOICE
+               MOVE WS-PAGE-CHOICE TO OUT-RECORD
                PERFORM DISPLAY-AND-WRITE
+               IF WS-PAGE-CHOICE NOT = 'Y' AND WS-PAGE-CHOICE NOT = 'y'
+                   COMPUTE WS-PAGE-POS = WS-NAME-MATCH-COUNT + 1
+               END-IF
+           END-IF
+       END-PERFORM.
+
+CHECK-NAME-MATCH.
+       *> Case-insensitive substring test: WS-NAME-MATCH is 'Y' when
+       *> WS-SEARCH-QUERY appears anywhere inside PR-NAME, regardless of
+       *> case, so "jon smith" matches "Jon Smith" and "smith" matches it
+       *> too.
+       MOVE 'N' TO WS-NAME-MATCH
+       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(PR-NAME)) TO WS-UP-NAME
+       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-QUERY)) TO WS-UP-QUERY
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(PR-NAME)) TO WS-NAME-LEN
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-QUERY)) TO WS-QUERY-LEN
+
+       IF WS-QUERY-LEN = 0 OR WS-QUERY-LEN > WS-NAME-LEN
+           EXIT PARAGRAPH
+       END-IF
+
+       PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SCAN-POS > WS-NAME-LEN - WS-QUERY-LEN + 1
+               OR WS-NAME-MATCH = 'Y'
+           IF WS-UP-NAME(WS-SCAN-POS:WS-QUERY-LEN) = WS-UP-QUERY(1:WS-QUERY-LEN)
+               MOVE 'Y' TO WS-NAME-MATCH
            END-IF
        END-PERFORM.
 
-       MOVE "Education: " TO OUT-RECORD.
-       PERFORM DISPLAY-AND-WRITE.
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-           IF PR-DEGREE(I) NOT = SPACES AND NOT = "None"
-               STRING "  Degree: " FUNCTION TRIM(PR-DEGREE(I)) INTO OUT-RECORD
+FIELD-SEARCH-LOGIC.
+       MOVE SPACES TO WS-SEARCH-UNIVERSITY
+       MOVE SPACES TO WS-SEARCH-MAJOR
+       MOVE SPACES TO WS-SEARCH-GRADYEAR-RAW
+       MOVE 0 TO WS-SEARCH-GRADYEAR
+       MOVE 0 TO WS-MATCH-COUNT
+
+       MOVE "Enter university (leave blank to match any):" TO OUT-RECORD
+       PERFORM DISPLAY-AND-WRITE
+       ACCEPT WS-SEARCH-UNIVERSITY
+       INSPECT WS-SEARCH-UNIVERSITY REPLACING ALL X'0D' BY SPACE
+       INSPECT WS-SEARCH-UNIVERSITY REPLACING ALL X'0A' BY SPACE
+
+       MOVE "Enter major (leave blank to match any):" TO OUT-RECORD
+       PERFORM DISPLAY-AND-WRITE
+       ACCEPT WS-SEARCH-MAJOR
+       INSPECT WS-SEARCH-MAJOR REPLACING ALL X'0D' BY SPACE
+       INSPECT WS-SEARCH-MAJOR REPLACING ALL X'0A' BY SPACE
+
+       MOVE "Enter graduation year (leave blank to match any):" TO OUT-RECORD
+       PERFORM DISPLAY-AND-WRITE
+       ACCEPT WS-SEARCH-GRADYEAR-RAW
+       INSPECT WS-SEARCH-GRADYEAR-RAW REPLACING ALL X'0D' BY SPACE
+       INSPECT WS-SEARCH-GRADYEAR-RAW REPLACING ALL X'0A' BY SPACE
+       IF FUNCTION TRIM(WS-SEARCH-GRADYEAR-RAW) IS NUMERIC
+           AND FUNCTION TRIM(WS-SEARCH-GRADYEAR-RAW) NOT = SPACES
+           MOVE FUNCTION TRIM(WS-SEARCH-GRADYEAR-RAW) TO WS-SEARCH-GRADYEAR
+       END-IF
+
+       MOVE 0 TO WS-FIELD-MATCH-COUNT
+       OPEN INPUT PROFILE-FILE
+       MOVE 'N' TO WS-EOF-PROFILE
+       PERFORM UNTIL WS-EOF-PROFILE = 'Y'
+           READ PROFILE-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-PROFILE
+               NOT AT END
+                   PERFORM CHECK-FIELD-MATCH
+                   IF WS-RECORD-MATCHES = 'Y'
+                       ADD 1 TO WS-MATCH-COUNT
+                       IF WS-FIELD-MATCH-COUNT < 50
+                           ADD 1 TO WS-FIELD-MATCH-COUNT
+                           MOVE PR-USERNAME TO WS-FM-USERNAME(WS-FIELD-MATCH-COUNT)
+                           MOVE PR-NAME TO WS-FM-NAME(WS-FIELD-MATCH-COUNT)
+                           MOVE PR-GRADYEAR TO WS-FM-GRADYEAR(WS-FIELD-MATCH-COUNT)
+                           MOVE PR-GRADSTATUS TO WS-FM-GRADSTATUS(WS-FIELD-MATCH-COUNT)
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM
+       CLOSE PROFILE-FILE
+
+       IF WS-MATCH-COUNT = 0
+           MOVE "No profiles matched your search criteria." TO OUT-RECORD
+           PERFORM DISPLAY-AND-WRITE
+       ELSE
+           PERFORM LIST-FIELD-MATCHES-PAGED
+       END-IF.
+
+LIST-FIELD-MATCHES-PAGED.
+       *> Lists WS-FIELD-MATCHES in pages of WS-PAGE-SIZE, prompting to
+       *> continue between pages, mirroring LIST-NAME-MATCHES-PAGED.
+       MOVE 1 TO WS-PAGE-POS
+       PERFORM UNTIL WS-PAGE-POS > WS-FIELD-MATCH-COUNT
+           COMPUTE WS-PAGE-LAST = WS-PAGE-POS + WS-PAGE-SIZE - 1
+           IF WS-PAGE-LAST > WS-FIELD-MATCH-COUNT
+               MOVE WS-FIELD-MATCH-COUNT TO WS-PAGE-LAST
+           END-IF
+
+           PERFORM VARYING I FROM WS-PAGE-POS BY 1 UNTIL I > WS-PAGE-LAST
+               IF WS-FM-GRADSTATUS(I) = "G"
+                   STRING FUNCTION TRIM(WS-FM-USERNAME(I)) " - "
+                       FUNCTION TRIM(WS-FM-NAME(I))
+                       " (graduated " WS-FM-GRADYEAR(I) ")"
+                       INTO OUT-RECORD
+               ELSE
+                   STRING FUNCTION TRIM(WS-FM-USERNAME(I)) " - "
+                       FUNCTION TRIM(WS-FM-NAME(I))
+                       " (expected " WS-FM-GRADYEAR(I) ")"
+                       INTO OUT-RECORD
+               END-IF
                PERFORM DISPLAY-AND-WRITE
-               STRING "  University: " FUNCTION TRIM(PR-UNIV(I)) INTO OUT-RECORD
+           END-PERFORM
+
+           MOVE WS-PAGE-LAST TO WS-PAGE-POS
+           ADD 1 TO WS-PAGE-POS
+           IF WS-PAGE-POS <= WS-FIELD-MATCH-COUNT
+               MOVE "Show next results? (Y/N):" TO OUT-RECORD
                PERFORM DISPLAY-AND-WRITE
-               STRING "  Years: " FUNCTION TRIM(PR-YEARS(I)) INTO OUT-RECORD
+               ACCEPT WS-PAGE-CHOICE
+               MOVE WS-PAGE-CHOICE TO OUT-RECORD
                PERFORM DISPLAY-AND-WRITE
+               IF WS-PAGE-CHOICE NOT = 'Y' AND WS-PAGE-CHOICE NOT = 'y'
+                   COMPUTE WS-PAGE-POS = WS-FIELD-MATCH-COUNT + 1
+               END-IF
            END-IF
        END-PERFORM.
-       
-       MOVE "-------------------------" TO OUT-RECORD.
-       PERFORM DISPLAY-AND-WRITE.
-       MOVE " " TO OUT-RECORD.
-       PERFORM DISPLAY-AND-WRITE.
+
+CHECK-FIELD-MATCH.
+       MOVE 'Y' TO WS-RECORD-MATCHES
+
+       IF FUNCTION TRIM(WS-SEARCH-UNIVERSITY) NOT = SPACES
+           AND FUNCTION UPPER-CASE(FUNCTION TRIM(PR-UNIVERSITY))
+               NOT = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-UNIVERSITY))
+           MOVE 'N' TO WS-RECORD-MATCHES
+       END-IF
+
+       IF FUNCTION TRIM(WS-SEARCH-MAJOR) NOT = SPACES
+           AND FUNCTION UPPER-CASE(FUNCTION TRIM(PR-MAJOR))
+               NOT = FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-MAJOR))
+           MOVE 'N' TO WS-RECORD-MATCHES
+       END-IF
+
+       IF WS-SEARCH-GRADYEAR NOT = 0
+           AND PR-GRADYEAR NOT = WS-SEARCH-GRADYEAR
+           MOVE 'N' TO WS-RECORD-MATCHES
+       END-IF.
 
 DISPLAY-AND-WRITE.
        DISPLAY FUNCTION TRIM(OUT-RECORD)
@@ -202,4 +456,4 @@ DISPLAY-AND-WRITE.
 
 COPY "SendRequest.cpy".
 
-END PROGRAM Search.
\ No newline at end of file
+END PROGRAM Search.
