@@ -1,70 +1,171 @@
 >>SOURCE FORMAT FREE
        SEND-CONNECTION-LOGIC.
-           *> Check if request already exists
+           *> PendingRequestsFile is a RELATIVE file keyed by REQUEST-ID
+           *> (this runtime has no ISAM/indexed-file support, so RELATIVE
+           *> is the closest available substitute - see
+           *> IMPLEMENTATION_STATUS.md req 035). The duplicate scan and
+           *> the WRITE both happen under one OPEN I-O, so there is no
+           *> close/reopen window for two requests to race for the same
+           *> REQUEST-ID; if two processes still land on the same key,
+           *> WRITE's INVALID KEY catches the collision instead of one
+           *> silently overwriting the other.
+           PERFORM CHECK-PAIR-BLOCKED
+           IF WS-IS-BLOCKED = 'Y'
+               *> Silently refuse - no mention of the block either way,
+               *> same message a normal duplicate/failed send would show.
+               MOVE "Unable to send connection request at this time." TO OUT-RECORD
+               PERFORM DISPLAY-AND-WRITE
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE 'N' TO WS-DUPLICATE-FOUND
-           OPEN INPUT PENDING-REQUESTS-FILE
+           MOVE 'N' TO WS-EOF-REQ
+           MOVE 0 TO WS-MAX-REQUEST-ID
+           OPEN I-O PENDING-REQUESTS-FILE
 
            IF LS-PENDING-STAT = "35"
                *> fix: create if file does not exist
                CLOSE PENDING-REQUESTS-FILE
                OPEN OUTPUT PENDING-REQUESTS-FILE
                CLOSE PENDING-REQUESTS-FILE
-               
-               MOVE 'N' TO WS-DUPLICATE-FOUND
-           ELSE
-               MOVE 'N' TO WS-EOF-REQ
-               MOVE 0 TO REQUEST-ID
-               START PENDING-REQUESTS-FILE KEY >= REQUEST-ID
-                   INVALID KEY
-                       MOVE 'Y' TO WS-EOF-REQ
-               END-START
-
-               PERFORM UNTIL WS-EOF-REQ = 'Y' OR WS-DUPLICATE-FOUND = 'Y'
-                   IF (FUNCTION TRIM(SENDER-USERNAME) = FUNCTION TRIM(LNK-USER-NAME) AND FUNCTION TRIM(RECIPIENT-USERNAME) = FUNCTION TRIM(PR-USERNAME)) OR (FUNCTION TRIM(SENDER-USERNAME) = FUNCTION TRIM(PR-USERNAME) AND FUNCTION TRIM(RECIPIENT-USERNAME) = FUNCTION TRIM(LNK-USER-NAME))
-                       MOVE 'Y' TO WS-DUPLICATE-FOUND
-                       MOVE 'Y' TO WS-EOF-REQ
-                   END-IF
-
-                   READ PENDING-REQUESTS-FILE NEXT RECORD
-                       AT END MOVE 'Y' TO WS-EOF-REQ
-                   END-READ
-               END-PERFORM
-
-               CLOSE PENDING-REQUESTS-FILE
+               OPEN I-O PENDING-REQUESTS-FILE
            END-IF
 
+           PERFORM UNTIL WS-EOF-REQ = 'Y'
+               READ PENDING-REQUESTS-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-REQ
+                   NOT AT END
+                       IF (FUNCTION TRIM(SENDER-USERNAME) = FUNCTION TRIM(LNK-USER-NAME) AND FUNCTION TRIM(RECIPIENT-USERNAME) = FUNCTION TRIM(PR-USERNAME)) OR (FUNCTION TRIM(SENDER-USERNAME) = FUNCTION TRIM(PR-USERNAME) AND FUNCTION TRIM(RECIPIENT-USERNAME) = FUNCTION TRIM(LNK-USER-NAME))
+                           MOVE 'Y' TO WS-DUPLICATE-FOUND
+                       END-IF
+                       IF REQUEST-ID > WS-MAX-REQUEST-ID
+                           MOVE REQUEST-ID TO WS-MAX-REQUEST-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+
            IF WS-DUPLICATE-FOUND = 'Y'
                MOVE "You already have a pending connection with this user." TO OUT-RECORD
                PERFORM DISPLAY-AND-WRITE
+               CLOSE PENDING-REQUESTS-FILE
            ELSE
-               PERFORM FIND-POSSIBLE-INDEX
-               
-               OPEN OUTPUT PENDING-REQUESTS-FILE
                MOVE SPACES TO PENDING-REQUESTS-RECORD
-               MOVE LS-MIN-AVAILABLE-INDEX TO REQUEST-ID
+               ADD 1 TO WS-MAX-REQUEST-ID
+               MOVE WS-MAX-REQUEST-ID TO REQUEST-ID
+               MOVE WS-MAX-REQUEST-ID TO LS-PENDING-RRN
                MOVE LNK-USER-NAME TO SENDER-USERNAME
                MOVE PR-USERNAME TO RECIPIENT-USERNAME
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               MOVE WS-TODAY TO REQUEST-DATE
 
                WRITE PENDING-REQUESTS-RECORD
                    INVALID KEY
-                       DISPLAY "Write Failed: " LS-PENDING-STAT
+                       MOVE "Could not send the request; please try again." TO OUT-RECORD
+                       PERFORM DISPLAY-AND-WRITE
+                   NOT INVALID KEY
+                       PERFORM NOTIFY-RECIPIENT
+                       MOVE "Connection request sent successfully." TO OUT-RECORD
+                       PERFORM DISPLAY-AND-WRITE
                END-WRITE
                CLOSE PENDING-REQUESTS-FILE
+           END-IF.
+
+       NOTIFY-RECIPIENT.
+           *> Appends a "new connection request" row for PR-USERNAME to
+           *> Notifications.dat, which HomePage.cob's CHECK-NOTIFICATIONS
+           *> reads and clears as an unread banner the next time that
+           *> student logs in.
+           OPEN EXTEND NOTIFICATIONS-FILE
+           IF LS-NOTIF-STAT = "35"
+               CLOSE NOTIFICATIONS-FILE
+               OPEN OUTPUT NOTIFICATIONS-FILE
+           END-IF
+
+           MOVE SPACES TO NOTIFICATIONS-RECORD
+           MOVE PR-USERNAME TO NOTIF-USERNAME
+           STRING "New connection request from " FUNCTION TRIM(LNK-USER-NAME)
+               INTO NOTIF-MESSAGE
+           MOVE "N" TO NOTIF-READ-FLAG
+           WRITE NOTIFICATIONS-RECORD
+           CLOSE NOTIFICATIONS-FILE.
 
-               MOVE "Connection request sent successfully." TO OUT-RECORD
+       CANCEL-CONNECTION-LOGIC.
+           *> Withdraws the pending request LNK-USER-NAME sent to
+           *> PR-USERNAME (if any) with a direct DELETE by key, now that
+           *> PendingRequestsFile is a RELATIVE file - no temp-file
+           *> rebuild needed.
+           MOVE 'N' TO WS-CANCEL-FOUND
+           MOVE 'N' TO WS-EOF-REQ
+
+           OPEN I-O PENDING-REQUESTS-FILE
+
+           IF LS-PENDING-STAT NOT = "35"
+               PERFORM UNTIL WS-EOF-REQ = 'Y' OR WS-CANCEL-FOUND = 'Y'
+                   READ PENDING-REQUESTS-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF-REQ
+                       NOT AT END
+                           IF FUNCTION TRIM(SENDER-USERNAME) = FUNCTION TRIM(LNK-USER-NAME)
+                               AND FUNCTION TRIM(RECIPIENT-USERNAME) = FUNCTION TRIM(PR-USERNAME)
+                               MOVE 'Y' TO WS-CANCEL-FOUND
+                               DELETE PENDING-REQUESTS-FILE
+                                   INVALID KEY
+                                       MOVE 'N' TO WS-CANCEL-FOUND
+                               END-DELETE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE PENDING-REQUESTS-FILE
+
+           IF WS-CANCEL-FOUND = 'Y'
+               MOVE "Pending request cancelled." TO OUT-RECORD
+               PERFORM DISPLAY-AND-WRITE
+           ELSE
+               MOVE "You have no pending request to this person." TO OUT-RECORD
                PERFORM DISPLAY-AND-WRITE
            END-IF.
 
-       FIND-POSSIBLE-INDEX.
-           OPEN INPUT PENDING-REQUESTS-FILE
-           PERFORM VARYING LS-POSSIBLE-REQUESTS-INDEX FROM 1 BY 1 UNTIL LS-POSSIBLE-REQUESTS-INDEX > 25 OR LS-FOUND-AVAILABLE-INDEX = 'Y'
-                  MOVE LS-POSSIBLE-REQUESTS-INDEX TO REQUEST-ID
-                  READ PENDING-REQUESTS-FILE
-                       KEY IS REQUEST-ID
-                       INVALID KEY
-                           MOVE LS-POSSIBLE-REQUESTS-INDEX TO LS-MIN-AVAILABLE-INDEX
-                           MOVE 'Y' TO LS-FOUND-AVAILABLE-INDEX
-                  END-READ
-           END-PERFORM
-           CLOSE PENDING-REQUESTS-FILE.
-           
\ No newline at end of file
+       BLOCK-USER-LOGIC.
+           *> Appends LNK-USER-NAME/PR-USERNAME to Blocklist.dat.
+           *> Blocklist.dat is append-only history, not deduplicated -
+           *> CHECK-PAIR-BLOCKED treats any matching row (either
+           *> direction) as blocked, so a repeat block is harmless.
+           OPEN EXTEND BLOCKLIST-FILE
+           IF LS-BLOCKLIST-STAT = "35"
+               CLOSE BLOCKLIST-FILE
+               OPEN OUTPUT BLOCKLIST-FILE
+           END-IF
+
+           MOVE SPACES TO BLOCKLIST-RECORD
+           MOVE LNK-USER-NAME TO BL-USER-A
+           MOVE PR-USERNAME TO BL-USER-B
+           WRITE BLOCKLIST-RECORD
+           CLOSE BLOCKLIST-FILE
+
+           MOVE "This user has been blocked." TO OUT-RECORD
+           PERFORM DISPLAY-AND-WRITE.
+
+       CHECK-PAIR-BLOCKED.
+           *> WS-IS-BLOCKED = 'Y' when LNK-USER-NAME and PR-USERNAME
+           *> appear together in Blocklist.dat, in either direction.
+           MOVE 'N' TO WS-IS-BLOCKED
+           MOVE 'N' TO WS-EOF-BLOCK
+           OPEN INPUT BLOCKLIST-FILE
+
+           IF LS-BLOCKLIST-STAT = "35"
+               CLOSE BLOCKLIST-FILE
+               OPEN OUTPUT BLOCKLIST-FILE
+               CLOSE BLOCKLIST-FILE
+           ELSE
+               PERFORM UNTIL WS-EOF-BLOCK = 'Y'
+                   READ BLOCKLIST-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF-BLOCK
+                       NOT AT END
+                           IF (FUNCTION TRIM(BL-USER-A) = FUNCTION TRIM(LNK-USER-NAME) AND FUNCTION TRIM(BL-USER-B) = FUNCTION TRIM(PR-USERNAME)) OR (FUNCTION TRIM(BL-USER-A) = FUNCTION TRIM(PR-USERNAME) AND FUNCTION TRIM(BL-USER-B) = FUNCTION TRIM(LNK-USER-NAME))
+                               MOVE 'Y' TO WS-IS-BLOCKED
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BLOCKLIST-FILE
+           END-IF.
