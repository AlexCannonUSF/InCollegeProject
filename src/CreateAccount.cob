@@ -1,95 +1,274 @@
->>SOURCE FORMAT FREE
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CreateAccount.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-77 WS-USERNAME PIC X(10) VALUE SPACES.
-77 WS-PASSWORD PIC X(20) VALUE SPACES.
-
-77 WS-ATTEMPTS PIC 9 VALUE 0.
-77 WS-MAX-ATTEMPTS PIC 9 VALUE 10.
-77 WS-OK PIC X VALUE "N".
-
-77 WS-LIMIT-ACCOUNTS PIC 9(2) VALUE 10.
-
-LINKAGE SECTION.
-01 LK-STORED.
-   05 LK-STORED-USERNAME PIC X(10) OCCURS 10 TIMES.
-   05 LK-STORED-PASSWORD PIC X(20) OCCURS 10 TIMES.
-01 LK-STORED-COUNT PIC 9(2).
-01 LK-CREATE-SUCCESS PIC X.
-
-PROCEDURE DIVISION USING LK-STORED LK-STORED-COUNT LK-CREATE-SUCCESS.
-SIGNUP-FLOW.
-    IF LK-STORED-COUNT >= WS-LIMIT-ACCOUNTS
-        DISPLAY "All permitted accounts have been created, please come back later."
-        MOVE "N" TO LK-CREATE-SUCCESS
-        GOBACK
-    END-IF
-
-    MOVE 0 TO WS-ATTEMPTS
-    PERFORM UNTIL WS-OK = "Y"
-        DISPLAY "Enter a username: "
-        ACCEPT WS-USERNAME
-        ADD 1 TO WS-ATTEMPTS
-        IF WS-ATTEMPTS > WS-MAX-ATTEMPTS
-            DISPLAY "Too many attempts. Returning to menu."
-            MOVE "N" TO LK-CREATE-SUCCESS
-            GOBACK
-        END-IF
-
-        CALL "DataStore" USING LK-STORED LK-STORED-COUNT WS-USERNAME WS-PASSWORD WS-OK
-        IF WS-OK = "N"
-            DISPLAY "That username is already taken."
-        END-IF
-    END-PERFORM
-
-    MOVE 0 TO WS-ATTEMPTS
-    MOVE "N" TO WS-OK
-    PERFORM UNTIL WS-OK = "Y"
-        DISPLAY "Enter password: "
-        ACCEPT WS-PASSWORD
-        ADD 1 TO WS-ATTEMPTS
-        IF WS-ATTEMPTS > WS-MAX-ATTEMPTS
-            DISPLAY "Too many attempts. Returning to menu."
-            MOVE "N" TO LK-CREATE-SUCCESS
-            GOBACK
-        END-IF
-
-        IF WS-PASSWORD = SPACES OR WS-PASSWORD = ""
-            DISPLAY ""
-            DISPLAY "Password cannot be blank."
-            MOVE "N" TO WS-OK
-        ELSE
-            IF FUNCTION LENGTH(FUNCTION TRIM(WS-PASSWORD)) < 8
-                DISPLAY "Password does not meet requirements."
-                MOVE "N" TO WS-OK
-            ELSE
-                IF WS-PASSWORD = "password"
-                    DISPLAY "Password does not meet requirements."
-                    MOVE "N" TO WS-OK
-                ELSE
-                    IF WS-PASSWORD = "Password"
-                        DISPLAY "Password does not meet requirements."
-                        MOVE "N" TO WS-OK
-                    ELSE
-                        IF WS-PASSWORD = "PASSWORD"
-                            DISPLAY "Password does not meet requirements."
-                            MOVE "N" TO WS-OK
-                        ELSE
-                            MOVE "Y" TO WS-OK
-                        END-IF
-                    END-IF
-                END-IF
-            END-IF
-        END-IF
-    END-PERFORM
-
-    ADD 1 TO LK-STORED-COUNT
-    MOVE WS-USERNAME TO LK-STORED-USERNAME(LK-STORED-COUNT)
-    MOVE WS-PASSWORD TO LK-STORED-PASSWORD(LK-STORED-COUNT)
-    DISPLAY "Account created successfully!"
-    MOVE "Y" TO LK-CREATE-SUCCESS
-    GOBACK.
\ No newline at end of file
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CreateAccount.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AuditLogFile ASSIGN TO "data/AuditLog.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STAT.
+    SELECT RecoveryFile ASSIGN TO "data/AccountRecovery.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-RECOVERY-STAT.
+
+DATA DIVISION.
+FILE SECTION.
+FD AuditLogFile.
+01 AUDIT-LOG-RECORD.
+       05 AUDIT-TIMESTAMP     PIC 9(14).
+       05 AUDIT-USERNAME      PIC X(30).
+       05 AUDIT-ATTEMPT-COUNT PIC 9(2).
+       05 AUDIT-OUTCOME       PIC X(30).
+
+FD RecoveryFile.
+01 RECOVERY-RECORD.
+       05 REC-USERNAME        PIC X(30).
+       05 REC-ANSWER          PIC X(50).
+
+WORKING-STORAGE SECTION.
+
+77 WS-USERNAME PIC X(30) VALUE SPACES.
+77 WS-PASSWORD PIC X(20) VALUE SPACES.
+
+77 WS-RECOVERY-STAT PIC XX VALUE SPACES.
+77 WS-RECOVERY-ANSWER PIC X(50) VALUE SPACES.
+
+77 WS-ATTEMPTS PIC 99 VALUE 0.
+77 WS-MAX-ATTEMPTS PIC 99 VALUE 10.
+77 WS-OK PIC X VALUE "N".
+
+77 WS-AUDIT-STAT PIC XX VALUE SPACES.
+77 WS-AUDIT-DATE PIC 9(8) VALUE 0.
+77 WS-AUDIT-TIME PIC 9(8) VALUE 0.
+77 WS-AUDIT-OUTCOME PIC X(30) VALUE SPACES.
+
+77 WS-PASS-LEN PIC 99 VALUE 0.
+77 WS-PASS-IDX PIC 99 VALUE 0.
+77 WS-PASS-CHAR PIC X VALUE SPACE.
+77 WS-HAS-DIGIT PIC X VALUE "N".
+77 WS-HAS-SPECIAL PIC X VALUE "N".
+
+77 WS-ACCOUNT-TYPE PIC X VALUE "S".
+
+77 WS-USERNAME-VALID PIC X VALUE "Y".
+77 WS-USER-LEN PIC 99 VALUE 0.
+77 WS-USER-IDX PIC 99 VALUE 0.
+77 WS-USER-CHAR PIC X VALUE SPACE.
+77 WS-RESERVED-IDX PIC 9 VALUE 0.
+01 WS-RESERVED-WORDS.
+    05 FILLER PIC X(20) VALUE "ADMIN".
+    05 FILLER PIC X(20) VALUE "ADMINISTRATOR".
+    05 FILLER PIC X(20) VALUE "ROOT".
+    05 FILLER PIC X(20) VALUE "INCOLLEGE".
+    05 FILLER PIC X(20) VALUE "SUPPORT".
+01 WS-RESERVED-WORD-TABLE REDEFINES WS-RESERVED-WORDS.
+    05 WS-RESERVED-WORD OCCURS 5 TIMES PIC X(20).
+
+LINKAGE SECTION.
+01 LK-CREATE-SUCCESS PIC X.
+
+PROCEDURE DIVISION USING LK-CREATE-SUCCESS.
+SIGNUP-FLOW.
+    MOVE 0 TO WS-ATTEMPTS
+    MOVE "N" TO WS-OK
+    PERFORM UNTIL WS-OK = "Y"
+        DISPLAY "Enter a username: "
+        ACCEPT WS-USERNAME
+        ADD 1 TO WS-ATTEMPTS
+        IF WS-ATTEMPTS > WS-MAX-ATTEMPTS
+            DISPLAY "Too many attempts. Returning to menu."
+            MOVE "TOO MANY ATTEMPTS - USERNAME" TO WS-AUDIT-OUTCOME
+            PERFORM RECORD-AUDIT-ENTRY
+            MOVE "N" TO LK-CREATE-SUCCESS
+            GOBACK
+        END-IF
+
+        PERFORM VALIDATE-USERNAME-FORMAT
+        IF WS-USERNAME-VALID = "N"
+            MOVE "USERNAME FORMAT INVALID" TO WS-AUDIT-OUTCOME
+            PERFORM RECORD-AUDIT-ENTRY
+        ELSE
+            CALL "DataStore" USING "C" WS-USERNAME WS-PASSWORD WS-OK
+                WS-ACCOUNT-TYPE
+            IF WS-OK = "N"
+                DISPLAY "That username is already taken."
+                MOVE "DUPLICATE USERNAME" TO WS-AUDIT-OUTCOME
+                PERFORM RECORD-AUDIT-ENTRY
+            END-IF
+        END-IF
+    END-PERFORM
+
+    MOVE 0 TO WS-ATTEMPTS
+    MOVE "N" TO WS-OK
+    PERFORM UNTIL WS-OK = "Y"
+        DISPLAY "Enter password: "
+        ACCEPT WS-PASSWORD
+        ADD 1 TO WS-ATTEMPTS
+        IF WS-ATTEMPTS > WS-MAX-ATTEMPTS
+            DISPLAY "Too many attempts. Returning to menu."
+            MOVE "TOO MANY ATTEMPTS - PASSWORD" TO WS-AUDIT-OUTCOME
+            PERFORM RECORD-AUDIT-ENTRY
+            MOVE "N" TO LK-CREATE-SUCCESS
+            GOBACK
+        END-IF
+
+        IF WS-PASSWORD = SPACES OR WS-PASSWORD = ""
+            DISPLAY ""
+            DISPLAY "Password cannot be blank."
+            MOVE "N" TO WS-OK
+            MOVE "PASSWORD BLANK" TO WS-AUDIT-OUTCOME
+            PERFORM RECORD-AUDIT-ENTRY
+        ELSE
+            IF FUNCTION LENGTH(FUNCTION TRIM(WS-PASSWORD)) < 8
+                DISPLAY "Password does not meet requirements."
+                MOVE "N" TO WS-OK
+                MOVE "PASSWORD TOO WEAK" TO WS-AUDIT-OUTCOME
+                PERFORM RECORD-AUDIT-ENTRY
+            ELSE
+                IF WS-PASSWORD = "password" OR WS-PASSWORD = "Password"
+                    OR WS-PASSWORD = "PASSWORD"
+                    DISPLAY "Password does not meet requirements."
+                    MOVE "N" TO WS-OK
+                    MOVE "PASSWORD TOO WEAK" TO WS-AUDIT-OUTCOME
+                    PERFORM RECORD-AUDIT-ENTRY
+                ELSE
+                    PERFORM CHECK-PASSWORD-COMPLEXITY
+                    IF WS-HAS-DIGIT = "N" OR WS-HAS-SPECIAL = "N"
+                        DISPLAY "Password must contain at least one digit "
+                            "and one special character."
+                        MOVE "N" TO WS-OK
+                        MOVE "PASSWORD TOO WEAK" TO WS-AUDIT-OUTCOME
+                        PERFORM RECORD-AUDIT-ENTRY
+                    ELSE
+                        MOVE "Y" TO WS-OK
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+
+    MOVE "N" TO WS-OK
+    PERFORM UNTIL WS-OK = "Y"
+        DISPLAY "Is this a Student or Employer account? (S/E): "
+        ACCEPT WS-ACCOUNT-TYPE
+        IF WS-ACCOUNT-TYPE = "S" OR WS-ACCOUNT-TYPE = "s"
+            MOVE "S" TO WS-ACCOUNT-TYPE
+            MOVE "Y" TO WS-OK
+        ELSE
+            IF WS-ACCOUNT-TYPE = "E" OR WS-ACCOUNT-TYPE = "e"
+                MOVE "E" TO WS-ACCOUNT-TYPE
+                MOVE "Y" TO WS-OK
+            ELSE
+                DISPLAY "Please enter S for Student or E for Employer."
+            END-IF
+        END-IF
+    END-PERFORM
+
+    CALL "DataStore" USING "A" WS-USERNAME WS-PASSWORD WS-OK
+        WS-ACCOUNT-TYPE
+    IF WS-OK = "N"
+        DISPLAY "Account could not be saved. Please try again."
+        MOVE "ACCOUNT SAVE FAILED" TO WS-AUDIT-OUTCOME
+        PERFORM RECORD-AUDIT-ENTRY
+        MOVE "N" TO LK-CREATE-SUCCESS
+        GOBACK
+    END-IF
+
+    DISPLAY "For account recovery, please answer the following security "
+        "question."
+    DISPLAY "What city were you born in?"
+    ACCEPT WS-RECOVERY-ANSWER
+    PERFORM SAVE-RECOVERY-ANSWER
+
+    DISPLAY "Account created successfully!"
+    MOVE "Y" TO LK-CREATE-SUCCESS
+    GOBACK.
+
+VALIDATE-USERNAME-FORMAT.
+    *> Sets WS-USERNAME-VALID to "N" (and displays why) when WS-USERNAME
+    *> fails length, allowed-character, or reserved-word policy: 3-20
+    *> characters, letters/digits/underscore only, not one of
+    *> WS-RESERVED-WORDS.
+    MOVE "Y" TO WS-USERNAME-VALID
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-USERNAME)) TO WS-USER-LEN
+
+    IF WS-USER-LEN < 3 OR WS-USER-LEN > 20
+        DISPLAY "Username must be between 3 and 20 characters."
+        MOVE "N" TO WS-USERNAME-VALID
+    ELSE
+        PERFORM VARYING WS-USER-IDX FROM 1 BY 1 UNTIL WS-USER-IDX > WS-USER-LEN
+            MOVE WS-USERNAME(WS-USER-IDX:1) TO WS-USER-CHAR
+            IF WS-USER-CHAR NOT ALPHABETIC AND WS-USER-CHAR NOT NUMERIC
+                AND WS-USER-CHAR NOT = "_"
+                DISPLAY "Username may only contain letters, digits, "
+                    "and underscores."
+                MOVE "N" TO WS-USERNAME-VALID
+            END-IF
+        END-PERFORM
+    END-IF
+
+    IF WS-USERNAME-VALID = "Y"
+        PERFORM VARYING WS-RESERVED-IDX FROM 1 BY 1 UNTIL WS-RESERVED-IDX > 5
+            IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-USERNAME)) =
+                FUNCTION TRIM(WS-RESERVED-WORD(WS-RESERVED-IDX))
+                DISPLAY "That username is reserved. Please choose another."
+                MOVE "N" TO WS-USERNAME-VALID
+            END-IF
+        END-PERFORM
+    END-IF.
+
+CHECK-PASSWORD-COMPLEXITY.
+    *> Sets WS-HAS-DIGIT/WS-HAS-SPECIAL to "Y" when WS-PASSWORD contains
+    *> at least one digit and one non-alphanumeric character.
+    MOVE "N" TO WS-HAS-DIGIT
+    MOVE "N" TO WS-HAS-SPECIAL
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PASSWORD)) TO WS-PASS-LEN
+    PERFORM VARYING WS-PASS-IDX FROM 1 BY 1 UNTIL WS-PASS-IDX > WS-PASS-LEN
+        MOVE WS-PASSWORD(WS-PASS-IDX:1) TO WS-PASS-CHAR
+        IF WS-PASS-CHAR IS NUMERIC
+            MOVE "Y" TO WS-HAS-DIGIT
+        ELSE
+            IF WS-PASS-CHAR NOT ALPHABETIC
+                MOVE "Y" TO WS-HAS-SPECIAL
+            END-IF
+        END-IF
+    END-PERFORM.
+
+RECORD-AUDIT-ENTRY.
+    ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-AUDIT-TIME FROM TIME
+
+    OPEN EXTEND AuditLogFile
+    IF WS-AUDIT-STAT = "35"
+        CLOSE AuditLogFile
+        OPEN OUTPUT AuditLogFile
+    END-IF
+
+    MOVE SPACES TO AUDIT-LOG-RECORD
+    STRING WS-AUDIT-DATE DELIMITED BY SIZE
+           WS-AUDIT-TIME(1:6) DELIMITED BY SIZE
+           INTO AUDIT-TIMESTAMP
+    MOVE WS-USERNAME TO AUDIT-USERNAME
+    MOVE WS-ATTEMPTS TO AUDIT-ATTEMPT-COUNT
+    MOVE WS-AUDIT-OUTCOME TO AUDIT-OUTCOME
+    WRITE AUDIT-LOG-RECORD
+    CLOSE AuditLogFile.
+
+SAVE-RECOVERY-ANSWER.
+    *> Appends the new account's recovery answer to
+    *> data/AccountRecovery.dat; PasswordReset.cob scans this file to
+    *> verify identity before letting a student set a new password.
+    OPEN EXTEND RecoveryFile
+    IF WS-RECOVERY-STAT = "35"
+        CLOSE RecoveryFile
+        OPEN OUTPUT RecoveryFile
+    END-IF
+
+    MOVE SPACES TO RECOVERY-RECORD
+    MOVE WS-USERNAME TO REC-USERNAME
+    MOVE WS-RECOVERY-ANSWER TO REC-ANSWER
+    WRITE RECOVERY-RECORD
+    CLOSE RecoveryFile.
