@@ -0,0 +1,164 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReconcilePendingRequests.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PendingRequestsFile ASSIGN TO "data/PendingRequests.dat"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS WS-REQ-RRN
+        FILE STATUS IS WS-REQ-STAT.
+    SELECT AccountFile ASSIGN TO "data/accounts.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-ACC-STAT.
+
+DATA DIVISION.
+FILE SECTION.
+FD PendingRequestsFile.
+01 PENDING-REQUESTS-RECORD.
+       05 REQUEST-ID           PIC 9(4).
+       05 SENDER-USERNAME      PIC X(30).
+       05 RECIPIENT-USERNAME   PIC X(30).
+       05 REQUEST-DATE         PIC 9(8).
+
+FD AccountFile.
+01 ACCOUNT-RECORD.
+   05 ACC-USERNAME PIC X(30).
+   05 ACC-SALT PIC X(8).
+   05 ACC-PASSWORD-HASH PIC 9(10).
+   05 ACC-PASSWORD-CHANGED PIC 9(8).
+   05 ACC-ACCOUNT-TYPE PIC X.
+   05 ACC-ACTIVE-FLAG PIC X.
+   05 ACC-CREATED-DATE PIC 9(8).
+
+WORKING-STORAGE SECTION.
+77 WS-REQ-STAT      PIC XX VALUE SPACES.
+77 WS-REQ-RRN       PIC 9(4) VALUE 0.
+77 WS-ACC-STAT      PIC XX VALUE SPACES.
+77 WS-EOF-REQ       PIC X VALUE "N".
+77 WS-EOF-ACC       PIC X VALUE "N".
+77 WS-SENDER-OK     PIC X VALUE "N".
+77 WS-RECIPIENT-OK  PIC X VALUE "N".
+77 WS-TOTAL-CHECKED PIC 9(4) VALUE 0.
+77 WS-TOTAL-PURGED  PIC 9(4) VALUE 0.
+77 WS-TOTAL-EXPIRED PIC 9(4) VALUE 0.
+
+77 WS-TODAY               PIC 9(8) VALUE 0.
+77 WS-REQUEST-AGE-DAYS    PIC 9(8) VALUE 0.
+77 WS-MAX-REQUEST-AGE-DAYS PIC 9(4) VALUE 30.
+
+77 WS-CHECK-NAME    PIC X(30).
+77 WS-CHECK-RESULT  PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+
+MAIN-LOGIC.
+    PERFORM RECONCILE-REQUESTS
+    PERFORM PRINT-REPORT
+    GOBACK.
+
+ACCOUNT-EXISTS.
+    *> Sets WS-CHECK-RESULT by re-scanning accounts.dat for
+    *> WS-CHECK-NAME; called twice per pending-request row. A fixed-size
+    *> in-memory table was tried here before (req 007/req 011's own
+    *> "no hard ceiling" precedent argues against that) - once accounts
+    *> passed the table's cap, real accounts fell out of the cache and
+    *> ACCOUNT-EXISTS silently reported "N" for them, so RECONCILE-
+    *> REQUESTS purged their still-legitimate pending requests as
+    *> "orphaned". Re-scanning the file directly has no such ceiling.
+    MOVE "N" TO WS-CHECK-RESULT
+    MOVE "N" TO WS-EOF-ACC
+    OPEN INPUT AccountFile
+
+    IF WS-ACC-STAT = "35"
+        CLOSE AccountFile
+        OPEN OUTPUT AccountFile
+        CLOSE AccountFile
+    ELSE
+        PERFORM UNTIL WS-EOF-ACC = "Y"
+            READ AccountFile
+                AT END
+                    MOVE "Y" TO WS-EOF-ACC
+                NOT AT END
+                    IF FUNCTION TRIM(ACC-USERNAME) = FUNCTION TRIM(WS-CHECK-NAME)
+                        MOVE "Y" TO WS-CHECK-RESULT
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE AccountFile
+    END-IF.
+
+RECONCILE-REQUESTS.
+    *> PendingRequestsFile is a RELATIVE file keyed by REQUEST-ID (see
+    *> IMPLEMENTATION_STATUS.md req 035), so an orphaned row (sender or
+    *> recipient no longer has an account) is removed with a direct
+    *> DELETE by position instead of the old temp-file rebuild. Req 039:
+    *> a still-valid row is then checked against WS-MAX-REQUEST-AGE-DAYS
+    *> and expired the same way, using the FUNCTION INTEGER-OF-DATE day-
+    *> difference DataStore.cob's CHECK-PASSWORD-EXPIRED already uses for
+    *> password aging. REQUEST-DATE = 0 means the row predates this field
+    *> (written before req 039) and is left alone since its real age is
+    *> unknown.
+    MOVE 0 TO WS-TOTAL-CHECKED
+    MOVE 0 TO WS-TOTAL-PURGED
+    MOVE 0 TO WS-TOTAL-EXPIRED
+    MOVE "N" TO WS-EOF-REQ
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    OPEN I-O PendingRequestsFile
+
+    IF WS-REQ-STAT = "35"
+        CLOSE PendingRequestsFile
+        OPEN OUTPUT PendingRequestsFile
+        CLOSE PendingRequestsFile
+    ELSE
+        PERFORM UNTIL WS-EOF-REQ = "Y"
+            READ PendingRequestsFile NEXT RECORD
+                AT END
+                    MOVE "Y" TO WS-EOF-REQ
+                NOT AT END
+                    ADD 1 TO WS-TOTAL-CHECKED
+                    MOVE SENDER-USERNAME TO WS-CHECK-NAME
+                    PERFORM ACCOUNT-EXISTS
+                    MOVE WS-CHECK-RESULT TO WS-SENDER-OK
+                    MOVE RECIPIENT-USERNAME TO WS-CHECK-NAME
+                    PERFORM ACCOUNT-EXISTS
+                    MOVE WS-CHECK-RESULT TO WS-RECIPIENT-OK
+
+                    IF WS-SENDER-OK NOT = "Y" OR WS-RECIPIENT-OK NOT = "Y"
+                        ADD 1 TO WS-TOTAL-PURGED
+                        DISPLAY "Purging orphaned request #" REQUEST-ID
+                            ": " FUNCTION TRIM(SENDER-USERNAME)
+                            " -> " FUNCTION TRIM(RECIPIENT-USERNAME)
+                        DELETE PendingRequestsFile
+                    ELSE
+                        IF REQUEST-DATE NOT = 0
+                            COMPUTE WS-REQUEST-AGE-DAYS =
+                                FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+                                FUNCTION INTEGER-OF-DATE(REQUEST-DATE)
+                            IF WS-REQUEST-AGE-DAYS > WS-MAX-REQUEST-AGE-DAYS
+                                ADD 1 TO WS-TOTAL-EXPIRED
+                                DISPLAY "Expiring stale request #" REQUEST-ID
+                                    ": " FUNCTION TRIM(SENDER-USERNAME)
+                                    " -> " FUNCTION TRIM(RECIPIENT-USERNAME)
+                                    " (" WS-REQUEST-AGE-DAYS " days old)"
+                                DELETE PendingRequestsFile
+                            END-IF
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE PendingRequestsFile
+    END-IF.
+
+PRINT-REPORT.
+    DISPLAY " "
+    DISPLAY "Pending-request reconciliation:"
+    DISPLAY "  Requests checked: " WS-TOTAL-CHECKED
+    DISPLAY "  Stale requests expired (> " WS-MAX-REQUEST-AGE-DAYS " days): "
+        WS-TOTAL-EXPIRED
+    DISPLAY "  Orphaned requests purged: " WS-TOTAL-PURGED.
+
+END PROGRAM ReconcilePendingRequests.
