@@ -2,71 +2,119 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. ProfileEdit.
 
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT ProfileFile ASSIGN TO "data/profiles.dat"
-        ORGANIZATION IS SEQUENTIAL.
-
 DATA DIVISION.
-FILE SECTION.
-FD ProfileFile.
-01 Profile-Record.
-   05 Username   PIC X(20).
-   05 Name       PIC X(50).
-   05 University PIC X(50).
-   05 Major      PIC X(50).
-   05 GradYear   PIC 9(4).
-   05 About      PIC X(200).
-   05 JobTitle   OCCURS 3 TIMES PIC X(50).
-   05 Company    OCCURS 3 TIMES PIC X(50).
-   05 Dates      OCCURS 3 TIMES PIC X(30).
-   05 Desc       OCCURS 3 TIMES PIC X(200).
-   05 Degree     OCCURS 3 TIMES PIC X(50).
-   05 Univ       OCCURS 3 TIMES PIC X(50).
-   05 Years      OCCURS 3 TIMES PIC X(30).
+WORKING-STORAGE SECTION.
+77 WS-FOUND        PIC X VALUE "N".
+77 WS-I            PIC 9 VALUE 0.
+77 WS-CUR-DATE      PIC 9(8) VALUE 0.
+77 WS-CUR-YEAR      PIC 9(4) VALUE 0.
+77 WS-MIN-YEAR      PIC 9(4) VALUE 0.
+77 WS-MAX-YEAR      PIC 9(4) VALUE 0.
+77 WS-STATUS-CHOICE PIC X VALUE SPACE.
+
+01 WS-EDITED-RECORD.
+   05 WS-Name       PIC X(50).
+   05 WS-University PIC X(50).
+   05 WS-Major      PIC X(50).
+   05 WS-GradYear   PIC 9(4).
+   05 WS-GradStatus PIC X.
+   05 WS-About      PIC X(200).
+   05 WS-JobTitle   OCCURS 3 TIMES PIC X(50).
+   05 WS-Company    OCCURS 3 TIMES PIC X(50).
+   05 WS-Dates      OCCURS 3 TIMES PIC X(30).
+   05 WS-Desc       OCCURS 3 TIMES PIC X(200).
+   05 WS-Degree     OCCURS 3 TIMES PIC X(50).
+   05 WS-Univ       OCCURS 3 TIMES PIC X(50).
+   05 WS-Years      OCCURS 3 TIMES PIC X(30).
 
 LINKAGE SECTION.
-01 LNK-USER-NAME PIC X(20).
+01 LNK-USER-NAME PIC X(30).
 
 PROCEDURE DIVISION USING LNK-USER-NAME.
 
 MAIN.
-    OPEN OUTPUT ProfileFile
-    MOVE LNK-USER-NAME TO Username
-
     DISPLAY "Editing profile..."
+    MOVE SPACES TO WS-EDITED-RECORD
+    MOVE 0 TO WS-GradYear
+
     DISPLAY "Enter full name:"
-    ACCEPT Name
+    ACCEPT WS-Name
     DISPLAY "Enter university:"
-    ACCEPT University
+    ACCEPT WS-University
     DISPLAY "Enter major:"
-    ACCEPT Major
-    DISPLAY "Enter graduation year (YYYY):"
-    ACCEPT GradYear
+    ACCEPT WS-Major
+    ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD
+    MOVE WS-CUR-DATE(1:4) TO WS-CUR-YEAR
+    COMPUTE WS-MIN-YEAR = WS-CUR-YEAR - 6
+    COMPUTE WS-MAX-YEAR = WS-CUR-YEAR + 6
+
+    PERFORM UNTIL WS-GradYear >= WS-MIN-YEAR AND WS-GradYear <= WS-MAX-YEAR
+        DISPLAY "Enter graduation year (YYYY):"
+        ACCEPT WS-GradYear
+        IF WS-GradYear < WS-MIN-YEAR OR WS-GradYear > WS-MAX-YEAR
+            DISPLAY "Year out of range. Please enter a year between "
+                WS-MIN-YEAR " and " WS-MAX-YEAR "."
+        END-IF
+    END-PERFORM
+
+    PERFORM UNTIL WS-GradStatus = "E" OR WS-GradStatus = "G"
+        DISPLAY "Is this year (E)xpected or have you already (G)raduated?"
+        ACCEPT WS-STATUS-CHOICE
+        MOVE FUNCTION UPPER-CASE(WS-STATUS-CHOICE) TO WS-GradStatus
+        IF WS-GradStatus NOT = "E" AND WS-GradStatus NOT = "G"
+            DISPLAY "Please enter E or G."
+        END-IF
+    END-PERFORM
+
     DISPLAY "Enter About Me:"
-    ACCEPT About
-
-    DISPLAY "Enter job title:"
-    ACCEPT JobTitle(1)
-    DISPLAY "Enter company:"
-    ACCEPT Company(1)
-    DISPLAY "Enter dates:"
-    ACCEPT Dates(1)
-    DISPLAY "Enter description:"
-    ACCEPT Desc(1)
-
-    DISPLAY "Enter degree:"
-    ACCEPT Degree(1)
-    DISPLAY "Enter university:"
-    ACCEPT Univ(1)
-    DISPLAY "Enter years attended:"
-    ACCEPT Years(1)
+    ACCEPT WS-About
+
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+        DISPLAY "Experience #" WS-I " - Job Title (blank to skip):"
+        ACCEPT WS-JobTitle(WS-I)
+
+        IF FUNCTION TRIM(WS-JobTitle(WS-I)) = ""
+            MOVE SPACES TO WS-Company(WS-I)
+            MOVE SPACES TO WS-Dates(WS-I)
+            MOVE SPACES TO WS-Desc(WS-I)
+        ELSE
+            DISPLAY "Company:"
+            ACCEPT WS-Company(WS-I)
+            DISPLAY "Dates:"
+            ACCEPT WS-Dates(WS-I)
+            DISPLAY "Description:"
+            ACCEPT WS-Desc(WS-I)
+        END-IF
+    END-PERFORM
 
-    WRITE Profile-Record
-    CLOSE ProfileFile
+    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+        DISPLAY "Education #" WS-I " - Degree (blank to skip):"
+        ACCEPT WS-Degree(WS-I)
+
+        IF FUNCTION TRIM(WS-Degree(WS-I)) = ""
+            MOVE SPACES TO WS-Univ(WS-I)
+            MOVE SPACES TO WS-Years(WS-I)
+        ELSE
+            DISPLAY "University:"
+            ACCEPT WS-Univ(WS-I)
+            DISPLAY "Years attended:"
+            ACCEPT WS-Years(WS-I)
+        END-IF
+    END-PERFORM
+
+    PERFORM PERSIST-PROFILE
 
     DISPLAY "Profile updated successfully."
     GOBACK.
 
-END PROGRAM ProfileEdit.
\ No newline at end of file
+PERSIST-PROFILE.
+    *> Hands the finished record to ProfileStore, which upserts it by
+    *> username into data/profiles.dat (and stamps ProfileLastUpdate
+    *> itself, for req 019's AdminReport.cob edited-today count) -
+    *> the same single gateway ProfileCreate.cob's PERSIST-PROFILE
+    *> saves through, instead of this file hand-rolling its own
+    *> second copy of the rebuild-via-temp-file upsert against an
+    *> independently-declared copy of Profile-Record.
+    CALL "ProfileStore" USING "S" LNK-USER-NAME WS-FOUND WS-EDITED-RECORD.
+
+END PROGRAM ProfileEdit.
