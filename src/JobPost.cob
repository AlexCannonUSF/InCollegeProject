@@ -0,0 +1,83 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JobPost.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JobPostingsFile ASSIGN TO "data/JobPostings.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-JOB-STAT.
+
+DATA DIVISION.
+FILE SECTION.
+FD JobPostingsFile.
+01 JOB-POSTING-RECORD.
+       05 JOB-TITLE         PIC X(50).
+       05 JOB-COMPANY       PIC X(50).
+       05 JOB-DESCRIPTION   PIC X(200).
+       05 JOB-MAJOR         PIC X(50).
+       05 JOB-POSTED-DATE   PIC 9(8).
+       05 JOB-LOCATION      PIC X(50).
+       05 JOB-POSTED-BY     PIC X(30).
+
+WORKING-STORAGE SECTION.
+77 WS-JOB-STAT PIC XX VALUE SPACES.
+77 WS-USERNAME PIC X(30) VALUE SPACES.
+77 WS-PASSWORD PIC X(20) VALUE SPACES.
+77 WS-ACCOUNT-TYPE PIC X VALUE SPACES.
+77 WS-FOUND PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    DISPLAY "--- Post a Job ---"
+    DISPLAY "Enter your employer username:"
+    ACCEPT WS-USERNAME
+    DISPLAY "Enter your password:"
+    ACCEPT WS-PASSWORD
+
+    CALL "DataStore" USING "V" WS-USERNAME WS-PASSWORD WS-FOUND
+        WS-ACCOUNT-TYPE
+    IF WS-FOUND NOT = "Y"
+        DISPLAY "Username or password incorrect."
+        GOBACK
+    END-IF
+
+    CALL "DataStore" USING "T" WS-USERNAME WS-PASSWORD WS-FOUND
+        WS-ACCOUNT-TYPE
+
+    IF WS-ACCOUNT-TYPE NOT = "E"
+        DISPLAY "Only employer accounts may post jobs."
+        GOBACK
+    END-IF
+
+    MOVE SPACES TO JOB-POSTING-RECORD
+
+    DISPLAY "Enter job title:"
+    ACCEPT JOB-TITLE
+    DISPLAY "Enter company name:"
+    ACCEPT JOB-COMPANY
+    DISPLAY "Enter job description:"
+    ACCEPT JOB-DESCRIPTION
+    DISPLAY "Enter major/degree wanted:"
+    ACCEPT JOB-MAJOR
+    DISPLAY "Enter job location:"
+    ACCEPT JOB-LOCATION
+
+    ACCEPT JOB-POSTED-DATE FROM DATE YYYYMMDD
+    MOVE WS-USERNAME TO JOB-POSTED-BY
+
+    OPEN EXTEND JobPostingsFile
+    IF WS-JOB-STAT = "35"
+        CLOSE JobPostingsFile
+        OPEN OUTPUT JobPostingsFile
+    END-IF
+
+    WRITE JOB-POSTING-RECORD
+    CLOSE JobPostingsFile
+
+    DISPLAY "Job posting created successfully."
+    GOBACK.
+
+END PROGRAM JobPost.
