@@ -0,0 +1,141 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PasswordReset.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RecoveryFile ASSIGN TO "data/AccountRecovery.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-RECOVERY-STAT.
+
+DATA DIVISION.
+FILE SECTION.
+FD RecoveryFile.
+01 RECOVERY-RECORD.
+       05 REC-USERNAME        PIC X(30).
+       05 REC-ANSWER          PIC X(50).
+
+WORKING-STORAGE SECTION.
+
+77 WS-USERNAME PIC X(30) VALUE SPACES.
+77 WS-ANSWER   PIC X(50) VALUE SPACES.
+77 WS-NEW-PASSWORD PIC X(20) VALUE SPACES.
+77 WS-OK       PIC X VALUE "N".
+77 WS-ACCOUNT-TYPE PIC X VALUE SPACE.
+
+77 WS-RECOVERY-STAT PIC XX VALUE SPACES.
+77 WS-EOF-RECOVERY PIC X VALUE "N".
+77 WS-IDENTITY-VERIFIED PIC X VALUE "N".
+
+77 WS-PASS-LEN PIC 99 VALUE 0.
+77 WS-PASS-IDX PIC 99 VALUE 0.
+77 WS-PASS-CHAR PIC X VALUE SPACE.
+77 WS-HAS-DIGIT PIC X VALUE "N".
+77 WS-HAS-SPECIAL PIC X VALUE "N".
+
+LINKAGE SECTION.
+01 LK-RESET-SUCCESS PIC X.
+
+PROCEDURE DIVISION USING LK-RESET-SUCCESS.
+RESET-FLOW.
+    MOVE "N" TO LK-RESET-SUCCESS
+
+    DISPLAY "--- Forgot Password ---"
+    DISPLAY "Enter your username: "
+    ACCEPT WS-USERNAME
+    DISPLAY "What city were you born in?"
+    ACCEPT WS-ANSWER
+
+    PERFORM VERIFY-IDENTITY
+    IF WS-IDENTITY-VERIFIED NOT = "Y"
+        DISPLAY "Those details do not match our records."
+        GOBACK
+    END-IF
+
+    MOVE "N" TO WS-OK
+    PERFORM UNTIL WS-OK = "Y"
+        DISPLAY "Enter your new password: "
+        ACCEPT WS-NEW-PASSWORD
+
+        IF WS-NEW-PASSWORD = SPACES
+            DISPLAY "Password cannot be blank."
+        ELSE
+            IF FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-PASSWORD)) < 8
+                DISPLAY "Password does not meet requirements."
+            ELSE
+                IF WS-NEW-PASSWORD = "password" OR WS-NEW-PASSWORD = "Password"
+                    OR WS-NEW-PASSWORD = "PASSWORD"
+                    DISPLAY "Password does not meet requirements."
+                ELSE
+                    PERFORM CHECK-PASSWORD-COMPLEXITY
+                    IF WS-HAS-DIGIT = "N" OR WS-HAS-SPECIAL = "N"
+                        DISPLAY "Password must contain at least one digit "
+                            "and one special character."
+                    ELSE
+                        MOVE "Y" TO WS-OK
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM
+
+    CALL "DataStore" USING "U" WS-USERNAME WS-NEW-PASSWORD WS-OK
+        WS-ACCOUNT-TYPE
+    IF WS-OK NOT = "Y"
+        DISPLAY "Password could not be reset. Please try again."
+        GOBACK
+    END-IF
+
+    DISPLAY "Your password has been reset."
+    MOVE "Y" TO LK-RESET-SUCCESS
+    GOBACK.
+
+VERIFY-IDENTITY.
+    *> Sets WS-IDENTITY-VERIFIED to "Y" when a row in
+    *> data/AccountRecovery.dat matches both WS-USERNAME and WS-ANSWER
+    *> (the security-question answer captured by CreateAccount at
+    *> signup).
+    MOVE "N" TO WS-IDENTITY-VERIFIED
+    MOVE "N" TO WS-EOF-RECOVERY
+    OPEN INPUT RecoveryFile
+
+    IF WS-RECOVERY-STAT = "35"
+        CLOSE RecoveryFile
+        OPEN OUTPUT RecoveryFile
+        CLOSE RecoveryFile
+    ELSE
+        PERFORM UNTIL WS-EOF-RECOVERY = "Y"
+            READ RecoveryFile
+                AT END
+                    MOVE "Y" TO WS-EOF-RECOVERY
+                NOT AT END
+                    IF FUNCTION TRIM(REC-USERNAME) = FUNCTION TRIM(WS-USERNAME)
+                        AND FUNCTION TRIM(REC-ANSWER) = FUNCTION TRIM(WS-ANSWER)
+                        MOVE "Y" TO WS-IDENTITY-VERIFIED
+                        MOVE "Y" TO WS-EOF-RECOVERY
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE RecoveryFile
+    END-IF.
+
+CHECK-PASSWORD-COMPLEXITY.
+    *> Sets WS-HAS-DIGIT/WS-HAS-SPECIAL to "Y" when WS-NEW-PASSWORD
+    *> contains at least one digit and one non-alphanumeric character.
+    MOVE "N" TO WS-HAS-DIGIT
+    MOVE "N" TO WS-HAS-SPECIAL
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-PASSWORD)) TO WS-PASS-LEN
+    PERFORM VARYING WS-PASS-IDX FROM 1 BY 1 UNTIL WS-PASS-IDX > WS-PASS-LEN
+        MOVE WS-NEW-PASSWORD(WS-PASS-IDX:1) TO WS-PASS-CHAR
+        IF WS-PASS-CHAR IS NUMERIC
+            MOVE "Y" TO WS-HAS-DIGIT
+        ELSE
+            IF WS-PASS-CHAR NOT ALPHABETIC
+                MOVE "Y" TO WS-HAS-SPECIAL
+            END-IF
+        END-IF
+    END-PERFORM.
+
+END PROGRAM PasswordReset.
