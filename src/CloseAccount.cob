@@ -0,0 +1,127 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CloseAccount.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PendingRequestsFile ASSIGN TO "data/PendingRequests.dat"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS WS-REQ-RRN
+        FILE STATUS IS WS-REQ-STAT.
+
+DATA DIVISION.
+FILE SECTION.
+FD PendingRequestsFile.
+01 PENDING-REQUESTS-RECORD.
+       05 REQUEST-ID           PIC 9(4).
+       05 SENDER-USERNAME      PIC X(30).
+       05 RECIPIENT-USERNAME   PIC X(30).
+       05 REQUEST-DATE         PIC 9(8).
+
+WORKING-STORAGE SECTION.
+77 WS-REQ-RRN   PIC 9(4) VALUE 0.
+77 WS-USERNAME  PIC X(30) VALUE SPACES.
+77 WS-PASSWORD  PIC X(20) VALUE SPACES.
+77 WS-OK        PIC X VALUE "N".
+77 WS-CONFIRM   PIC X VALUE SPACE.
+77 WS-ACCOUNT-TYPE PIC X VALUE SPACE.
+77 WS-PROFILE-FOUND PIC X VALUE "N".
+
+77 WS-REQ-STAT  PIC XX VALUE SPACES.
+77 WS-EOF-REQ   PIC X VALUE "N".
+77 WS-CANCELLED PIC 9(4) VALUE 0.
+
+01 LK-DUMMY-PROFILE-RECORD.
+   05 FILLER PIC X(50).
+   05 FILLER PIC X(50).
+   05 FILLER PIC X(50).
+   05 FILLER PIC 9(4).
+   05 FILLER PIC X.
+   05 FILLER PIC X(200).
+   05 FILLER OCCURS 3 TIMES PIC X(50).
+   05 FILLER OCCURS 3 TIMES PIC X(50).
+   05 FILLER OCCURS 3 TIMES PIC X(30).
+   05 FILLER OCCURS 3 TIMES PIC X(200).
+   05 FILLER OCCURS 3 TIMES PIC X(50).
+   05 FILLER OCCURS 3 TIMES PIC X(50).
+   05 FILLER OCCURS 3 TIMES PIC X(30).
+
+LINKAGE SECTION.
+01 LK-CLOSE-SUCCESS PIC X.
+
+PROCEDURE DIVISION USING LK-CLOSE-SUCCESS.
+CLOSE-FLOW.
+    MOVE "N" TO LK-CLOSE-SUCCESS
+
+    DISPLAY "--- Close My Account ---"
+    DISPLAY "Enter your username: "
+    ACCEPT WS-USERNAME
+    DISPLAY "Enter your password: "
+    ACCEPT WS-PASSWORD
+
+    CALL "DataStore" USING "V" WS-USERNAME WS-PASSWORD WS-OK
+        WS-ACCOUNT-TYPE
+    IF WS-OK NOT = "Y"
+        DISPLAY "Username or password incorrect. Account not closed."
+        GOBACK
+    END-IF
+
+    DISPLAY "Are you sure you want to permanently close this account? (Y/N): "
+    ACCEPT WS-CONFIRM
+    IF WS-CONFIRM NOT = "Y" AND WS-CONFIRM NOT = "y"
+        DISPLAY "Account closure cancelled."
+        GOBACK
+    END-IF
+
+    CALL "DataStore" USING "D" WS-USERNAME WS-PASSWORD WS-OK
+        WS-ACCOUNT-TYPE
+    IF WS-OK NOT = "Y"
+        DISPLAY "Account could not be closed. Please try again."
+        GOBACK
+    END-IF
+
+    PERFORM REMOVE-PROFILE
+    PERFORM CANCEL-PENDING-REQUESTS
+
+    DISPLAY "Your account has been closed."
+    MOVE "Y" TO LK-CLOSE-SUCCESS
+    GOBACK.
+
+REMOVE-PROFILE.
+    *> Pulls the closed account's profile out of active search results.
+    CALL "ProfileStore" USING "D" WS-USERNAME WS-PROFILE-FOUND
+        LK-DUMMY-PROFILE-RECORD.
+
+CANCEL-PENDING-REQUESTS.
+    *> PendingRequestsFile is a RELATIVE file keyed by REQUEST-ID (see
+    *> IMPLEMENTATION_STATUS.md req 035), so every outstanding row
+    *> where the closed account is the sender or the recipient is
+    *> removed with a direct DELETE by key instead of a temp-file
+    *> rebuild.
+    MOVE 0 TO WS-CANCELLED
+    MOVE "N" TO WS-EOF-REQ
+    OPEN I-O PendingRequestsFile
+
+    IF WS-REQ-STAT = "35"
+        CLOSE PendingRequestsFile
+        OPEN OUTPUT PendingRequestsFile
+        CLOSE PendingRequestsFile
+    ELSE
+        PERFORM UNTIL WS-EOF-REQ = "Y"
+            READ PendingRequestsFile NEXT RECORD
+                AT END
+                    MOVE "Y" TO WS-EOF-REQ
+                NOT AT END
+                    IF FUNCTION TRIM(SENDER-USERNAME) = FUNCTION TRIM(WS-USERNAME)
+                        OR FUNCTION TRIM(RECIPIENT-USERNAME) = FUNCTION TRIM(WS-USERNAME)
+                        ADD 1 TO WS-CANCELLED
+                        DELETE PendingRequestsFile
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE PendingRequestsFile
+    END-IF.
+
+END PROGRAM CloseAccount.
