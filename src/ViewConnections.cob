@@ -0,0 +1,72 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ViewConnections.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ConnectionsFile ASSIGN TO "data/Connections.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-CONN-STAT.
+
+DATA DIVISION.
+FILE SECTION.
+FD ConnectionsFile.
+01 CONNECTION-RECORD.
+       05 CONN-USER-A          PIC X(30).
+       05 CONN-USER-B          PIC X(30).
+       05 CONN-DATE-CONNECTED  PIC 9(8).
+
+WORKING-STORAGE SECTION.
+77 WS-CONN-STAT     PIC XX VALUE SPACES.
+77 WS-EOF-CONN      PIC X VALUE "N".
+77 WS-CONN-COUNT    PIC 9(4) VALUE 0.
+77 WS-OTHER-USER    PIC X(30).
+
+LINKAGE SECTION.
+01 LNK-USER-NAME PIC X(30).
+
+PROCEDURE DIVISION USING LNK-USER-NAME.
+
+MAIN-LOGIC.
+    MOVE "N" TO WS-EOF-CONN
+    MOVE 0 TO WS-CONN-COUNT
+    OPEN INPUT ConnectionsFile
+
+    IF WS-CONN-STAT = "35"
+        CLOSE ConnectionsFile
+        OPEN OUTPUT ConnectionsFile
+        CLOSE ConnectionsFile
+    ELSE
+        DISPLAY "--- My Connections ---"
+        PERFORM UNTIL WS-EOF-CONN = "Y"
+            READ ConnectionsFile
+                AT END
+                    MOVE "Y" TO WS-EOF-CONN
+                NOT AT END
+                    IF FUNCTION TRIM(CONN-USER-A) = FUNCTION TRIM(LNK-USER-NAME)
+                        MOVE CONN-USER-B TO WS-OTHER-USER
+                        PERFORM DISPLAY-CONNECTION
+                    ELSE
+                        IF FUNCTION TRIM(CONN-USER-B) = FUNCTION TRIM(LNK-USER-NAME)
+                            MOVE CONN-USER-A TO WS-OTHER-USER
+                            PERFORM DISPLAY-CONNECTION
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ConnectionsFile
+
+        IF WS-CONN-COUNT = 0
+            DISPLAY "You have no connections yet."
+        END-IF
+    END-IF
+    GOBACK.
+
+DISPLAY-CONNECTION.
+    ADD 1 TO WS-CONN-COUNT
+    DISPLAY FUNCTION TRIM(WS-OTHER-USER)
+        " (connected " CONN-DATE-CONNECTED ")".
+
+END PROGRAM ViewConnections.
