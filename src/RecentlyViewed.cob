@@ -0,0 +1,111 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RecentlyViewed.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RecentlyViewedFile ASSIGN TO "data/RecentlyViewed.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-RV-STAT.
+
+DATA DIVISION.
+FILE SECTION.
+FD RecentlyViewedFile.
+01 RECENTLY-VIEWED-RECORD.
+       05 RV-VIEWER-USERNAME PIC X(30).
+       05 RV-VIEWED-USERNAME PIC X(30).
+       05 RV-VIEWED-NAME     PIC X(50).
+       05 RV-VIEW-TS         PIC 9(14).
+
+WORKING-STORAGE SECTION.
+77 WS-RV-STAT    PIC XX VALUE SPACES.
+77 WS-EOF-RV     PIC X VALUE "N".
+77 WS-RV-COUNT   PIC 9(4) VALUE 0.
+77 I             PIC 9(2) VALUE 0.
+77 WS-BEST-IDX   PIC 9(2) VALUE 0.
+77 WS-SHOWN      PIC 9(2) VALUE 0.
+
+01 WS-RV-TABLE.
+    05 WS-RV-ROW OCCURS 50 TIMES.
+        10 WS-RV-USERNAME    PIC X(30).
+        10 WS-RV-NAME        PIC X(50).
+        10 WS-RV-TS          PIC 9(14).
+        10 WS-RV-SHOWN-FLAG  PIC X VALUE "N".
+
+LINKAGE SECTION.
+01 LNK-USER-NAME PIC X(30).
+
+PROCEDURE DIVISION USING LNK-USER-NAME.
+
+MAIN-LOGIC.
+    PERFORM LOAD-RECENTLY-VIEWED
+
+    IF WS-RV-COUNT = 0
+        DISPLAY "You have not viewed any profiles recently."
+        GOBACK
+    END-IF
+
+    DISPLAY "--- Recently Viewed Profiles ---"
+    PERFORM VARYING WS-SHOWN FROM 1 BY 1
+            UNTIL WS-SHOWN > 5 OR WS-SHOWN > WS-RV-COUNT
+        PERFORM FIND-NEXT-MOST-RECENT
+        IF WS-BEST-IDX NOT = 0
+            MOVE "Y" TO WS-RV-SHOWN-FLAG(WS-BEST-IDX)
+            DISPLAY FUNCTION TRIM(WS-RV-NAME(WS-BEST-IDX))
+                " (" FUNCTION TRIM(WS-RV-USERNAME(WS-BEST-IDX)) ")"
+        END-IF
+    END-PERFORM
+    GOBACK.
+
+LOAD-RECENTLY-VIEWED.
+    *> Pulls every RecentlyViewed.dat row belonging to LNK-USER-NAME
+    *> into WS-RV-TABLE; PersonalProfile.cob's RECORD-RECENTLY-VIEWED
+    *> already keeps this file deduplicated to one row per
+    *> (viewer, viewed) pair, so no further dedup is needed here.
+    MOVE 0 TO WS-RV-COUNT
+    MOVE "N" TO WS-EOF-RV
+    OPEN INPUT RecentlyViewedFile
+
+    IF WS-RV-STAT = "35"
+        CLOSE RecentlyViewedFile
+        OPEN OUTPUT RecentlyViewedFile
+        CLOSE RecentlyViewedFile
+    ELSE
+        PERFORM UNTIL WS-EOF-RV = "Y"
+            READ RecentlyViewedFile
+                AT END
+                    MOVE "Y" TO WS-EOF-RV
+                NOT AT END
+                    IF FUNCTION TRIM(RV-VIEWER-USERNAME) = FUNCTION TRIM(LNK-USER-NAME)
+                        AND WS-RV-COUNT < 50
+                        ADD 1 TO WS-RV-COUNT
+                        MOVE RV-VIEWED-USERNAME TO WS-RV-USERNAME(WS-RV-COUNT)
+                        MOVE RV-VIEWED-NAME TO WS-RV-NAME(WS-RV-COUNT)
+                        MOVE RV-VIEW-TS TO WS-RV-TS(WS-RV-COUNT)
+                        MOVE "N" TO WS-RV-SHOWN-FLAG(WS-RV-COUNT)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE RecentlyViewedFile
+    END-IF.
+
+FIND-NEXT-MOST-RECENT.
+    *> Selection-style scan: picks the not-yet-shown row with the
+    *> highest RV-VIEW-TS, same "scan for the best not-yet-picked
+    *> candidate" shape as SendRequest.cpy's max-REQUEST-ID scan.
+    MOVE 0 TO WS-BEST-IDX
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-RV-COUNT
+        IF WS-RV-SHOWN-FLAG(I) = "N"
+            IF WS-BEST-IDX = 0
+                MOVE I TO WS-BEST-IDX
+            ELSE
+                IF WS-RV-TS(I) > WS-RV-TS(WS-BEST-IDX)
+                    MOVE I TO WS-BEST-IDX
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM.
+
+END PROGRAM RecentlyViewed.
