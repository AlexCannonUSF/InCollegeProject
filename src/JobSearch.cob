@@ -0,0 +1,149 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JobSearch.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JobPostingsFile ASSIGN TO "data/JobPostings.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-JOB-STAT.
+    SELECT JobApplicationsFile ASSIGN TO "data/JobApplications.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-APP-STAT.
+
+DATA DIVISION.
+FILE SECTION.
+FD JobPostingsFile.
+01 JOB-POSTING-RECORD.
+       05 JOB-TITLE         PIC X(50).
+       05 JOB-COMPANY       PIC X(50).
+       05 JOB-DESCRIPTION   PIC X(200).
+       05 JOB-MAJOR         PIC X(50).
+       05 JOB-POSTED-DATE   PIC 9(8).
+       05 JOB-LOCATION      PIC X(50).
+       05 JOB-POSTED-BY     PIC X(30).
+
+FD JobApplicationsFile.
+01 JOB-APPLICATION-RECORD.
+       05 APP-USERNAME      PIC X(30).
+       05 APP-JOB-TITLE     PIC X(50).
+       05 APP-JOB-COMPANY   PIC X(50).
+       05 APP-DATE          PIC 9(8).
+
+WORKING-STORAGE SECTION.
+77 WS-JOB-STAT       PIC XX VALUE SPACES.
+77 WS-APP-STAT       PIC XX VALUE SPACES.
+77 WS-EOF-JOB        PIC X VALUE "N".
+77 WS-SEARCH-MAJOR   PIC X(50).
+77 WS-MATCH-COUNT    PIC 9(4) VALUE 0.
+77 I                 PIC 9(4) VALUE 0.
+77 WS-CHOICE-RAW     PIC X(4) VALUE SPACES.
+77 WS-CHOICE         PIC 9(4) VALUE 0.
+
+01 WS-MATCH-TABLE.
+   05 WS-MATCH-ROW OCCURS 50 TIMES.
+       10 WS-M-TITLE       PIC X(50).
+       10 WS-M-COMPANY     PIC X(50).
+       10 WS-M-DESCRIPTION PIC X(200).
+       10 WS-M-MAJOR       PIC X(50).
+       10 WS-M-LOCATION    PIC X(50).
+       10 WS-M-POSTED-BY   PIC X(30).
+
+LINKAGE SECTION.
+01 LNK-USER-NAME PIC X(30).
+
+PROCEDURE DIVISION USING LNK-USER-NAME.
+
+MAIN-LOGIC.
+    MOVE 0 TO WS-MATCH-COUNT
+    MOVE SPACES TO WS-SEARCH-MAJOR
+
+    DISPLAY "--- Search for a Job ---"
+    DISPLAY "Enter major to filter by (leave blank to see all postings):"
+    ACCEPT WS-SEARCH-MAJOR
+    INSPECT WS-SEARCH-MAJOR REPLACING ALL X"0D" BY SPACE
+    INSPECT WS-SEARCH-MAJOR REPLACING ALL X"0A" BY SPACE
+
+    PERFORM LOAD-MATCHING-JOBS
+
+    IF WS-MATCH-COUNT = 0
+        DISPLAY "No job postings matched your search."
+        GOBACK
+    END-IF
+
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MATCH-COUNT
+        DISPLAY " "
+        DISPLAY I ". " FUNCTION TRIM(WS-M-TITLE(I)) " at " FUNCTION TRIM(WS-M-COMPANY(I))
+        DISPLAY "   Location: " FUNCTION TRIM(WS-M-LOCATION(I))
+        DISPLAY "   Major wanted: " FUNCTION TRIM(WS-M-MAJOR(I))
+        DISPLAY "   Posted by: " FUNCTION TRIM(WS-M-POSTED-BY(I))
+        DISPLAY "   Description: " FUNCTION TRIM(WS-M-DESCRIPTION(I))
+    END-PERFORM
+
+    DISPLAY " "
+    DISPLAY "Enter the number of a job to apply to it, or 0 to skip:"
+    ACCEPT WS-CHOICE-RAW
+    IF FUNCTION TRIM(WS-CHOICE-RAW) IS NUMERIC AND FUNCTION TRIM(WS-CHOICE-RAW) NOT = SPACES
+        MOVE FUNCTION TRIM(WS-CHOICE-RAW) TO WS-CHOICE
+    ELSE
+        MOVE 0 TO WS-CHOICE
+    END-IF
+
+    IF WS-CHOICE > 0 AND WS-CHOICE <= WS-MATCH-COUNT
+        PERFORM RECORD-APPLICATION
+    END-IF
+
+    GOBACK.
+
+LOAD-MATCHING-JOBS.
+    MOVE "N" TO WS-EOF-JOB
+    OPEN INPUT JobPostingsFile
+
+    IF WS-JOB-STAT = "35"
+        CLOSE JobPostingsFile
+        OPEN OUTPUT JobPostingsFile
+        CLOSE JobPostingsFile
+    ELSE
+        PERFORM UNTIL WS-EOF-JOB = "Y"
+            READ JobPostingsFile
+                AT END
+                    MOVE "Y" TO WS-EOF-JOB
+                NOT AT END
+                    IF (FUNCTION TRIM(WS-SEARCH-MAJOR) = SPACES
+                        OR FUNCTION TRIM(JOB-MAJOR) = FUNCTION TRIM(WS-SEARCH-MAJOR))
+                        AND WS-MATCH-COUNT < 50
+                        ADD 1 TO WS-MATCH-COUNT
+                        MOVE JOB-TITLE TO WS-M-TITLE(WS-MATCH-COUNT)
+                        MOVE JOB-COMPANY TO WS-M-COMPANY(WS-MATCH-COUNT)
+                        MOVE JOB-DESCRIPTION TO WS-M-DESCRIPTION(WS-MATCH-COUNT)
+                        MOVE JOB-MAJOR TO WS-M-MAJOR(WS-MATCH-COUNT)
+                        MOVE JOB-LOCATION TO WS-M-LOCATION(WS-MATCH-COUNT)
+                        MOVE JOB-POSTED-BY TO WS-M-POSTED-BY(WS-MATCH-COUNT)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE JobPostingsFile
+    END-IF.
+
+RECORD-APPLICATION.
+    OPEN EXTEND JobApplicationsFile
+    IF WS-APP-STAT = "35"
+        CLOSE JobApplicationsFile
+        OPEN OUTPUT JobApplicationsFile
+    END-IF
+
+    MOVE SPACES TO JOB-APPLICATION-RECORD
+    MOVE LNK-USER-NAME TO APP-USERNAME
+    MOVE WS-M-TITLE(WS-CHOICE) TO APP-JOB-TITLE
+    MOVE WS-M-COMPANY(WS-CHOICE) TO APP-JOB-COMPANY
+    ACCEPT APP-DATE FROM DATE YYYYMMDD
+    WRITE JOB-APPLICATION-RECORD
+    CLOSE JobApplicationsFile
+
+    DISPLAY "Application submitted for " FUNCTION TRIM(WS-M-TITLE(WS-CHOICE))
+        " at " FUNCTION TRIM(WS-M-COMPANY(WS-CHOICE)) ".".
+
+END PROGRAM JobSearch.
