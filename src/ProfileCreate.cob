@@ -1,202 +1,697 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ProfileCreate.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 I           PIC 9 VALUE 1.
-01 WS-FNAME    PIC X(25) VALUE SPACES.
-01 WS-LNAME    PIC X(25) VALUE SPACES.
-01 WS-FOUND    PIC X VALUE "N".
-01 WS-INDEX    PIC 9 VALUE 0.
-01 WS-GRAD-RAW PIC X(10) VALUE SPACES.
-01 WS-GRAD-NUM PIC 9(4) VALUE 0.
-
-01 PROFILE-RECORD.
-    05 Username      PIC X(30) VALUE SPACES.
-    05 Name          PIC X(50) VALUE SPACES.
-    05 University    PIC X(50) VALUE SPACES.
-    05 Major         PIC X(50) VALUE SPACES.
-    05 GradYear      PIC 9(4)  VALUE 0.
-    05 About         PIC X(200) VALUE SPACES.
-    05 JobTitle      OCCURS 3 TIMES PIC X(50) VALUE SPACES.
-    05 Company       OCCURS 3 TIMES PIC X(50) VALUE SPACES.
-    05 Dates         OCCURS 3 TIMES PIC X(30) VALUE SPACES.
-    05 Desc          OCCURS 3 TIMES PIC X(200) VALUE SPACES.
-    05 Degree        OCCURS 3 TIMES PIC X(50) VALUE SPACES.
-    05 Univ          OCCURS 3 TIMES PIC X(50) VALUE SPACES.
-    05 Years         OCCURS 3 TIMES PIC X(30) VALUE SPACES.
-
-LINKAGE SECTION.
-01 LNK-USER-NAME     PIC X(30).
-77 LK-PROFILE-COUNT  PIC 9.
-01 LK-PROFILE-LIST.
-    05 LK-PROF-ROW OCCURS 5 TIMES.
-        10 LK-USERNAME    PIC X(30).
-        10 LK-NAME        PIC X(50).
-        10 LK-UNIVERSITY  PIC X(50).
-        10 LK-MAJOR       PIC X(50).
-        10 LK-GRADYEAR    PIC 9(4).
-        10 LK-ABOUT       PIC X(200).
-        10 LK-JOBTITLE    OCCURS 3 TIMES PIC X(50).
-        10 LK-COMPANY     OCCURS 3 TIMES PIC X(50).
-        10 LK-DATES       OCCURS 3 TIMES PIC X(30).
-        10 LK-DESC        OCCURS 3 TIMES PIC X(200).
-        10 LK-DEGREE      OCCURS 3 TIMES PIC X(50).
-        10 LK-UNIV        OCCURS 3 TIMES PIC X(50).
-        10 LK-YEARS       OCCURS 3 TIMES PIC X(30).
-
-PROCEDURE DIVISION USING LNK-USER-NAME LK-PROFILE-COUNT LK-PROFILE-LIST.
-
-MAIN.
-    *> FIX #1: Properly initialize record each run
-    MOVE SPACES TO PROFILE-RECORD
-    MOVE 0 TO GradYear
-
-    MOVE LNK-USER-NAME TO Username
-
-    DISPLAY "--- Create/Edit Profile ---"
-
-    DISPLAY "Enter first name:"
-    ACCEPT WS-FNAME
-    INSPECT WS-FNAME REPLACING ALL X"0D" BY SPACE
-    INSPECT WS-FNAME REPLACING ALL X"0A" BY SPACE
-    DISPLAY FUNCTION TRIM(WS-FNAME)
-
-    DISPLAY "Enter last name:"
-    ACCEPT WS-LNAME
-    INSPECT WS-LNAME REPLACING ALL X"0D" BY SPACE
-    INSPECT WS-LNAME REPLACING ALL X"0A" BY SPACE
-    DISPLAY FUNCTION TRIM(WS-LNAME)
-
-    MOVE SPACES TO Name
-    STRING
-        FUNCTION TRIM(WS-FNAME)
-        SPACE
-        FUNCTION TRIM(WS-LNAME)
-        INTO Name
-    END-STRING
-
-    DISPLAY "Enter university:"
-    ACCEPT University
-    INSPECT University REPLACING ALL X"0D" BY SPACE
-    INSPECT University REPLACING ALL X"0A" BY SPACE
-    DISPLAY FUNCTION TRIM(University)
-
-    DISPLAY "Enter major:"
-    ACCEPT Major
-    INSPECT Major REPLACING ALL X"0D" BY SPACE
-    INSPECT Major REPLACING ALL X"0A" BY SPACE
-    DISPLAY FUNCTION TRIM(Major)
-
-    PERFORM UNTIL 1 = 2
-        DISPLAY "Enter graduation year (YYYY):"
-        ACCEPT WS-GRAD-RAW
-        INSPECT WS-GRAD-RAW REPLACING ALL X"0D" BY SPACE
-        INSPECT WS-GRAD-RAW REPLACING ALL X"0A" BY SPACE
-        DISPLAY FUNCTION TRIM(WS-GRAD-RAW)
-
-        IF FUNCTION LENGTH(FUNCTION TRIM(WS-GRAD-RAW)) = 4
-            AND FUNCTION TRIM(WS-GRAD-RAW) IS NUMERIC
-            MOVE FUNCTION TRIM(WS-GRAD-RAW) TO WS-GRAD-NUM
-            MOVE WS-GRAD-NUM TO GradYear
-            EXIT PERFORM
-        ELSE
-            DISPLAY "Invalid year. Please enter 4 digits."
-        END-IF
-    END-PERFORM
-
-    DISPLAY "Enter About Me:"
-    ACCEPT About
-    INSPECT About REPLACING ALL X"0D" BY SPACE
-    INSPECT About REPLACING ALL X"0A" BY SPACE
-    DISPLAY FUNCTION TRIM(About)
-
-    *> FIX #2: "blank to skip" truly skips the rest of that experience
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-        DISPLAY "Experience #" I " - Job Title (blank to skip):"
-        ACCEPT JobTitle(I)
-        INSPECT JobTitle(I) REPLACING ALL X"0D" BY SPACE
-        INSPECT JobTitle(I) REPLACING ALL X"0A" BY SPACE
-        DISPLAY FUNCTION TRIM(JobTitle(I))
-
-        IF FUNCTION TRIM(JobTitle(I)) = ""
-            MOVE SPACES TO Company(I)
-            MOVE SPACES TO Dates(I)
-            MOVE SPACES TO Desc(I)
-        ELSE
-            DISPLAY "Company:"
-            ACCEPT Company(I)
-            INSPECT Company(I) REPLACING ALL X"0D" BY SPACE
-            INSPECT Company(I) REPLACING ALL X"0A" BY SPACE
-            DISPLAY FUNCTION TRIM(Company(I))
-
-            DISPLAY "Dates:"
-            ACCEPT Dates(I)
-            INSPECT Dates(I) REPLACING ALL X"0D" BY SPACE
-            INSPECT Dates(I) REPLACING ALL X"0A" BY SPACE
-            DISPLAY FUNCTION TRIM(Dates(I))
-
-            DISPLAY "Description:"
-            ACCEPT Desc(I)
-            INSPECT Desc(I) REPLACING ALL X"0D" BY SPACE
-            INSPECT Desc(I) REPLACING ALL X"0A" BY SPACE
-            DISPLAY FUNCTION TRIM(Desc(I))
-        END-IF
-    END-PERFORM
-
-    *> FIX #2: "blank to skip" truly skips the rest of that education
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
-        DISPLAY "Education #" I " - Degree (blank to skip):"
-        ACCEPT Degree(I)
-        INSPECT Degree(I) REPLACING ALL X"0D" BY SPACE
-        INSPECT Degree(I) REPLACING ALL X"0A" BY SPACE
-        DISPLAY FUNCTION TRIM(Degree(I))
-
-        IF FUNCTION TRIM(Degree(I)) = ""
-            MOVE SPACES TO Univ(I)
-            MOVE SPACES TO Years(I)
-        ELSE
-            DISPLAY "University:"
-            ACCEPT Univ(I)
-            INSPECT Univ(I) REPLACING ALL X"0D" BY SPACE
-            INSPECT Univ(I) REPLACING ALL X"0A" BY SPACE
-            DISPLAY FUNCTION TRIM(Univ(I))
-
-            DISPLAY "Years attended:"
-            ACCEPT Years(I)
-            INSPECT Years(I) REPLACING ALL X"0D" BY SPACE
-            INSPECT Years(I) REPLACING ALL X"0A" BY SPACE
-            DISPLAY FUNCTION TRIM(Years(I))
-        END-IF
-    END-PERFORM
-
-    PERFORM UPDATE-IN-MEMORY
-    DISPLAY "Profile created successfully."
-    GOBACK.
-
-UPDATE-IN-MEMORY.
-    MOVE "N" TO WS-FOUND
-    MOVE 0 TO WS-INDEX
-
-    IF LK-PROFILE-COUNT > 0
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I > LK-PROFILE-COUNT
-            IF FUNCTION TRIM(LK-USERNAME(I)) = FUNCTION TRIM(Username)
-                MOVE "Y" TO WS-FOUND
-                MOVE I TO WS-INDEX
-                EXIT PERFORM
-            END-IF
-        END-PERFORM
-    END-IF
-
-    IF WS-FOUND = "N"
-        IF LK-PROFILE-COUNT = 5
-            DISPLAY "Cannot create profile. Profile limit reached."
-            EXIT PARAGRAPH
-        END-IF
-        ADD 1 TO LK-PROFILE-COUNT
-        MOVE LK-PROFILE-COUNT TO WS-INDEX
-    END-IF
-
-    MOVE PROFILE-RECORD TO LK-PROF-ROW(WS-INDEX).
-
-END PROGRAM ProfileCreate.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ProfileCreate.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT DraftFile ASSIGN TO "data/ProfileDrafts.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-DRAFT-STAT.
+    SELECT TempDraftFile ASSIGN TO "data/ProfileDrafts.tmp"
+        ORGANIZATION IS SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD DraftFile.
+01 DRAFT-RECORD.
+    05 DR-USERNAME      PIC X(30).
+    05 DR-NAME          PIC X(50).
+    05 DR-UNIVERSITY    PIC X(50).
+    05 DR-MAJOR         PIC X(50).
+    05 DR-GRADYEAR      PIC 9(4).
+    05 DR-GRADSTATUS    PIC X.
+    05 DR-ABOUT         PIC X(200).
+    05 DR-JOBTITLE      OCCURS 3 TIMES PIC X(50).
+    05 DR-COMPANY       OCCURS 3 TIMES PIC X(50).
+    05 DR-DATES         OCCURS 3 TIMES PIC X(30).
+    05 DR-DESC          OCCURS 3 TIMES PIC X(200).
+    05 DR-DEGREE        OCCURS 3 TIMES PIC X(50).
+    05 DR-UNIV          OCCURS 3 TIMES PIC X(50).
+    05 DR-YEARS         OCCURS 3 TIMES PIC X(30).
+    05 DR-STAGE         PIC 99.
+
+FD TempDraftFile.
+01 TEMP-DRAFT-RECORD PIC X(1767).
+
+WORKING-STORAGE SECTION.
+01 I           PIC 9 VALUE 1.
+01 WS-FNAME    PIC X(25) VALUE SPACES.
+01 WS-LNAME    PIC X(25) VALUE SPACES.
+01 WS-FOUND    PIC X VALUE "N".
+01 WS-GRAD-RAW PIC X(10) VALUE SPACES.
+01 WS-GRAD-NUM PIC 9(4) VALUE 0.
+01 WS-CUR-DATE PIC 9(8) VALUE 0.
+01 WS-CUR-YEAR PIC 9(4) VALUE 0.
+01 WS-MIN-YEAR PIC 9(4) VALUE 0.
+01 WS-MAX-YEAR PIC 9(4) VALUE 0.
+01 WS-STATUS-CHOICE PIC X VALUE SPACE.
+01 WS-RAW-INPUT      PIC X(250) VALUE SPACES.
+01 WS-RAW-LEN        PIC 999 VALUE 0.
+01 WS-CHAR-LIMIT     PIC 999 VALUE 0.
+01 WS-REMAINING      PIC 999 VALUE 0.
+
+01 WS-DRAFT-STAT     PIC XX VALUE SPACES.
+01 WS-EOF-DRAFT      PIC X VALUE "N".
+01 WS-DRAFT-STAGE    PIC 99 VALUE 0.
+
+*> Req 036: reference lists of accepted university/major spellings, so
+*> PROMPT-UNIVERSITY/PROMPT-MAJOR can catch near-duplicate entries
+*> ("U of Southern Florida" vs "University of Southern Florida")
+*> before they reach profiles.dat and silently break Search's
+*> university/major filtering.
+01 WS-UNIVERSITY-NAMES.
+    05 FILLER PIC X(50) VALUE "Arizona State University".
+    05 FILLER PIC X(50) VALUE "Boston University".
+    05 FILLER PIC X(50) VALUE "Georgia Institute of Technology".
+    05 FILLER PIC X(50) VALUE "New York University".
+    05 FILLER PIC X(50) VALUE "Stanford University".
+    05 FILLER PIC X(50) VALUE "University of California, Berkeley".
+    05 FILLER PIC X(50) VALUE "University of Florida".
+    05 FILLER PIC X(50) VALUE "University of Michigan".
+    05 FILLER PIC X(50) VALUE "University of Southern Florida".
+    05 FILLER PIC X(50) VALUE "University of Texas at Austin".
+01 WS-UNIVERSITY-NAME-TABLE REDEFINES WS-UNIVERSITY-NAMES.
+    05 WS-UNIVERSITY-NAME OCCURS 10 TIMES PIC X(50).
+
+01 WS-MAJOR-NAMES.
+    05 FILLER PIC X(50) VALUE "Biology".
+    05 FILLER PIC X(50) VALUE "Business Administration".
+    05 FILLER PIC X(50) VALUE "Computer Science".
+    05 FILLER PIC X(50) VALUE "Economics".
+    05 FILLER PIC X(50) VALUE "Electrical Engineering".
+    05 FILLER PIC X(50) VALUE "Finance".
+    05 FILLER PIC X(50) VALUE "Marketing".
+    05 FILLER PIC X(50) VALUE "Mechanical Engineering".
+    05 FILLER PIC X(50) VALUE "Nursing".
+    05 FILLER PIC X(50) VALUE "Psychology".
+01 WS-MAJOR-NAME-TABLE REDEFINES WS-MAJOR-NAMES.
+    05 WS-MAJOR-NAME OCCURS 10 TIMES PIC X(50).
+
+77 WS-REF-IDX          PIC 99 VALUE 0.
+77 WS-REF-MATCH-IDX    PIC 99 VALUE 0.
+77 WS-EXACT-FOUND      PIC X VALUE "N".
+77 WS-UNIVERSITY-OK    PIC X VALUE "N".
+77 WS-MAJOR-OK         PIC X VALUE "N".
+77 WS-CONFIRM-CHOICE   PIC X VALUE SPACE.
+77 WS-UP-ENTRY         PIC X(50) VALUE SPACES.
+77 WS-UP-REF           PIC X(50) VALUE SPACES.
+77 WS-ENTRY-LEN        PIC 99 VALUE 0.
+77 WS-REF-LEN          PIC 99 VALUE 0.
+77 WS-SCAN-POS         PIC 99 VALUE 0.
+77 WS-SUBSTR-MATCH     PIC X VALUE "N".
+
+01 PROFILE-RECORD.
+    05 Username      PIC X(30) VALUE SPACES.
+    05 Name          PIC X(50) VALUE SPACES.
+    05 University    PIC X(50) VALUE SPACES.
+    05 Major         PIC X(50) VALUE SPACES.
+    05 GradYear      PIC 9(4)  VALUE 0.
+    05 GradStatus    PIC X VALUE SPACE.
+    05 About         PIC X(200) VALUE SPACES.
+    05 JobTitle      OCCURS 3 TIMES PIC X(50) VALUE SPACES.
+    05 Company       OCCURS 3 TIMES PIC X(50) VALUE SPACES.
+    05 Dates         OCCURS 3 TIMES PIC X(30) VALUE SPACES.
+    05 Desc          OCCURS 3 TIMES PIC X(200) VALUE SPACES.
+    05 Degree        OCCURS 3 TIMES PIC X(50) VALUE SPACES.
+    05 Univ          OCCURS 3 TIMES PIC X(50) VALUE SPACES.
+    05 Years         OCCURS 3 TIMES PIC X(30) VALUE SPACES.
+
+01 WS-SAVE-RECORD.
+    05 WS-SAVE-NAME       PIC X(50).
+    05 WS-SAVE-UNIVERSITY PIC X(50).
+    05 WS-SAVE-MAJOR      PIC X(50).
+    05 WS-SAVE-GRADYEAR   PIC 9(4).
+    05 WS-SAVE-GRADSTATUS PIC X.
+    05 WS-SAVE-ABOUT      PIC X(200).
+    05 WS-SAVE-JOBTITLE   OCCURS 3 TIMES PIC X(50).
+    05 WS-SAVE-COMPANY    OCCURS 3 TIMES PIC X(50).
+    05 WS-SAVE-DATES      OCCURS 3 TIMES PIC X(30).
+    05 WS-SAVE-DESC       OCCURS 3 TIMES PIC X(200).
+    05 WS-SAVE-DEGREE     OCCURS 3 TIMES PIC X(50).
+    05 WS-SAVE-UNIV       OCCURS 3 TIMES PIC X(50).
+    05 WS-SAVE-YEARS      OCCURS 3 TIMES PIC X(30).
+
+LINKAGE SECTION.
+01 LNK-USER-NAME     PIC X(30).
+
+PROCEDURE DIVISION USING LNK-USER-NAME.
+
+MAIN.
+    *> FIX #1: Properly initialize record each run
+    MOVE SPACES TO PROFILE-RECORD
+    MOVE 0 TO GradYear
+
+    MOVE LNK-USER-NAME TO Username
+
+    DISPLAY "--- Create/Edit Profile ---"
+
+    *> Req 026: resume a half-finished profile if one was saved to
+    *> data/ProfileDrafts.dat during an earlier, interrupted run of this
+    *> program. WS-DRAFT-STAGE tells MAIN how far that draft got, so each
+    *> section below is skipped when the draft already covers it.
+    PERFORM LOAD-DRAFT-IF-EXISTS
+
+    IF WS-DRAFT-STAGE > 0
+        DISPLAY "A saved draft of this profile was found. Resuming where you left off."
+    END-IF
+
+    IF WS-DRAFT-STAGE < 1
+        PERFORM PROMPT-NAME
+        MOVE 1 TO WS-DRAFT-STAGE
+        PERFORM SAVE-DRAFT
+    END-IF
+
+    IF WS-DRAFT-STAGE < 2
+        PERFORM PROMPT-UNIVERSITY
+        MOVE 2 TO WS-DRAFT-STAGE
+        PERFORM SAVE-DRAFT
+    END-IF
+
+    IF WS-DRAFT-STAGE < 3
+        PERFORM PROMPT-MAJOR
+        MOVE 3 TO WS-DRAFT-STAGE
+        PERFORM SAVE-DRAFT
+    END-IF
+
+    IF WS-DRAFT-STAGE < 4
+        PERFORM PROMPT-GRADYEAR-AND-STATUS
+        MOVE 4 TO WS-DRAFT-STAGE
+        PERFORM SAVE-DRAFT
+    END-IF
+
+    IF WS-DRAFT-STAGE < 5
+        PERFORM PROMPT-ABOUT
+        MOVE 5 TO WS-DRAFT-STAGE
+        PERFORM SAVE-DRAFT
+    END-IF
+
+    *> Stages 6/7/8 = experience slots 1/2/3, 9/10/11 = education slots 1/2/3
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+        IF WS-DRAFT-STAGE < 5 + I
+            PERFORM PROMPT-EXPERIENCE-SLOT
+            COMPUTE WS-DRAFT-STAGE = 5 + I
+            PERFORM SAVE-DRAFT
+        END-IF
+    END-PERFORM
+
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+        IF WS-DRAFT-STAGE < 8 + I
+            PERFORM PROMPT-EDUCATION-SLOT
+            COMPUTE WS-DRAFT-STAGE = 8 + I
+            PERFORM SAVE-DRAFT
+        END-IF
+    END-PERFORM
+
+    PERFORM PERSIST-PROFILE
+    PERFORM DELETE-DRAFT
+    DISPLAY "Profile created successfully."
+    GOBACK.
+
+PROMPT-NAME.
+    DISPLAY "Enter first name:"
+    ACCEPT WS-FNAME
+    INSPECT WS-FNAME REPLACING ALL X"0D" BY SPACE
+    INSPECT WS-FNAME REPLACING ALL X"0A" BY SPACE
+    DISPLAY FUNCTION TRIM(WS-FNAME)
+
+    DISPLAY "Enter last name:"
+    ACCEPT WS-LNAME
+    INSPECT WS-LNAME REPLACING ALL X"0D" BY SPACE
+    INSPECT WS-LNAME REPLACING ALL X"0A" BY SPACE
+    DISPLAY FUNCTION TRIM(WS-LNAME)
+
+    MOVE SPACES TO Name
+    STRING
+        FUNCTION TRIM(WS-FNAME)
+        SPACE
+        FUNCTION TRIM(WS-LNAME)
+        INTO Name
+    END-STRING.
+
+PROMPT-UNIVERSITY.
+    MOVE "N" TO WS-UNIVERSITY-OK
+    PERFORM UNTIL WS-UNIVERSITY-OK = "Y"
+        MOVE 50 TO WS-CHAR-LIMIT
+        DISPLAY "Enter university (max 50 characters):"
+        ACCEPT WS-RAW-INPUT
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0D" BY SPACE
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0A" BY SPACE
+        DISPLAY FUNCTION TRIM(WS-RAW-INPUT)
+        PERFORM CHECK-INPUT-LENGTH
+        MOVE WS-RAW-INPUT(1:WS-CHAR-LIMIT) TO University
+        PERFORM VALIDATE-UNIVERSITY
+    END-PERFORM.
+
+PROMPT-MAJOR.
+    MOVE "N" TO WS-MAJOR-OK
+    PERFORM UNTIL WS-MAJOR-OK = "Y"
+        MOVE 50 TO WS-CHAR-LIMIT
+        DISPLAY "Enter major (max 50 characters):"
+        ACCEPT WS-RAW-INPUT
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0D" BY SPACE
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0A" BY SPACE
+        DISPLAY FUNCTION TRIM(WS-RAW-INPUT)
+        PERFORM CHECK-INPUT-LENGTH
+        MOVE WS-RAW-INPUT(1:WS-CHAR-LIMIT) TO Major
+        PERFORM VALIDATE-MAJOR
+    END-PERFORM.
+
+VALIDATE-UNIVERSITY.
+    *> Req 036: exact case-insensitive match against WS-UNIVERSITY-NAME
+    *> is accepted outright (with the reference spelling substituted in,
+    *> so casing/punctuation is consistent for Search's filtering). A
+    *> partial match (one string contains the other) is offered as a
+    *> suggestion the student can accept or decline. No match at all is
+    *> allowed through as free text with a warning, since not every real
+    *> school will be on this reference list.
+    MOVE "N" TO WS-EXACT-FOUND
+    MOVE 0 TO WS-REF-MATCH-IDX
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(University)) TO WS-UP-ENTRY
+
+    PERFORM VARYING WS-REF-IDX FROM 1 BY 1 UNTIL WS-REF-IDX > 10
+        IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-UNIVERSITY-NAME(WS-REF-IDX))) = WS-UP-ENTRY
+            MOVE "Y" TO WS-EXACT-FOUND
+            MOVE WS-REF-IDX TO WS-REF-MATCH-IDX
+        END-IF
+    END-PERFORM
+
+    IF WS-EXACT-FOUND = "Y"
+        MOVE WS-UNIVERSITY-NAME(WS-REF-MATCH-IDX) TO University
+        MOVE "Y" TO WS-UNIVERSITY-OK
+    ELSE
+        PERFORM FIND-UNIVERSITY-NEAR-MATCH
+        IF WS-REF-MATCH-IDX NOT = 0
+            DISPLAY "Did you mean '"
+                FUNCTION TRIM(WS-UNIVERSITY-NAME(WS-REF-MATCH-IDX))
+                "'? (Y/N):"
+            ACCEPT WS-CONFIRM-CHOICE
+            DISPLAY FUNCTION TRIM(WS-CONFIRM-CHOICE)
+            IF WS-CONFIRM-CHOICE = "Y" OR WS-CONFIRM-CHOICE = "y"
+                MOVE WS-UNIVERSITY-NAME(WS-REF-MATCH-IDX) TO University
+            END-IF
+            MOVE "Y" TO WS-UNIVERSITY-OK
+        ELSE
+            DISPLAY "'" FUNCTION TRIM(University)
+                "' was not found on the university reference list;"
+            DISPLAY "saving it as entered."
+            MOVE "Y" TO WS-UNIVERSITY-OK
+        END-IF
+    END-IF.
+
+FIND-UNIVERSITY-NEAR-MATCH.
+    *> Sets WS-REF-MATCH-IDX to the first WS-UNIVERSITY-NAME row that
+    *> partially overlaps University (via CHECK-SUBSTRING-MATCH), or 0
+    *> if none do.
+    MOVE 0 TO WS-REF-MATCH-IDX
+    PERFORM VARYING WS-REF-IDX FROM 1 BY 1
+            UNTIL WS-REF-IDX > 10 OR WS-REF-MATCH-IDX NOT = 0
+        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-UNIVERSITY-NAME(WS-REF-IDX))) TO WS-UP-REF
+        PERFORM CHECK-SUBSTRING-MATCH
+        IF WS-SUBSTR-MATCH = "Y"
+            MOVE WS-REF-IDX TO WS-REF-MATCH-IDX
+        END-IF
+    END-PERFORM.
+
+VALIDATE-MAJOR.
+    *> Req 036: same exact/partial/no-match handling as
+    *> VALIDATE-UNIVERSITY, against WS-MAJOR-NAME instead.
+    MOVE "N" TO WS-EXACT-FOUND
+    MOVE 0 TO WS-REF-MATCH-IDX
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(Major)) TO WS-UP-ENTRY
+
+    PERFORM VARYING WS-REF-IDX FROM 1 BY 1 UNTIL WS-REF-IDX > 10
+        IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MAJOR-NAME(WS-REF-IDX))) = WS-UP-ENTRY
+            MOVE "Y" TO WS-EXACT-FOUND
+            MOVE WS-REF-IDX TO WS-REF-MATCH-IDX
+        END-IF
+    END-PERFORM
+
+    IF WS-EXACT-FOUND = "Y"
+        MOVE WS-MAJOR-NAME(WS-REF-MATCH-IDX) TO Major
+        MOVE "Y" TO WS-MAJOR-OK
+    ELSE
+        PERFORM FIND-MAJOR-NEAR-MATCH
+        IF WS-REF-MATCH-IDX NOT = 0
+            DISPLAY "Did you mean '"
+                FUNCTION TRIM(WS-MAJOR-NAME(WS-REF-MATCH-IDX))
+                "'? (Y/N):"
+            ACCEPT WS-CONFIRM-CHOICE
+            DISPLAY FUNCTION TRIM(WS-CONFIRM-CHOICE)
+            IF WS-CONFIRM-CHOICE = "Y" OR WS-CONFIRM-CHOICE = "y"
+                MOVE WS-MAJOR-NAME(WS-REF-MATCH-IDX) TO Major
+            END-IF
+            MOVE "Y" TO WS-MAJOR-OK
+        ELSE
+            DISPLAY "'" FUNCTION TRIM(Major)
+                "' was not found on the major reference list;"
+            DISPLAY "saving it as entered."
+            MOVE "Y" TO WS-MAJOR-OK
+        END-IF
+    END-IF.
+
+FIND-MAJOR-NEAR-MATCH.
+    *> Sets WS-REF-MATCH-IDX to the first WS-MAJOR-NAME row that
+    *> partially overlaps Major (via CHECK-SUBSTRING-MATCH), or 0 if
+    *> none do.
+    MOVE 0 TO WS-REF-MATCH-IDX
+    PERFORM VARYING WS-REF-IDX FROM 1 BY 1
+            UNTIL WS-REF-IDX > 10 OR WS-REF-MATCH-IDX NOT = 0
+        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-MAJOR-NAME(WS-REF-IDX))) TO WS-UP-REF
+        PERFORM CHECK-SUBSTRING-MATCH
+        IF WS-SUBSTR-MATCH = "Y"
+            MOVE WS-REF-IDX TO WS-REF-MATCH-IDX
+        END-IF
+    END-PERFORM.
+
+CHECK-SUBSTRING-MATCH.
+    *> WS-UP-ENTRY/WS-UP-REF must already be set (both upper-cased) by
+    *> the caller. Sets WS-SUBSTR-MATCH to 'Y' when the shorter of the
+    *> two appears anywhere inside the longer one - the same
+    *> case-insensitive substring scan Search.cob's CHECK-NAME-MATCH
+    *> uses for name search.
+    MOVE "N" TO WS-SUBSTR-MATCH
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-UP-ENTRY)) TO WS-ENTRY-LEN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-UP-REF)) TO WS-REF-LEN
+
+    IF WS-ENTRY-LEN = 0 OR WS-REF-LEN = 0
+        EXIT PARAGRAPH
+    END-IF
+
+    IF WS-ENTRY-LEN <= WS-REF-LEN
+        PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                UNTIL WS-SCAN-POS > WS-REF-LEN - WS-ENTRY-LEN + 1
+                OR WS-SUBSTR-MATCH = "Y"
+            IF WS-UP-REF(WS-SCAN-POS:WS-ENTRY-LEN) = WS-UP-ENTRY(1:WS-ENTRY-LEN)
+                MOVE "Y" TO WS-SUBSTR-MATCH
+            END-IF
+        END-PERFORM
+    ELSE
+        PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                UNTIL WS-SCAN-POS > WS-ENTRY-LEN - WS-REF-LEN + 1
+                OR WS-SUBSTR-MATCH = "Y"
+            IF WS-UP-ENTRY(WS-SCAN-POS:WS-REF-LEN) = WS-UP-REF(1:WS-REF-LEN)
+                MOVE "Y" TO WS-SUBSTR-MATCH
+            END-IF
+        END-PERFORM
+    END-IF.
+
+PROMPT-GRADYEAR-AND-STATUS.
+    *> Realistic window: current year minus 6 through current year plus
+    *> 6, instead of accepting any 4-digit number (so "0000"/"9999" are
+    *> rejected along with anything else outside a plausible enrollment
+    *> span).
+    ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD
+    MOVE WS-CUR-DATE(1:4) TO WS-CUR-YEAR
+    COMPUTE WS-MIN-YEAR = WS-CUR-YEAR - 6
+    COMPUTE WS-MAX-YEAR = WS-CUR-YEAR + 6
+
+    PERFORM UNTIL 1 = 2
+        DISPLAY "Enter graduation year (YYYY):"
+        ACCEPT WS-GRAD-RAW
+        INSPECT WS-GRAD-RAW REPLACING ALL X"0D" BY SPACE
+        INSPECT WS-GRAD-RAW REPLACING ALL X"0A" BY SPACE
+        DISPLAY FUNCTION TRIM(WS-GRAD-RAW)
+
+        IF FUNCTION LENGTH(FUNCTION TRIM(WS-GRAD-RAW)) = 4
+            AND FUNCTION TRIM(WS-GRAD-RAW) IS NUMERIC
+            MOVE FUNCTION TRIM(WS-GRAD-RAW) TO WS-GRAD-NUM
+            IF WS-GRAD-NUM >= WS-MIN-YEAR AND WS-GRAD-NUM <= WS-MAX-YEAR
+                MOVE WS-GRAD-NUM TO GradYear
+                EXIT PERFORM
+            ELSE
+                DISPLAY "Year out of range. Please enter a year between "
+                    WS-MIN-YEAR " and " WS-MAX-YEAR "."
+            END-IF
+        ELSE
+            DISPLAY "Invalid year. Please enter 4 digits."
+        END-IF
+    END-PERFORM
+
+    PERFORM UNTIL GradStatus = "E" OR GradStatus = "G"
+        DISPLAY "Is this year (E)xpected or have you already (G)raduated?"
+        ACCEPT WS-STATUS-CHOICE
+        DISPLAY FUNCTION TRIM(WS-STATUS-CHOICE)
+        MOVE FUNCTION UPPER-CASE(WS-STATUS-CHOICE) TO GradStatus
+        IF GradStatus NOT = "E" AND GradStatus NOT = "G"
+            DISPLAY "Please enter E or G."
+        END-IF
+    END-PERFORM.
+
+PROMPT-ABOUT.
+    MOVE 200 TO WS-CHAR-LIMIT
+    DISPLAY "Enter About Me (max 200 characters):"
+    ACCEPT WS-RAW-INPUT
+    INSPECT WS-RAW-INPUT REPLACING ALL X"0D" BY SPACE
+    INSPECT WS-RAW-INPUT REPLACING ALL X"0A" BY SPACE
+    DISPLAY FUNCTION TRIM(WS-RAW-INPUT)
+    PERFORM CHECK-INPUT-LENGTH
+    MOVE WS-RAW-INPUT(1:WS-CHAR-LIMIT) TO About.
+
+PROMPT-EXPERIENCE-SLOT.
+    *> FIX #2: "blank to skip" truly skips the rest of that experience.
+    *> Uses I, set by MAIN's enclosing PERFORM VARYING.
+    DISPLAY "Experience #" I " - Job Title (blank to skip, max 50 characters):"
+    MOVE 50 TO WS-CHAR-LIMIT
+    ACCEPT WS-RAW-INPUT
+    INSPECT WS-RAW-INPUT REPLACING ALL X"0D" BY SPACE
+    INSPECT WS-RAW-INPUT REPLACING ALL X"0A" BY SPACE
+    DISPLAY FUNCTION TRIM(WS-RAW-INPUT)
+
+    IF FUNCTION TRIM(WS-RAW-INPUT) = ""
+        MOVE SPACES TO JobTitle(I)
+        MOVE SPACES TO Company(I)
+        MOVE SPACES TO Dates(I)
+        MOVE SPACES TO Desc(I)
+    ELSE
+        PERFORM CHECK-INPUT-LENGTH
+        MOVE WS-RAW-INPUT(1:WS-CHAR-LIMIT) TO JobTitle(I)
+
+        DISPLAY "Company (max 50 characters):"
+        MOVE 50 TO WS-CHAR-LIMIT
+        ACCEPT WS-RAW-INPUT
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0D" BY SPACE
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0A" BY SPACE
+        DISPLAY FUNCTION TRIM(WS-RAW-INPUT)
+        PERFORM CHECK-INPUT-LENGTH
+        MOVE WS-RAW-INPUT(1:WS-CHAR-LIMIT) TO Company(I)
+
+        DISPLAY "Dates (max 30 characters):"
+        MOVE 30 TO WS-CHAR-LIMIT
+        ACCEPT WS-RAW-INPUT
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0D" BY SPACE
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0A" BY SPACE
+        DISPLAY FUNCTION TRIM(WS-RAW-INPUT)
+        PERFORM CHECK-INPUT-LENGTH
+        MOVE WS-RAW-INPUT(1:WS-CHAR-LIMIT) TO Dates(I)
+
+        DISPLAY "Description (max 200 characters):"
+        MOVE 200 TO WS-CHAR-LIMIT
+        ACCEPT WS-RAW-INPUT
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0D" BY SPACE
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0A" BY SPACE
+        DISPLAY FUNCTION TRIM(WS-RAW-INPUT)
+        PERFORM CHECK-INPUT-LENGTH
+        MOVE WS-RAW-INPUT(1:WS-CHAR-LIMIT) TO Desc(I)
+    END-IF.
+
+PROMPT-EDUCATION-SLOT.
+    *> FIX #2: "blank to skip" truly skips the rest of that education.
+    *> Uses I, set by MAIN's enclosing PERFORM VARYING.
+    DISPLAY "Education #" I " - Degree (blank to skip, max 50 characters):"
+    MOVE 50 TO WS-CHAR-LIMIT
+    ACCEPT WS-RAW-INPUT
+    INSPECT WS-RAW-INPUT REPLACING ALL X"0D" BY SPACE
+    INSPECT WS-RAW-INPUT REPLACING ALL X"0A" BY SPACE
+    DISPLAY FUNCTION TRIM(WS-RAW-INPUT)
+
+    IF FUNCTION TRIM(WS-RAW-INPUT) = ""
+        MOVE SPACES TO Degree(I)
+        MOVE SPACES TO Univ(I)
+        MOVE SPACES TO Years(I)
+    ELSE
+        PERFORM CHECK-INPUT-LENGTH
+        MOVE WS-RAW-INPUT(1:WS-CHAR-LIMIT) TO Degree(I)
+
+        DISPLAY "University (max 50 characters):"
+        MOVE 50 TO WS-CHAR-LIMIT
+        ACCEPT WS-RAW-INPUT
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0D" BY SPACE
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0A" BY SPACE
+        DISPLAY FUNCTION TRIM(WS-RAW-INPUT)
+        PERFORM CHECK-INPUT-LENGTH
+        MOVE WS-RAW-INPUT(1:WS-CHAR-LIMIT) TO Univ(I)
+
+        DISPLAY "Years attended (max 30 characters):"
+        MOVE 30 TO WS-CHAR-LIMIT
+        ACCEPT WS-RAW-INPUT
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0D" BY SPACE
+        INSPECT WS-RAW-INPUT REPLACING ALL X"0A" BY SPACE
+        DISPLAY FUNCTION TRIM(WS-RAW-INPUT)
+        PERFORM CHECK-INPUT-LENGTH
+        MOVE WS-RAW-INPUT(1:WS-CHAR-LIMIT) TO Years(I)
+    END-IF.
+
+CHECK-INPUT-LENGTH.
+    *> WS-RAW-INPUT/WS-CHAR-LIMIT must be set by the caller. Warns when
+    *> the typed text is longer than the field it is about to be saved
+    *> into (it will be cut off at WS-CHAR-LIMIT characters), otherwise
+    *> shows how much of the limit was used so students can see they
+    *> still have room.
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-RAW-INPUT)) TO WS-RAW-LEN
+    IF WS-RAW-LEN > WS-CHAR-LIMIT
+        DISPLAY "Warning: you entered " WS-RAW-LEN
+            " characters, but only the first " WS-CHAR-LIMIT
+            " will be saved. The rest will be cut off."
+    ELSE
+        COMPUTE WS-REMAINING = WS-CHAR-LIMIT - WS-RAW-LEN
+        DISPLAY WS-RAW-LEN " of " WS-CHAR-LIMIT
+            " characters used (" WS-REMAINING " remaining)."
+    END-IF.
+
+LOAD-DRAFT-IF-EXISTS.
+    *> Req 026: scans data/ProfileDrafts.dat for a row belonging to
+    *> LNK-USER-NAME and, if found, pre-loads PROFILE-RECORD and
+    *> WS-DRAFT-STAGE from it so MAIN can skip every section already
+    *> completed. Same linear-scan style as every other lookup in this
+    *> tree (no indexed file support in this runtime).
+    MOVE 0 TO WS-DRAFT-STAGE
+    MOVE "N" TO WS-EOF-DRAFT
+    OPEN INPUT DraftFile
+
+    IF WS-DRAFT-STAT = "35"
+        CLOSE DraftFile
+        OPEN OUTPUT DraftFile
+        CLOSE DraftFile
+    ELSE
+        PERFORM UNTIL WS-EOF-DRAFT = "Y"
+            READ DraftFile
+                AT END
+                    MOVE "Y" TO WS-EOF-DRAFT
+                NOT AT END
+                    IF FUNCTION TRIM(DR-USERNAME) = FUNCTION TRIM(LNK-USER-NAME)
+                        MOVE DR-NAME TO Name
+                        MOVE DR-UNIVERSITY TO University
+                        MOVE DR-MAJOR TO Major
+                        MOVE DR-GRADYEAR TO GradYear
+                        MOVE DR-GRADSTATUS TO GradStatus
+                        MOVE DR-ABOUT TO About
+                        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+                            MOVE DR-JOBTITLE(I) TO JobTitle(I)
+                            MOVE DR-COMPANY(I) TO Company(I)
+                            MOVE DR-DATES(I) TO Dates(I)
+                            MOVE DR-DESC(I) TO Desc(I)
+                            MOVE DR-DEGREE(I) TO Degree(I)
+                            MOVE DR-UNIV(I) TO Univ(I)
+                            MOVE DR-YEARS(I) TO Years(I)
+                        END-PERFORM
+                        MOVE DR-STAGE TO WS-DRAFT-STAGE
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE DraftFile
+    END-IF.
+
+SAVE-DRAFT.
+    *> Rebuilds data/ProfileDrafts.dat via the repo's usual temp-file
+    *> swap, replacing (or adding) LNK-USER-NAME's row with the current
+    *> in-progress PROFILE-RECORD and WS-DRAFT-STAGE, so a crash or
+    *> closed terminal after this point resumes from here next time.
+    MOVE "N" TO WS-EOF-DRAFT
+
+    OPEN OUTPUT TempDraftFile
+    OPEN INPUT DraftFile
+
+    IF WS-DRAFT-STAT NOT = "35"
+        PERFORM UNTIL WS-EOF-DRAFT = "Y"
+            READ DraftFile
+                AT END
+                    MOVE "Y" TO WS-EOF-DRAFT
+                NOT AT END
+                    IF FUNCTION TRIM(DR-USERNAME) NOT = FUNCTION TRIM(LNK-USER-NAME)
+                        MOVE DRAFT-RECORD TO TEMP-DRAFT-RECORD
+                        WRITE TEMP-DRAFT-RECORD
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE DraftFile
+    END-IF
+
+    MOVE SPACES TO DRAFT-RECORD
+    MOVE Username TO DR-USERNAME
+    MOVE Name TO DR-NAME
+    MOVE University TO DR-UNIVERSITY
+    MOVE Major TO DR-MAJOR
+    MOVE GradYear TO DR-GRADYEAR
+    MOVE GradStatus TO DR-GRADSTATUS
+    MOVE About TO DR-ABOUT
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+        MOVE JobTitle(I) TO DR-JOBTITLE(I)
+        MOVE Company(I) TO DR-COMPANY(I)
+        MOVE Dates(I) TO DR-DATES(I)
+        MOVE Desc(I) TO DR-DESC(I)
+        MOVE Degree(I) TO DR-DEGREE(I)
+        MOVE Univ(I) TO DR-UNIV(I)
+        MOVE Years(I) TO DR-YEARS(I)
+    END-PERFORM
+    MOVE WS-DRAFT-STAGE TO DR-STAGE
+    MOVE DRAFT-RECORD TO TEMP-DRAFT-RECORD
+    WRITE TEMP-DRAFT-RECORD
+
+    CLOSE TempDraftFile
+    CALL "CBL_DELETE_FILE" USING "data/ProfileDrafts.dat"
+    CALL "CBL_RENAME_FILE" USING "data/ProfileDrafts.tmp"
+        "data/ProfileDrafts.dat".
+
+DELETE-DRAFT.
+    *> Drops LNK-USER-NAME's row from data/ProfileDrafts.dat once the
+    *> profile has been persisted for real, so a finished profile is not
+    *> offered back as a draft to resume next time.
+    MOVE "N" TO WS-EOF-DRAFT
+
+    OPEN OUTPUT TempDraftFile
+    OPEN INPUT DraftFile
+
+    IF WS-DRAFT-STAT NOT = "35"
+        PERFORM UNTIL WS-EOF-DRAFT = "Y"
+            READ DraftFile
+                AT END
+                    MOVE "Y" TO WS-EOF-DRAFT
+                NOT AT END
+                    IF FUNCTION TRIM(DR-USERNAME) NOT = FUNCTION TRIM(LNK-USER-NAME)
+                        MOVE DRAFT-RECORD TO TEMP-DRAFT-RECORD
+                        WRITE TEMP-DRAFT-RECORD
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE DraftFile
+    END-IF
+
+    CLOSE TempDraftFile
+    CALL "CBL_DELETE_FILE" USING "data/ProfileDrafts.dat"
+    CALL "CBL_RENAME_FILE" USING "data/ProfileDrafts.tmp"
+        "data/ProfileDrafts.dat".
+
+PERSIST-PROFILE.
+    *> Hands the finished record to ProfileStore, which upserts it by
+    *> username into data/profiles.dat. There is no in-memory table and
+    *> therefore no ceiling on how many students can have a profile.
+    MOVE Name TO WS-SAVE-NAME
+    MOVE University TO WS-SAVE-UNIVERSITY
+    MOVE Major TO WS-SAVE-MAJOR
+    MOVE GradYear TO WS-SAVE-GRADYEAR
+    MOVE GradStatus TO WS-SAVE-GRADSTATUS
+    MOVE About TO WS-SAVE-ABOUT
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+        MOVE JobTitle(I) TO WS-SAVE-JOBTITLE(I)
+        MOVE Company(I) TO WS-SAVE-COMPANY(I)
+        MOVE Dates(I) TO WS-SAVE-DATES(I)
+        MOVE Desc(I) TO WS-SAVE-DESC(I)
+        MOVE Degree(I) TO WS-SAVE-DEGREE(I)
+        MOVE Univ(I) TO WS-SAVE-UNIV(I)
+        MOVE Years(I) TO WS-SAVE-YEARS(I)
+    END-PERFORM
+
+    CALL "ProfileStore" USING "S" LNK-USER-NAME WS-FOUND WS-SAVE-RECORD.
+
+END PROGRAM ProfileCreate.
