@@ -0,0 +1,215 @@
+>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ProfileStore.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ProfileFile ASSIGN TO "data/profiles.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PROFILE-STAT.
+    SELECT TempProfileFile ASSIGN TO "data/profiles.tmp"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ProfileFile.
+01 Profile-Record.
+   05 Username   PIC X(30).
+   05 Name       PIC X(50).
+   05 University PIC X(50).
+   05 Major      PIC X(50).
+   05 GradYear   PIC 9(4).
+   05 GradStatus PIC X.
+   05 About      PIC X(200).
+   05 JobTitle   OCCURS 3 TIMES PIC X(50).
+   05 Company    OCCURS 3 TIMES PIC X(50).
+   05 Dates      OCCURS 3 TIMES PIC X(30).
+   05 Desc       OCCURS 3 TIMES PIC X(200).
+   05 Degree     OCCURS 3 TIMES PIC X(50).
+   05 Univ       OCCURS 3 TIMES PIC X(50).
+   05 Years      OCCURS 3 TIMES PIC X(30).
+   05 ProfileLastUpdate PIC 9(8).
+
+FD TempProfileFile.
+01 Temp-Profile-Record PIC X(1773).
+
+WORKING-STORAGE SECTION.
+77 WS-PROFILE-STAT PIC XX VALUE SPACES.
+77 WS-EOF-PROFILE  PIC X VALUE "N".
+77 WS-UPDATED      PIC X VALUE "N".
+77 WS-K            PIC 9 VALUE 0.
+77 WS-TODAY        PIC 9(8) VALUE 0.
+
+LINKAGE SECTION.
+01 LK-FUNCTION PIC X.
+01 LK-USERNAME PIC X(30).
+01 LK-FOUND PIC X.
+01 LK-PROFILE-RECORD.
+   05 LK-NAME       PIC X(50).
+   05 LK-UNIVERSITY PIC X(50).
+   05 LK-MAJOR      PIC X(50).
+   05 LK-GRADYEAR   PIC 9(4).
+   05 LK-GRADSTATUS PIC X.
+   05 LK-ABOUT      PIC X(200).
+   05 LK-JOBTITLE   OCCURS 3 TIMES PIC X(50).
+   05 LK-COMPANY    OCCURS 3 TIMES PIC X(50).
+   05 LK-DATES      OCCURS 3 TIMES PIC X(30).
+   05 LK-DESC       OCCURS 3 TIMES PIC X(200).
+   05 LK-DEGREE     OCCURS 3 TIMES PIC X(50).
+   05 LK-UNIV       OCCURS 3 TIMES PIC X(50).
+   05 LK-YEARS      OCCURS 3 TIMES PIC X(30).
+
+PROCEDURE DIVISION USING LK-FUNCTION LK-USERNAME LK-FOUND LK-PROFILE-RECORD.
+MAIN-LOGIC.
+    EVALUATE LK-FUNCTION
+        WHEN "L"
+            PERFORM LOAD-PROFILE
+        WHEN "S"
+            PERFORM SAVE-PROFILE
+        WHEN "D"
+            PERFORM DELETE-PROFILE
+        WHEN OTHER
+            MOVE "N" TO LK-FOUND
+    END-EVALUATE
+    GOBACK.
+
+LOAD-PROFILE.
+    *> LK-FOUND = "Y" and LK-PROFILE-RECORD filled when LK-USERNAME has a
+    *> saved row in data/profiles.dat, "N" (record cleared) otherwise.
+    *> Only the caller's single row is ever loaded, so the number of
+    *> students who can have a profile is bounded by the file, not by
+    *> any in-memory table.
+    MOVE "N" TO LK-FOUND
+    MOVE SPACES TO LK-PROFILE-RECORD
+    MOVE 0 TO LK-GRADYEAR
+    MOVE "N" TO WS-EOF-PROFILE
+    OPEN INPUT ProfileFile
+
+    IF WS-PROFILE-STAT NOT = "35"
+        PERFORM UNTIL WS-EOF-PROFILE = "Y"
+            READ ProfileFile
+                AT END
+                    MOVE "Y" TO WS-EOF-PROFILE
+                NOT AT END
+                    IF FUNCTION TRIM(Username) = FUNCTION TRIM(LK-USERNAME)
+                        MOVE Name TO LK-NAME
+                        MOVE University TO LK-UNIVERSITY
+                        MOVE Major TO LK-MAJOR
+                        MOVE GradYear TO LK-GRADYEAR
+                        MOVE GradStatus TO LK-GRADSTATUS
+                        MOVE About TO LK-ABOUT
+                        PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 3
+                            MOVE JobTitle(WS-K) TO LK-JOBTITLE(WS-K)
+                            MOVE Company(WS-K) TO LK-COMPANY(WS-K)
+                            MOVE Dates(WS-K) TO LK-DATES(WS-K)
+                            MOVE Desc(WS-K) TO LK-DESC(WS-K)
+                            MOVE Degree(WS-K) TO LK-DEGREE(WS-K)
+                            MOVE Univ(WS-K) TO LK-UNIV(WS-K)
+                            MOVE Years(WS-K) TO LK-YEARS(WS-K)
+                        END-PERFORM
+                        MOVE "Y" TO LK-FOUND
+                        MOVE "Y" TO WS-EOF-PROFILE
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ProfileFile
+    ELSE
+        CLOSE ProfileFile
+    END-IF.
+
+SAVE-PROFILE.
+    *> Upserts LK-USERNAME's row from LK-PROFILE-RECORD into
+    *> data/profiles.dat via the same rebuild-via-temp-file pattern
+    *> ProfileEdit uses, so saving one student's profile never disturbs
+    *> anyone else's saved row, and there is no ceiling on how many rows
+    *> the file can hold.
+    MOVE "N" TO WS-UPDATED
+    MOVE "N" TO WS-EOF-PROFILE
+    MOVE "Y" TO LK-FOUND
+
+    OPEN OUTPUT TempProfileFile
+    OPEN INPUT ProfileFile
+    IF WS-PROFILE-STAT NOT = "35"
+        PERFORM UNTIL WS-EOF-PROFILE = "Y"
+            READ ProfileFile
+                AT END
+                    MOVE "Y" TO WS-EOF-PROFILE
+                NOT AT END
+                    IF FUNCTION TRIM(Username) = FUNCTION TRIM(LK-USERNAME)
+                        PERFORM BUILD-OUTGOING-RECORD
+                        MOVE "Y" TO WS-UPDATED
+                    END-IF
+                    MOVE Profile-Record TO Temp-Profile-Record
+                    WRITE Temp-Profile-Record
+            END-READ
+        END-PERFORM
+        CLOSE ProfileFile
+    END-IF
+
+    IF WS-UPDATED = "N"
+        PERFORM BUILD-OUTGOING-RECORD
+        MOVE Profile-Record TO Temp-Profile-Record
+        WRITE Temp-Profile-Record
+    END-IF
+
+    CLOSE TempProfileFile
+
+    CALL "CBL_DELETE_FILE" USING "data/profiles.dat"
+    CALL "CBL_RENAME_FILE" USING "data/profiles.tmp" "data/profiles.dat".
+
+DELETE-PROFILE.
+    *> Drops LK-USERNAME's row (if any) from data/profiles.dat via the
+    *> same rebuild-via-temp-file swap SAVE-PROFILE uses, so a closed
+    *> account's profile stops showing up in search results.
+    MOVE "N" TO LK-FOUND
+    MOVE "N" TO WS-EOF-PROFILE
+
+    OPEN OUTPUT TempProfileFile
+    OPEN INPUT ProfileFile
+    IF WS-PROFILE-STAT NOT = "35"
+        PERFORM UNTIL WS-EOF-PROFILE = "Y"
+            READ ProfileFile
+                AT END
+                    MOVE "Y" TO WS-EOF-PROFILE
+                NOT AT END
+                    IF FUNCTION TRIM(Username) = FUNCTION TRIM(LK-USERNAME)
+                        MOVE "Y" TO LK-FOUND
+                    ELSE
+                        MOVE Profile-Record TO Temp-Profile-Record
+                        WRITE Temp-Profile-Record
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ProfileFile
+    END-IF
+
+    CLOSE TempProfileFile
+
+    CALL "CBL_DELETE_FILE" USING "data/profiles.dat"
+    CALL "CBL_RENAME_FILE" USING "data/profiles.tmp" "data/profiles.dat".
+
+BUILD-OUTGOING-RECORD.
+    *> Req 019: stamps today's date on every create/edit save so
+    *> AdminReport.cob can count profiles touched today without a
+    *> separate created-vs-edited distinction.
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    MOVE WS-TODAY TO ProfileLastUpdate
+    MOVE LK-USERNAME TO Username
+    MOVE LK-NAME TO Name
+    MOVE LK-UNIVERSITY TO University
+    MOVE LK-MAJOR TO Major
+    MOVE LK-GRADYEAR TO GradYear
+    MOVE LK-GRADSTATUS TO GradStatus
+    MOVE LK-ABOUT TO About
+    PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 3
+        MOVE LK-JOBTITLE(WS-K) TO JobTitle(WS-K)
+        MOVE LK-COMPANY(WS-K) TO Company(WS-K)
+        MOVE LK-DATES(WS-K) TO Dates(WS-K)
+        MOVE LK-DESC(WS-K) TO Desc(WS-K)
+        MOVE LK-DEGREE(WS-K) TO Degree(WS-K)
+        MOVE LK-UNIV(WS-K) TO Univ(WS-K)
+        MOVE LK-YEARS(WS-K) TO Years(WS-K)
+    END-PERFORM.
+
+END PROGRAM ProfileStore.
