@@ -2,29 +2,52 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SkillMenu.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SkillsCompletedFile ASSIGN TO "data/SkillsCompleted.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-SKILL-STAT.
+
 DATA DIVISION.
+FILE SECTION.
+FD SkillsCompletedFile.
+01 SKILL-COMPLETED-RECORD.
+       05 SKILL-USERNAME PIC X(30).
+       05 SKILL-NUMBER   PIC 9.
+
 WORKING-STORAGE SECTION.
 01 USER-CHOICE      PIC 9.
 01 EXIT-FLAG        PIC X VALUE 'N'.
 
-PROCEDURE DIVISION.
+77 WS-SKILL-STAT    PIC XX VALUE SPACES.
+77 WS-EOF-SKILL     PIC X VALUE "N".
+77 WS-ALREADY-DONE  PIC X VALUE "N".
+77 WS-MARK-CHOICE   PIC X VALUE SPACE.
+77 WS-CURRENT-SKILL PIC 9 VALUE 0.
+
+LINKAGE SECTION.
+01 LNK-USER-NAME PIC X(30).
+
+PROCEDURE DIVISION USING LNK-USER-NAME.
 
 MAIN-LOGIC.
     PERFORM UNTIL EXIT-FLAG = 'Y'
         PERFORM DISPLAY-MENU
         ACCEPT USER-CHOICE
-        DISPLAY USER-CHOICE                             
+        DISPLAY USER-CHOICE
         EVALUATE USER-CHOICE
             WHEN 1
-                DISPLAY "This skill is under construction."
+                PERFORM TEACH-RESUME-WRITING
             WHEN 2
-                DISPLAY "This skill is under construction."
+                PERFORM TEACH-NETWORKING-BASICS
             WHEN 3
-                DISPLAY "This skill is under construction."
+                PERFORM TEACH-INTERVIEW-PREP
             WHEN 4
-                DISPLAY "This skill is under construction."
+                PERFORM TEACH-LINKEDIN-PROFILE
             WHEN 5
-                DISPLAY "This skill is under construction."
+                PERFORM TEACH-PERSONAL-BRANDING
             WHEN 6
                 MOVE 'Y' TO EXIT-FLAG
             WHEN OTHER
@@ -35,12 +58,115 @@ MAIN-LOGIC.
 
 DISPLAY-MENU.
     DISPLAY "Learn a New Skill:".
-    DISPLAY "Skill 1".
-    DISPLAY "Skill 2".
-    DISPLAY "Skill 3".
-    DISPLAY "Skill 4".
-    DISPLAY "Skill 5".
-    DISPLAY "Go Back".
+    DISPLAY "1. Resume Writing".
+    DISPLAY "2. Networking Basics".
+    DISPLAY "3. Interview Preparation".
+    DISPLAY "4. Optimizing Your Profile".
+    DISPLAY "5. Personal Branding".
+    DISPLAY "6. Go Back".
     DISPLAY "Enter your choice:".
 
+TEACH-RESUME-WRITING.
+    MOVE 1 TO WS-CURRENT-SKILL
+    DISPLAY " "
+    DISPLAY "--- Resume Writing ---"
+    DISPLAY "1. Keep your resume to one page while you are a student."
+    DISPLAY "2. Lead each bullet with an action verb and a measurable result."
+    DISPLAY "3. Tailor the skills section to the job you are applying for."
+    DISPLAY "4. List your most recent experience first."
+    PERFORM PROMPT-COMPLETION.
+
+TEACH-NETWORKING-BASICS.
+    MOVE 2 TO WS-CURRENT-SKILL
+    DISPLAY " "
+    DISPLAY "--- Networking Basics ---"
+    DISPLAY "1. Reach out to alumni from your school in your target field."
+    DISPLAY "2. Ask questions and listen more than you talk."
+    DISPLAY "3. Follow up within a day or two after meeting someone new."
+    DISPLAY "4. Keep in touch periodically, not just when you need something."
+    PERFORM PROMPT-COMPLETION.
+
+TEACH-INTERVIEW-PREP.
+    MOVE 3 TO WS-CURRENT-SKILL
+    DISPLAY " "
+    DISPLAY "--- Interview Preparation ---"
+    DISPLAY "1. Research the company and the role before you interview."
+    DISPLAY "2. Prepare specific examples using the situation-action-result format."
+    DISPLAY "3. Prepare a few thoughtful questions to ask the interviewer."
+    DISPLAY "4. Send a short thank-you note after the interview."
+    PERFORM PROMPT-COMPLETION.
+
+TEACH-LINKEDIN-PROFILE.
+    MOVE 4 TO WS-CURRENT-SKILL
+    DISPLAY " "
+    DISPLAY "--- Optimizing Your Profile ---"
+    DISPLAY "1. Use a clear, professional photo."
+    DISPLAY "2. Write a headline that states your major and what you're looking for."
+    DISPLAY "3. Fill in your education, experience, and skills completely."
+    DISPLAY "4. Ask former classmates or coworkers to endorse your skills."
+    PERFORM PROMPT-COMPLETION.
+
+TEACH-PERSONAL-BRANDING.
+    MOVE 5 TO WS-CURRENT-SKILL
+    DISPLAY " "
+    DISPLAY "--- Personal Branding ---"
+    DISPLAY "1. Decide what you want to be known for in your field."
+    DISPLAY "2. Keep your story consistent across your resume, profile, and interviews."
+    DISPLAY "3. Share what you're learning and building to show your interests."
+    DISPLAY "4. Be authentic - a genuine brand is easier to keep up than a false one."
+    PERFORM PROMPT-COMPLETION.
+
+PROMPT-COMPLETION.
+    MOVE SPACE TO WS-MARK-CHOICE
+    PERFORM UNTIL WS-MARK-CHOICE = "Y" OR WS-MARK-CHOICE = "N"
+        DISPLAY "Mark this skill as completed? (Y/N):"
+        ACCEPT WS-MARK-CHOICE
+        IF WS-MARK-CHOICE NOT = "Y" AND WS-MARK-CHOICE NOT = "N"
+            DISPLAY "Invalid choice. Please enter Y or N."
+        END-IF
+    END-PERFORM
+
+    IF WS-MARK-CHOICE = "Y"
+        PERFORM RECORD-COMPLETION
+        DISPLAY "Skill marked as completed."
+    END-IF.
+
+RECORD-COMPLETION.
+    PERFORM CHECK-ALREADY-COMPLETED
+    IF WS-ALREADY-DONE = "N"
+        OPEN EXTEND SkillsCompletedFile
+        IF WS-SKILL-STAT = "35"
+            CLOSE SkillsCompletedFile
+            OPEN OUTPUT SkillsCompletedFile
+        END-IF
+        MOVE LNK-USER-NAME TO SKILL-USERNAME
+        MOVE WS-CURRENT-SKILL TO SKILL-NUMBER
+        WRITE SKILL-COMPLETED-RECORD
+        CLOSE SkillsCompletedFile
+    END-IF.
+
+CHECK-ALREADY-COMPLETED.
+    MOVE "N" TO WS-ALREADY-DONE
+    MOVE "N" TO WS-EOF-SKILL
+    OPEN INPUT SkillsCompletedFile
+
+    IF WS-SKILL-STAT = "35"
+        CLOSE SkillsCompletedFile
+        OPEN OUTPUT SkillsCompletedFile
+        CLOSE SkillsCompletedFile
+    ELSE
+        PERFORM UNTIL WS-EOF-SKILL = "Y"
+            READ SkillsCompletedFile
+                AT END
+                    MOVE "Y" TO WS-EOF-SKILL
+                NOT AT END
+                    IF FUNCTION TRIM(SKILL-USERNAME) = FUNCTION TRIM(LNK-USER-NAME)
+                        AND SKILL-NUMBER = WS-CURRENT-SKILL
+                        MOVE "Y" TO WS-ALREADY-DONE
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE SkillsCompletedFile
+    END-IF.
+
 END PROGRAM SkillMenu.
